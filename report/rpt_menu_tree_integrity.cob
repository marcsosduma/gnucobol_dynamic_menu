@@ -0,0 +1,295 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    rpt_menu_tree_integrity.
+AUTHOR.        Duma.
+*>----------------------------------------------------------------------
+*> Object: Walk every M-MODULE's menu tree in DINAMIC_MENU.DAT offline
+*>         and report broken MENU-FATHER references and father-chain
+*>         cycles before they can hang a live makemenu/test session.
+*>
+*> Read...: dinamic_menu.dat
+*>
+*> Out....: menu_tree_integrity.txt
+*>
+*>----------------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION    SECTION.
+SOURCE-COMPUTER. GNUCOBOL.
+OBJECT-COMPUTER.
+             GNUCOBOL
+             CLASSIFICATION brazil.
+SPECIAL-NAMES.
+               LOCALE brazil "pt_BR.UTF-8".
+               DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/menu_se.cpy".
+
+     SELECT REPORT_TXT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-TXT.
+
+*>----------------------------------------------------------------------
+DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/menu_fd.cpy".
+
+FD  REPORT_TXT
+    VALUE OF FILE-ID IS  "../txt/menu_tree_integrity.txt".
+01  REG-TXT                       PIC  X(100).
+
+*>----------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*> Variaveis -----------------------------------------------------------
+77  WK-NUML                       PIC  9(003).
+77  WK-NUMC                       PIC  9(003).
+77  BACK-COLOR                    PIC  9(001) VALUE 1.
+77  FOR-COLOR                     PIC  9(001) VALUE 6.
+77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-MNU                        PIC  9(002).
+    88  FSM-OK                                VALUE ZEROS.
+    88  FSM-CANCEL                            VALUE 99.
+    88  FSM-NOT-EXIST                         VALUE 35.
+
+01  WK-CONF                       PIC  X(001) VALUE SPACES.
+01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  WK-BROKEN                     PIC  9(008) VALUE ZEROS.
+01  WK-CYCLES                     PIC  9(008) VALUE ZEROS.
+01  FLG-EOF                       PIC  X(001) VALUE "F".
+    88  EOF                                   VALUE "T".
+01  WK-MSG                        PIC  X(080) VALUE SPACES.
+01  WK-TEL01-1                    PIC  X(057) VALUE
+    "MENU TREE INTEGRITY CHECKER".
+01  WK-TEL24-1                    PIC  X(009) VALUE "MESSAGE:".
+
+*> In-memory copy of the whole tree, one entry per node ----------------
+01  WK-TABLE-MAX                  PIC 9(04) VALUE 2000.
+01  WK-NODE-COUNT                 PIC 9(04) VALUE ZEROS.
+01  WK-NODE OCCURS 2000 TIMES.
+    05  WK-N-ID                   PIC 9(05).
+    05  WK-N-MODULE               PIC X(15).
+    05  WK-N-FATHER               PIC X(15).
+    05  WK-N-NAME                 PIC X(15).
+
+01  WK-IDX                        PIC 9(04).
+01  WK-IDX2                       PIC 9(04).
+01  WK-FOUND-IDX                  PIC 9(04).
+01  WK-WALK-MODULE                PIC X(15).
+01  WK-WALK-NAME                  PIC X(15).
+01  WK-WALK-FATHER                PIC X(15).
+01  WK-WALK-STEPS                 PIC 9(04).
+
+COPY screenio.
+
+SCREEN SECTION.
+01  SS-CLS.
+    03  SS-FILLER01-1.
+        05  BLANK SCREEN.
+        05  LINE 01 COLUMN 01 PIC X(80)
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER01-2.
+        05  LINE 01 COLUMN 01 PIC X(57) FROM WK-TEL01-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER02-1 FOREGROUND-COLOR 2.
+        05  LINE 02 COLUMN 01 VALUE "READ:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-READS
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "BROKEN:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-BROKEN
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "CYCLES:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-CYCLES
+                   BLANK WHEN ZEROS.
+    03  SS-FILLER24-1.
+        05  LINE 24 COLUMN 01 PIC X(09) FROM WK-TEL24-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+01  SS-MSG.
+    03  LINE 24 COLUMN 11 PIC X(70)
+        BACKGROUND-COLOR BACK-COLOR.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN 11    PIC  X(070) FROM WK-MSG.
+01  SS-CONF.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
+*>----------------------------------------------------------------------
+*>                    Main program module
+*>----------------------------------------------------------------------
+PROCEDURE DIVISION.
+
+000-INICIO.
+
+    PERFORM 010-INICIALIZA
+
+    PERFORM 020-CARREGA-ARVORE
+
+    PERFORM 030-CHECA-REFERENCIAS-QUEBRADAS
+
+    PERFORM 040-CHECA-CICLOS
+
+    PERFORM 900-FINALIZA.
+
+000-EXIT-INICIO.
+    EXIT.
+*>----------------------------------------------------------------------
+010-INICIALIZA.
+
+    SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+    SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
+    SET ENVIRONMENT 'ESCDELAY' TO '25'
+    ACCEPT WK-NUML FROM LINES
+    ACCEPT WK-NUMC FROM COLUMNS
+
+    DISPLAY SS-CLS
+    MOVE "Confirm the integrity check run? [S/N]: " TO WK-MSG
+    DISPLAY SS-MSG
+
+    MOVE SPACES TO WK-CONF
+    PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
+       ACCEPT SS-CONF
+    END-PERFORM
+
+    IF WK-CONF = "N" OR "n"
+       STOP RUN
+    END-IF
+
+    OPEN INPUT FD-MENU
+    OPEN OUTPUT REPORT_TXT
+
+    MOVE "Please wait, loading the tree..." TO WK-MSG
+    DISPLAY SS-MSG.
+
+010-FIM-INICIALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
+020-CARREGA-ARVORE.
+
+    MOVE LOW-VALUES TO KEY2-MENU
+    START FD-MENU
+        KEY IS >= KEY2-MENU
+        INVALID KEY
+            MOVE "T" TO FLG-EOF
+    END-START
+
+    PERFORM UNTIL EOF
+       DISPLAY WK-READS LINE 05 COLUMN 01
+       READ FD-MENU NEXT
+          AT END
+             MOVE "T" TO FLG-EOF
+          NOT AT END
+             ADD 1 TO WK-READS
+             DISPLAY SS-FILLER02-1
+             IF WK-NODE-COUNT < WK-TABLE-MAX
+                ADD 1 TO WK-NODE-COUNT
+                MOVE M-ID          TO WK-N-ID(WK-NODE-COUNT)
+                MOVE M-MODULE      TO WK-N-MODULE(WK-NODE-COUNT)
+                MOVE M-ITEM-FATHER TO WK-N-FATHER(WK-NODE-COUNT)
+                MOVE M-NAME        TO WK-N-NAME(WK-NODE-COUNT)
+             ELSE
+                MOVE SPACES TO REG-TXT
+                STRING "TABLE CAPACITY (" WK-TABLE-MAX
+                       ") EXCEEDED - REMAINING NODES NOT CHECKED"
+                    DELIMITED BY SIZE INTO REG-TXT
+                END-STRING
+                WRITE REG-TXT
+                MOVE "T" TO FLG-EOF
+             END-IF
+       END-READ
+    END-PERFORM.
+
+020-EXIT-CARREGA-ARVORE.
+    EXIT.
+*>----------------------------------------------------------------------
+*> A node whose father is not blank must match some sibling's M-NAME
+*> within the same M-MODULE - otherwise it can never be reached by
+*> makemenu's LOAD-FATHER walk.
+030-CHECA-REFERENCIAS-QUEBRADAS.
+
+    PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > WK-NODE-COUNT
+       IF WK-N-FATHER(WK-IDX) NOT = SPACES
+          PERFORM 060-FIND-NODE-BY-NAME
+          IF WK-FOUND-IDX = ZEROS
+             ADD 1 TO WK-BROKEN
+             MOVE SPACES TO REG-TXT
+             STRING "BROKEN FATHER - M-ID: " WK-N-ID(WK-IDX)
+                    "  MODULE: " WK-N-MODULE(WK-IDX)
+                    "  NAME: " WK-N-NAME(WK-IDX)
+                    "  FATHER NOT FOUND: " WK-N-FATHER(WK-IDX)
+                 DELIMITED BY SIZE INTO REG-TXT
+             END-STRING
+             WRITE REG-TXT
+          END-IF
+       END-IF
+    END-PERFORM.
+
+030-EXIT-CHECA-REFERENCIAS-QUEBRADAS.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Walk each node's father chain up to WK-NODE-COUNT steps - a live
+*> tree without a cycle must reach a root (father = SPACES) in at most
+*> that many hops; if it doesn't, a cycle exists.
+040-CHECA-CICLOS.
+
+    PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > WK-NODE-COUNT
+       MOVE WK-N-MODULE(WK-IDX) TO WK-WALK-MODULE
+       MOVE WK-N-FATHER(WK-IDX) TO WK-WALK-FATHER
+       MOVE ZEROS TO WK-WALK-STEPS
+       PERFORM UNTIL WK-WALK-FATHER = SPACES
+                   OR WK-WALK-STEPS > WK-NODE-COUNT
+          MOVE WK-WALK-FATHER TO WK-WALK-NAME
+          ADD 1 TO WK-WALK-STEPS
+          MOVE SPACES TO WK-WALK-FATHER
+          PERFORM VARYING WK-IDX2 FROM 1 BY 1
+                  UNTIL WK-IDX2 > WK-NODE-COUNT
+             IF WK-N-MODULE(WK-IDX2) = WK-WALK-MODULE
+                AND WK-N-NAME(WK-IDX2) = WK-WALK-NAME
+                MOVE WK-N-FATHER(WK-IDX2) TO WK-WALK-FATHER
+             END-IF
+          END-PERFORM
+       END-PERFORM
+       IF WK-WALK-STEPS > WK-NODE-COUNT
+          ADD 1 TO WK-CYCLES
+          MOVE SPACES TO REG-TXT
+          STRING "CYCLE DETECTED - M-ID: " WK-N-ID(WK-IDX)
+                 "  MODULE: " WK-N-MODULE(WK-IDX)
+              DELIMITED BY SIZE INTO REG-TXT
+          END-STRING
+          WRITE REG-TXT
+       END-IF
+    END-PERFORM.
+
+040-EXIT-CHECA-CICLOS.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Find a node with M-MODULE(WK-IDX)/M-NAME = WK-N-FATHER(WK-IDX) -
+*> returns the index found in WK-FOUND-IDX, or zero when not found.
+060-FIND-NODE-BY-NAME.
+
+    MOVE ZEROS TO WK-FOUND-IDX
+    PERFORM VARYING WK-IDX2 FROM 1 BY 1 UNTIL WK-IDX2 > WK-NODE-COUNT
+       IF WK-N-MODULE(WK-IDX2) = WK-N-MODULE(WK-IDX)
+          AND WK-N-NAME(WK-IDX2) = WK-N-FATHER(WK-IDX)
+          MOVE WK-IDX2 TO WK-FOUND-IDX
+       END-IF
+    END-PERFORM.
+
+060-EXIT-FIND-NODE-BY-NAME.
+    EXIT.
+*>----------------------------------------------------------------------
+900-FINALIZA.
+
+    CLOSE FD-MENU
+          REPORT_TXT
+
+    DISPLAY SS-FILLER02-1
+    MOVE "*** INTEGRITY CHECK COMPLETE - SEE menu_tree_integrity.txt ***"
+        TO WK-MSG
+    DISPLAY SS-MSG
+    STOP RUN.
+
+900-EXIT-FINALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
