@@ -0,0 +1,200 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    rpt_profile_recertification.
+AUTHOR.        Duma.
+*>----------------------------------------------------------------------
+*> Object: Recertification report - PROFILE.DAT rows whose
+*>         PRF-NEXT-REVIEW has already lapsed (is prior to today)
+*>
+*> Read...: profile.dat
+*>
+*> Out....: profile_recertification.txt
+*>
+*>----------------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION    SECTION.
+SOURCE-COMPUTER. GNUCOBOL.
+OBJECT-COMPUTER.
+             GNUCOBOL
+             CLASSIFICATION brazil.
+SPECIAL-NAMES.
+               LOCALE brazil "pt_BR.UTF-8".
+               DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/profile_se.cpy".
+
+     SELECT REPORT_TXT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-TXT.
+
+*>----------------------------------------------------------------------
+DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/profile_fd.cpy".
+
+FD  REPORT_TXT
+    VALUE OF FILE-ID IS  "../txt/profile_recertification.txt".
+01  REG-TXT                       PIC  X(100).
+
+*>----------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*> Variaveis -----------------------------------------------------------
+77  WK-NUML                       PIC  9(003).
+77  WK-NUMC                       PIC  9(003).
+77  BACK-COLOR                    PIC  9(001) VALUE 1.
+77  FOR-COLOR                     PIC  9(001) VALUE 6.
+77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-PRF                        PIC  9(002).
+    88  FSP-OK                                VALUE ZEROS.
+    88  FSP-CANCEL                            VALUE 99.
+    88  FSP-NOT-EXIST                         VALUE 35.
+
+01  WK-CONF                       PIC  X(001) VALUE SPACES.
+01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  WK-LAPSED                     PIC  9(008) VALUE ZEROS.
+01  FLG-EOF                       PIC  X(001) VALUE "F".
+    88  EOF                                   VALUE "T".
+01  WK-TODAY                      PIC  9(008) VALUE ZEROS.
+01  WK-MSG                        PIC  X(080) VALUE SPACES.
+01  WK-TEL01-1                    PIC  X(057) VALUE
+    "PROFILE RECERTIFICATION REPORT".
+01  WK-TEL24-1                    PIC  X(009) VALUE "MESSAGE:".
+
+COPY screenio.
+
+SCREEN SECTION.
+01  SS-CLS.
+    03  SS-FILLER01-1.
+        05  BLANK SCREEN.
+        05  LINE 01 COLUMN 01 PIC X(80)
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER01-2.
+        05  LINE 01 COLUMN 01 PIC X(57) FROM WK-TEL01-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER02-1 FOREGROUND-COLOR 2.
+        05  LINE 02 COLUMN 01 VALUE "READ:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-READS
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "LAPSED:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-LAPSED
+                   BLANK WHEN ZEROS.
+    03  SS-FILLER24-1.
+        05  LINE 24 COLUMN 01 PIC X(09) FROM WK-TEL24-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+01  SS-MSG.
+    03  LINE 24 COLUMN 11 PIC X(70)
+        BACKGROUND-COLOR BACK-COLOR.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN 11    PIC  X(070) FROM WK-MSG.
+01  SS-CONF.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
+*>----------------------------------------------------------------------
+*>                    Main program module
+*>----------------------------------------------------------------------
+PROCEDURE DIVISION.
+
+000-INICIO.
+
+    PERFORM 010-INICIALIZA
+
+    PERFORM 020-PROCESSAMENTO
+
+    PERFORM 030-FINALIZA.
+
+000-EXIT-INICIO.
+    EXIT.
+*>----------------------------------------------------------------------
+010-INICIALIZA.
+
+    SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+    SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
+    SET ENVIRONMENT 'ESCDELAY' TO '25'
+    ACCEPT WK-NUML FROM LINES
+    ACCEPT WK-NUMC FROM COLUMNS
+    ACCEPT WK-TODAY FROM DATE YYYYMMDD
+
+    DISPLAY SS-CLS
+    MOVE "Confirm the recertification run? [S/N]: " TO WK-MSG
+    DISPLAY SS-MSG
+
+    MOVE SPACES TO WK-CONF
+    PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
+       ACCEPT SS-CONF
+    END-PERFORM
+
+    IF WK-CONF = "N" OR "n"
+       STOP RUN
+    END-IF
+
+    OPEN INPUT FD-PRF
+    OPEN OUTPUT REPORT_TXT
+
+    MOVE "Please wait, processing..." TO WK-MSG
+    DISPLAY SS-MSG.
+
+010-FIM-INICIALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
+020-PROCESSAMENTO.
+
+    MOVE LOW-VALUES TO KEY1-PRF
+    START FD-PRF
+        KEY IS >= KEY1-PRF
+        INVALID KEY
+            MOVE "T" TO FLG-EOF
+    END-START
+
+    PERFORM UNTIL EOF
+       DISPLAY WK-READS LINE 05 COLUMN 01
+       READ FD-PRF NEXT
+          AT END
+             MOVE "T" TO FLG-EOF
+          NOT AT END
+             ADD 1 TO WK-READS
+             DISPLAY SS-FILLER02-1
+             IF PRF-NEXT-REVIEW > ZEROS AND
+                PRF-NEXT-REVIEW < WK-TODAY
+                ADD 1 TO WK-LAPSED
+                PERFORM 025-GRAVA-LINHA
+             END-IF
+             DISPLAY SS-FILLER02-1
+       END-READ
+    END-PERFORM.
+
+020-EXIT-PROCESSAMENTO.
+    EXIT.
+*>----------------------------------------------------------------------
+025-GRAVA-LINHA.
+
+    MOVE SPACES TO REG-TXT
+    STRING "PRF-ID: " PRF-ID
+           "  PRF-NAME: " PRF-NAME
+           "  LAST-REVIEWED: " PRF-LAST-REVIEWED
+           "  NEXT-REVIEW: " PRF-NEXT-REVIEW
+        DELIMITED BY SIZE INTO REG-TXT
+    END-STRING
+    WRITE REG-TXT.
+
+025-EXIT-GRAVA-LINHA.
+    EXIT.
+*>----------------------------------------------------------------------
+030-FINALIZA.
+
+    CLOSE FD-PRF
+          REPORT_TXT
+
+    DISPLAY SS-FILLER02-1
+    MOVE "*** RECERTIFICATION RUN COMPLETE - SEE profile_recertification.txt ***"
+        TO WK-MSG
+    DISPLAY SS-MSG
+    STOP RUN.
+
+030-EXIT-FINALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
