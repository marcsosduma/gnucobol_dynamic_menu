@@ -0,0 +1,383 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    rpt_menu_hierarchy.
+AUTHOR.        Duma.
+*>----------------------------------------------------------------------
+*> Object: Walk every M-MODULE's menu tree in DINAMIC_MENU.DAT offline
+*>         and print an indented outline of the whole hierarchy (module,
+*>         item, type, action) - something to hand a new operator or an
+*>         auditor instead of making them click through makemenu/menu
+*>         level by level to see the shape of the tree.
+*>
+*> Read...: dinamic_menu.dat
+*>
+*> Out....: menu_hierarchy.txt
+*>
+*>----------------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION    SECTION.
+SOURCE-COMPUTER. GNUCOBOL.
+OBJECT-COMPUTER.
+             GNUCOBOL
+             CLASSIFICATION brazil.
+SPECIAL-NAMES.
+               LOCALE brazil "pt_BR.UTF-8".
+               DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/menu_se.cpy".
+
+     SELECT REPORT_TXT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-TXT.
+
+*>----------------------------------------------------------------------
+DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/menu_fd.cpy".
+
+FD  REPORT_TXT
+    VALUE OF FILE-ID IS  "../txt/menu_hierarchy.txt".
+01  REG-TXT                       PIC  X(100).
+
+*>----------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*> Variaveis -----------------------------------------------------------
+77  WK-NUML                       PIC  9(003).
+77  WK-NUMC                       PIC  9(003).
+77  BACK-COLOR                    PIC  9(001) VALUE 1.
+77  FOR-COLOR                     PIC  9(001) VALUE 6.
+77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-MNU                        PIC  9(002).
+    88  FSM-OK                                VALUE ZEROS.
+    88  FSM-CANCEL                            VALUE 99.
+    88  FSM-NOT-EXIST                         VALUE 35.
+
+01  WK-CONF                       PIC  X(001) VALUE SPACES.
+01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  WK-PRINTED                    PIC  9(008) VALUE ZEROS.
+01  FLG-EOF                       PIC  X(001) VALUE "F".
+    88  EOF                                   VALUE "T".
+01  WK-MSG                        PIC  X(080) VALUE SPACES.
+01  WK-TEL01-1                    PIC  X(057) VALUE
+    "MENU HIERARCHY REPORT".
+01  WK-TEL24-1                    PIC  X(009) VALUE "MESSAGE:".
+
+*> In-memory copy of the whole tree, one entry per node ----------------
+01  WK-TABLE-MAX                  PIC 9(04) VALUE 2000.
+01  WK-NODE-COUNT                 PIC 9(04) VALUE ZEROS.
+01  WK-NODE OCCURS 2000 TIMES.
+    05  WK-N-ID                   PIC 9(05).
+    05  WK-N-MODULE               PIC X(15).
+    05  WK-N-FATHER               PIC X(15).
+    05  WK-N-ORDER                PIC 9(03).
+    05  WK-N-TYPE                 PIC X(01).
+    05  WK-N-NAME                 PIC X(15).
+    05  WK-N-DISPLAY              PIC X(20).
+    05  WK-N-ACTION                PIC 9(15).
+    05  WK-N-ACTION-TARGET        PIC X(15).
+
+*> Distinct M-MODULE list, collected in the order the key-sequenced
+*> read already groups them in -------------------------------------
+01  WK-MAX-MODULES                PIC 9(03) VALUE 50.
+01  WK-MODULE-COUNT                PIC 9(03) VALUE ZEROS.
+01  WK-MODULE-LIST OCCURS 50 TIMES PIC X(15).
+01  WK-LAST-MODULE                PIC X(15) VALUE SPACES.
+01  WK-MOD-IDX                    PIC 9(03).
+
+01  WK-IDX                        PIC 9(04).
+01  WK-IDX2                       PIC 9(04).
+01  WK-DEPTH                      PIC 9(02).
+01  WK-INDENT                     PIC X(30).
+
+*> Explicit stack for the iterative depth-first tree walk, used in
+*> place of recursive PERFORM (not used elsewhere in this codebase) --
+01  WK-STACK-MAX                  PIC 9(04) VALUE 2000.
+01  WK-STACK-TOP                  PIC 9(04) VALUE ZEROS.
+01  WK-STACK-IDX  OCCURS 2000 TIMES PIC 9(04).
+01  WK-STACK-DEPTH OCCURS 2000 TIMES PIC 9(02).
+
+*> Small scratch table holding one node's children while they are
+*> sorted into M-ORDER sequence before being pushed onto the stack --
+01  WK-MAX-CHILDREN               PIC 9(03) VALUE 200.
+01  WK-CHILD-COUNT                PIC 9(03) VALUE ZEROS.
+01  WK-CHILD-IDX   OCCURS 200 TIMES PIC 9(04).
+01  WK-SWAP                       PIC 9(04).
+
+COPY screenio.
+
+SCREEN SECTION.
+01  SS-CLS.
+    03  SS-FILLER01-1.
+        05  BLANK SCREEN.
+        05  LINE 01 COLUMN 01 PIC X(80)
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER01-2.
+        05  LINE 01 COLUMN 01 PIC X(57) FROM WK-TEL01-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER02-1 FOREGROUND-COLOR 2.
+        05  LINE 02 COLUMN 01 VALUE "READ:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-READS
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "PRINTED:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-PRINTED
+                   BLANK WHEN ZEROS.
+    03  SS-FILLER24-1.
+        05  LINE 24 COLUMN 01 PIC X(09) FROM WK-TEL24-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+01  SS-MSG.
+    03  LINE 24 COLUMN 11 PIC X(70)
+        BACKGROUND-COLOR BACK-COLOR.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN 11    PIC  X(070) FROM WK-MSG.
+01  SS-CONF.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
+*>----------------------------------------------------------------------
+*>                    Main program module
+*>----------------------------------------------------------------------
+PROCEDURE DIVISION.
+
+000-INICIO.
+
+    PERFORM 010-INICIALIZA
+
+    PERFORM 020-CARREGA-ARVORE
+
+    PERFORM 030-IMPRIME-ARVORE
+
+    PERFORM 900-FINALIZA.
+
+000-EXIT-INICIO.
+    EXIT.
+*>----------------------------------------------------------------------
+010-INICIALIZA.
+
+    SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+    SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
+    SET ENVIRONMENT 'ESCDELAY' TO '25'
+    ACCEPT WK-NUML FROM LINES
+    ACCEPT WK-NUMC FROM COLUMNS
+
+    DISPLAY SS-CLS
+    MOVE "Confirm the hierarchy report run? [S/N]: " TO WK-MSG
+    DISPLAY SS-MSG
+
+    MOVE SPACES TO WK-CONF
+    PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
+       ACCEPT SS-CONF
+    END-PERFORM
+
+    IF WK-CONF = "N" OR "n"
+       STOP RUN
+    END-IF
+
+    OPEN INPUT FD-MENU
+    OPEN OUTPUT REPORT_TXT
+
+    MOVE "Please wait, loading the tree..." TO WK-MSG
+    DISPLAY SS-MSG.
+
+010-FIM-INICIALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Loads every node into WK-NODE and, since KEY2-MENU begins with
+*> M-MODULE, collects the distinct module list for free by watching for
+*> a break on M-MODULE as the reads come back in key order - the same
+*> technique main_program's 028-PICK-MODULE uses to build its pick-list.
+020-CARREGA-ARVORE.
+
+    MOVE LOW-VALUES TO KEY2-MENU
+    START FD-MENU
+        KEY IS >= KEY2-MENU
+        INVALID KEY
+            MOVE "T" TO FLG-EOF
+    END-START
+
+    PERFORM UNTIL EOF
+       DISPLAY WK-READS LINE 05 COLUMN 01
+       READ FD-MENU NEXT
+          AT END
+             MOVE "T" TO FLG-EOF
+          NOT AT END
+             ADD 1 TO WK-READS
+             DISPLAY SS-FILLER02-1
+             IF M-MODULE NOT = WK-LAST-MODULE
+                IF WK-MODULE-COUNT < WK-MAX-MODULES
+                   ADD 1 TO WK-MODULE-COUNT
+                   MOVE M-MODULE TO WK-MODULE-LIST(WK-MODULE-COUNT)
+                END-IF
+                MOVE M-MODULE TO WK-LAST-MODULE
+             END-IF
+             IF WK-NODE-COUNT < WK-TABLE-MAX
+                ADD 1 TO WK-NODE-COUNT
+                MOVE M-ID             TO WK-N-ID(WK-NODE-COUNT)
+                MOVE M-MODULE         TO WK-N-MODULE(WK-NODE-COUNT)
+                MOVE M-ITEM-FATHER    TO WK-N-FATHER(WK-NODE-COUNT)
+                MOVE M-ORDER          TO WK-N-ORDER(WK-NODE-COUNT)
+                MOVE M-TYPE           TO WK-N-TYPE(WK-NODE-COUNT)
+                MOVE M-NAME           TO WK-N-NAME(WK-NODE-COUNT)
+                MOVE M-DISPLAY-TEXT   TO WK-N-DISPLAY(WK-NODE-COUNT)
+                MOVE M-ACTION         TO WK-N-ACTION(WK-NODE-COUNT)
+                MOVE M-ACTION-TARGET  TO WK-N-ACTION-TARGET(WK-NODE-COUNT)
+             ELSE
+                MOVE SPACES TO REG-TXT
+                STRING "TABLE CAPACITY (" WK-TABLE-MAX
+                       ") EXCEEDED - REMAINING NODES NOT PRINTED"
+                    DELIMITED BY SIZE INTO REG-TXT
+                END-STRING
+                WRITE REG-TXT
+                MOVE "T" TO FLG-EOF
+             END-IF
+       END-READ
+    END-PERFORM.
+
+020-EXIT-CARREGA-ARVORE.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Prints one indented outline per module. For each module, root nodes
+*> (father = SPACES) are pushed onto the stack in M-ORDER sequence and
+*> then walked depth-first, pushing each popped node's own children
+*> (also sorted by M-ORDER) back onto the stack - the iterative
+*> equivalent of a recursive "print node, then print its children".
+030-IMPRIME-ARVORE.
+
+    PERFORM VARYING WK-MOD-IDX FROM 1 BY 1
+            UNTIL WK-MOD-IDX > WK-MODULE-COUNT
+
+       MOVE SPACES TO REG-TXT
+       STRING "MODULE: " WK-MODULE-LIST(WK-MOD-IDX)
+           DELIMITED BY SIZE INTO REG-TXT
+       END-STRING
+       WRITE REG-TXT
+
+       MOVE ZEROS TO WK-STACK-TOP
+       PERFORM 050-COLETA-FILHOS-RAIZ
+       PERFORM 060-EMPILHA-FILHOS-ORDENADOS
+
+       PERFORM UNTIL WK-STACK-TOP = ZEROS
+          MOVE WK-STACK-IDX(WK-STACK-TOP) TO WK-IDX
+          MOVE WK-STACK-DEPTH(WK-STACK-TOP) TO WK-DEPTH
+          SUBTRACT 1 FROM WK-STACK-TOP
+          PERFORM 040-IMPRIME-NO
+          PERFORM 050-COLETA-FILHOS
+          PERFORM 060-EMPILHA-FILHOS-ORDENADOS
+       END-PERFORM
+
+    END-PERFORM.
+
+030-EXIT-IMPRIME-ARVORE.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Writes one report line for the node currently in WK-IDX, indented
+*> two spaces per level of WK-DEPTH.
+040-IMPRIME-NO.
+
+    ADD 1 TO WK-PRINTED
+    DISPLAY SS-FILLER02-1
+
+    MOVE SPACES TO WK-INDENT
+
+    MOVE SPACES TO REG-TXT
+    STRING WK-INDENT(1:WK-DEPTH * 2) DELIMITED BY SIZE
+           WK-N-NAME(WK-IDX) DELIMITED BY SIZE
+           "  TYPE: " WK-N-TYPE(WK-IDX)
+           "  DISPLAY: " WK-N-DISPLAY(WK-IDX)
+           "  ACTION: " WK-N-ACTION(WK-IDX)
+           "  TARGET: " WK-N-ACTION-TARGET(WK-IDX)
+        DELIMITED BY SIZE INTO REG-TXT
+    END-STRING
+    WRITE REG-TXT.
+
+040-EXIT-IMPRIME-NO.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Collects the root nodes of the module currently being printed (the
+*> module name was just written by 030, so it is the module of the
+*> first node gathered into WK-MODULE-LIST(WK-MOD-IDX)) into
+*> WK-CHILD-IDX, ready for 060 to sort and push.
+050-COLETA-FILHOS-RAIZ.
+
+    MOVE ZEROS TO WK-CHILD-COUNT
+    PERFORM VARYING WK-IDX2 FROM 1 BY 1 UNTIL WK-IDX2 > WK-NODE-COUNT
+       IF WK-N-MODULE(WK-IDX2) = WK-MODULE-LIST(WK-MOD-IDX)
+          AND WK-N-FATHER(WK-IDX2) = SPACES
+          IF WK-CHILD-COUNT < WK-MAX-CHILDREN
+             ADD 1 TO WK-CHILD-COUNT
+             MOVE WK-IDX2 TO WK-CHILD-IDX(WK-CHILD-COUNT)
+          END-IF
+       END-IF
+    END-PERFORM
+    MOVE 1 TO WK-DEPTH.
+
+050-EXIT-COLETA-FILHOS-RAIZ.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Collects the children of the node just printed (same module, father
+*> = this node's own name) into WK-CHILD-IDX, ready for 060 to sort and
+*> push at one deeper level than their parent.
+050-COLETA-FILHOS.
+
+    MOVE ZEROS TO WK-CHILD-COUNT
+    PERFORM VARYING WK-IDX2 FROM 1 BY 1 UNTIL WK-IDX2 > WK-NODE-COUNT
+       IF WK-N-MODULE(WK-IDX2) = WK-N-MODULE(WK-IDX)
+          AND WK-N-FATHER(WK-IDX2) = WK-N-NAME(WK-IDX)
+          IF WK-CHILD-COUNT < WK-MAX-CHILDREN
+             ADD 1 TO WK-CHILD-COUNT
+             MOVE WK-IDX2 TO WK-CHILD-IDX(WK-CHILD-COUNT)
+          END-IF
+       END-IF
+    END-PERFORM
+    ADD 1 TO WK-DEPTH.
+
+050-EXIT-COLETA-FILHOS.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Sorts WK-CHILD-IDX into M-ORDER sequence (a small bubble sort - the
+*> sibling count at any one level is never large) and pushes the
+*> entries in descending order, so the stack pops them back out in
+*> ascending M-ORDER order - the same order makemenu/menu present them
+*> to the operator live.
+060-EMPILHA-FILHOS-ORDENADOS.
+
+    PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX >= WK-CHILD-COUNT
+       PERFORM VARYING WK-IDX2 FROM 1 BY 1
+               UNTIL WK-IDX2 > WK-CHILD-COUNT - WK-IDX
+          IF WK-N-ORDER(WK-CHILD-IDX(WK-IDX2))
+                > WK-N-ORDER(WK-CHILD-IDX(WK-IDX2 + 1))
+             MOVE WK-CHILD-IDX(WK-IDX2)     TO WK-SWAP
+             MOVE WK-CHILD-IDX(WK-IDX2 + 1) TO WK-CHILD-IDX(WK-IDX2)
+             MOVE WK-SWAP                   TO WK-CHILD-IDX(WK-IDX2 + 1)
+          END-IF
+       END-PERFORM
+    END-PERFORM
+
+    PERFORM VARYING WK-IDX FROM WK-CHILD-COUNT BY -1 UNTIL WK-IDX < 1
+       IF WK-STACK-TOP < WK-STACK-MAX
+          ADD 1 TO WK-STACK-TOP
+          MOVE WK-CHILD-IDX(WK-IDX) TO WK-STACK-IDX(WK-STACK-TOP)
+          MOVE WK-DEPTH             TO WK-STACK-DEPTH(WK-STACK-TOP)
+       END-IF
+    END-PERFORM.
+
+060-EXIT-EMPILHA-FILHOS-ORDENADOS.
+    EXIT.
+*>----------------------------------------------------------------------
+900-FINALIZA.
+
+    CLOSE FD-MENU
+          REPORT_TXT
+
+    DISPLAY SS-FILLER02-1
+    MOVE "*** REPORT COMPLETE - SEE menu_hierarchy.txt ***"
+        TO WK-MSG
+    DISPLAY SS-MSG
+    STOP RUN.
+
+900-EXIT-FINALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
