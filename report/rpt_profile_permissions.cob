@@ -0,0 +1,257 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    rpt_profile_permissions.
+AUTHOR.        Duma.
+*>----------------------------------------------------------------------
+*> Object: Effective-permissions report - given a PRF-ID, walks
+*>         MENU_PROFILE.DAT the same way validate_usr's
+*>         050-SEARCH-PROFILE-MENU does and resolves every PFM-ID-MENU
+*>         against DINAMIC_MENU.DAT (060-LOAD-MENU's lookup), printing
+*>         the full resolved list of menu items that profile can reach.
+*>
+*> Read...: profile.dat, menu_profile.dat, dinamic_menu.dat
+*>
+*> Out....: profile_permissions.txt
+*>
+*>----------------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION    SECTION.
+SOURCE-COMPUTER. GNUCOBOL.
+OBJECT-COMPUTER.
+             GNUCOBOL
+             CLASSIFICATION brazil.
+SPECIAL-NAMES.
+               LOCALE brazil "pt_BR.UTF-8".
+               DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/profile_se.cpy".
+COPY "../cpy/menu_profile_se.cpy".
+COPY "../cpy/menu_se.cpy".
+
+     SELECT REPORT_TXT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-TXT.
+
+*>----------------------------------------------------------------------
+DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/profile_fd.cpy".
+COPY "../cpy/menu_profile_fd.cpy".
+COPY "../cpy/menu_fd.cpy".
+
+FD  REPORT_TXT
+    VALUE OF FILE-ID IS  "../txt/profile_permissions.txt".
+01  REG-TXT                       PIC  X(100).
+
+*>----------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*> Variaveis -----------------------------------------------------------
+77  WK-NUML                       PIC  9(003).
+77  WK-NUMC                       PIC  9(003).
+77  BACK-COLOR                    PIC  9(001) VALUE 1.
+77  FOR-COLOR                     PIC  9(001) VALUE 6.
+77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-PRF                        PIC  9(002).
+    88  FSP-OK                                VALUE ZEROS.
+    88  FSP-NOT-EXIST                         VALUE 35.
+77  ST-PFM                        PIC  9(002).
+    88  FSL-OK                                VALUE ZEROS.
+    88  FSL-NOT-EXIST                         VALUE 35.
+77  ST-MNU                        PIC  9(002).
+    88  FSM-OK                                VALUE ZEROS.
+    88  FSM-NOT-EXIST                         VALUE 35.
+
+01  WK-PRF-ID                     PIC  9(004) VALUE ZEROS.
+01  WK-CONF                       PIC  X(001) VALUE SPACES.
+01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  WK-FOUND                      PIC  9(008) VALUE ZEROS.
+01  FLG-EOF                       PIC  X(001) VALUE "F".
+    88  EOF                                   VALUE "T".
+01  WK-MSG                        PIC  X(080) VALUE SPACES.
+01  WK-TEL01-1                    PIC  X(057) VALUE
+    "EFFECTIVE PERMISSIONS REPORT BY PROFILE".
+01  WK-TEL24-1                    PIC  X(009) VALUE "MESSAGE:".
+
+COPY screenio.
+
+SCREEN SECTION.
+01  SS-CLS.
+    03  SS-FILLER01-1.
+        05  BLANK SCREEN.
+        05  LINE 01 COLUMN 01 PIC X(80)
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER01-2.
+        05  LINE 01 COLUMN 01 PIC X(57) FROM WK-TEL01-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER02-1 FOREGROUND-COLOR 2.
+        05  LINE 02 COLUMN 01 VALUE "READ:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-READS
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "FOUND:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-FOUND
+                   BLANK WHEN ZEROS.
+    03  SS-FILLER24-1.
+        05  LINE 24 COLUMN 01 PIC X(09) FROM WK-TEL24-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+01  SS-CHAVE FOREGROUND-COLOR 2.
+    03  LINE 04 COLUMN 01 VALUE "PROFILE ID (PRF-ID):".
+    03  COLUMN PLUS 2 PIC 9(004) USING WK-PRF-ID
+               BLANK WHEN ZEROS.
+01  SS-MSG.
+    03  LINE 24 COLUMN 11 PIC X(70)
+        BACKGROUND-COLOR BACK-COLOR.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN 11    PIC  X(070) FROM WK-MSG.
+01  SS-CONF.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
+*>----------------------------------------------------------------------
+*>                    Main program module
+*>----------------------------------------------------------------------
+PROCEDURE DIVISION.
+
+000-INICIO.
+
+    PERFORM 010-INICIALIZA
+
+    PERFORM 015-VALIDA-PERFIL
+
+    PERFORM 020-PROCESSAMENTO
+
+    PERFORM 900-FINALIZA.
+
+000-EXIT-INICIO.
+    EXIT.
+*>----------------------------------------------------------------------
+010-INICIALIZA.
+
+    SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+    SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
+    SET ENVIRONMENT 'ESCDELAY' TO '25'
+    ACCEPT WK-NUML FROM LINES
+    ACCEPT WK-NUMC FROM COLUMNS
+
+    DISPLAY SS-CLS
+    ACCEPT SS-CHAVE
+
+    MOVE "Confirm the permissions report run? [S/N]: " TO WK-MSG
+    DISPLAY SS-MSG
+
+    MOVE SPACES TO WK-CONF
+    PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
+       ACCEPT SS-CONF
+    END-PERFORM
+
+    IF WK-CONF = "N" OR "n"
+       STOP RUN
+    END-IF
+
+    OPEN INPUT FD-PRF
+    OPEN INPUT FD-PFM
+    OPEN INPUT FD-MENU
+    OPEN OUTPUT REPORT_TXT
+
+    MOVE "Please wait, processing..." TO WK-MSG
+    DISPLAY SS-MSG.
+
+010-FIM-INICIALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
+*> CONFIRMS THE GIVEN PRF-ID ACTUALLY EXISTS IN PROFILE.DAT BEFORE
+*> WALKING MENU_PROFILE.DAT FOR IT - AVOIDS PRODUCING AN EMPTY REPORT
+*> WITH NO EXPLANATION WHEN THE OPERATOR MISTYPES THE ID.
+015-VALIDA-PERFIL.
+
+    INITIALIZE REC-PRF
+    MOVE WK-PRF-ID TO PRF-ID
+    READ FD-PRF
+        INVALID KEY
+            MOVE "PROFILE NOT FOUND IN PROFILE.DAT - ABORTING" TO WK-MSG
+            DISPLAY SS-MSG
+            CLOSE FD-PRF FD-PFM FD-MENU REPORT_TXT
+            STOP RUN
+        NOT INVALID KEY
+            CONTINUE
+    END-READ.
+
+015-EXIT-VALIDA-PERFIL.
+    EXIT.
+*>----------------------------------------------------------------------
+020-PROCESSAMENTO.
+
+    MOVE WK-PRF-ID TO PFM-ID-PRF
+    MOVE LOW-VALUES TO PFM-ID-MENU
+    START FD-PFM
+        KEY IS >= KEY1-PFM
+        INVALID KEY
+            MOVE "T" TO FLG-EOF
+    END-START
+
+    PERFORM UNTIL EOF
+       DISPLAY WK-READS LINE 05 COLUMN 01
+       READ FD-PFM NEXT
+          AT END
+             MOVE "T" TO FLG-EOF
+          NOT AT END
+             IF PFM-ID-PRF = WK-PRF-ID
+                ADD 1 TO WK-READS
+                DISPLAY SS-FILLER02-1
+                PERFORM 025-RESOLVE-MENU-ITEM
+             ELSE
+                MOVE "T" TO FLG-EOF
+             END-IF
+       END-READ
+    END-PERFORM.
+
+020-EXIT-PROCESSAMENTO.
+    EXIT.
+*>----------------------------------------------------------------------
+*> LOOKS PFM-ID-MENU UP IN DINAMIC_MENU.DAT (KEY1-MENU = M-ID) AND
+*> WRITES ONE REPORT LINE PER MATCH - A DANGLING PFM-ID-MENU WITH NO
+*> MATCHING M-ID IS SIMPLY SKIPPED HERE (SEE THE MENU_PROFILE_ORPHANS
+*> RECONCILIATION REPORT FOR THAT CASE).
+025-RESOLVE-MENU-ITEM.
+
+    MOVE PFM-ID-MENU TO M-ID
+    READ FD-MENU
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            ADD 1 TO WK-FOUND
+            DISPLAY SS-FILLER02-1
+            MOVE SPACES TO REG-TXT
+            STRING "M-ID: " M-ID
+                   "  MODULE: " M-MODULE
+                   "  NAME: " M-NAME
+                   "  DISPLAY: " M-DISPLAY-TEXT
+                   "  ACTION: " M-ACTION
+                   "  TARGET: " M-ACTION-TARGET
+                DELIMITED BY SIZE INTO REG-TXT
+            END-STRING
+            WRITE REG-TXT
+    END-READ.
+
+025-EXIT-RESOLVE-MENU-ITEM.
+    EXIT.
+*>----------------------------------------------------------------------
+900-FINALIZA.
+
+    CLOSE FD-PRF
+          FD-PFM
+          FD-MENU
+          REPORT_TXT
+
+    DISPLAY SS-FILLER02-1
+    MOVE "*** REPORT COMPLETE - SEE profile_permissions.txt ***"
+        TO WK-MSG
+    DISPLAY SS-MSG
+    STOP RUN.
+
+900-EXIT-FINALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
