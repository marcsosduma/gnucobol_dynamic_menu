@@ -0,0 +1,240 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    rpt_login_activity.
+AUTHOR.        Duma.
+*>----------------------------------------------------------------------
+*> Object: Print every row logged by validate_usr to LOGIN_ACTIVITY.LOG
+*>         (one line per login attempt, success or failure, with its
+*>         date/time, user, module and reason) plus a final success/
+*>         failure tally, so an administrator can review login activity
+*>         without reading the raw log by hand.
+*>
+*> Read...: login_activity.log
+*>
+*> Out....: login_activity_report.txt
+*>
+*>----------------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION    SECTION.
+SOURCE-COMPUTER. GNUCOBOL.
+OBJECT-COMPUTER.
+             GNUCOBOL
+             CLASSIFICATION brazil.
+SPECIAL-NAMES.
+               LOCALE brazil "pt_BR.UTF-8".
+               DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/login_log_se.cpy".
+
+     SELECT REPORT_TXT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-TXT.
+
+*>----------------------------------------------------------------------
+DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/login_log_fd.cpy".
+
+FD  REPORT_TXT
+    VALUE OF FILE-ID IS  "../txt/login_activity_report.txt".
+01  REG-TXT                       PIC  X(100).
+
+*>----------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*> Variaveis -----------------------------------------------------------
+77  WK-NUML                       PIC  9(003).
+77  WK-NUMC                       PIC  9(003).
+77  BACK-COLOR                    PIC  9(001) VALUE 1.
+77  FOR-COLOR                     PIC  9(001) VALUE 6.
+77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-LOGLOG                     PIC  X(002) VALUE ZEROS.
+    88  FSG-OK                                VALUE "00".
+    88  FSG-NOT-EXIST                         VALUE "35".
+
+01  WK-CONF                       PIC  X(001) VALUE SPACES.
+01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  WK-SUCCESS                    PIC  9(008) VALUE ZEROS.
+01  WK-FAILURE                    PIC  9(008) VALUE ZEROS.
+01  FLG-EOF                       PIC  X(001) VALUE "F".
+    88  EOF                                   VALUE "T".
+01  WK-DATE-R                     PIC  X(010) VALUE SPACES.
+01  WK-TIME-R                     PIC  X(008) VALUE SPACES.
+01  WK-MSG                        PIC  X(080) VALUE SPACES.
+01  WK-TEL01-1                    PIC  X(046) VALUE
+    "LOGIN ACTIVITY REPORT - SUCCESSES AND FAILURES".
+01  WK-TEL24-1                    PIC  X(009) VALUE "MESSAGE:".
+
+COPY screenio.
+
+SCREEN SECTION.
+01  SS-CLS.
+    03  SS-FILLER01-1.
+        05  BLANK SCREEN.
+        05  LINE 01 COLUMN 01 PIC X(80)
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER01-2.
+        05  LINE 01 COLUMN 01 PIC X(46) FROM WK-TEL01-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER02-1 FOREGROUND-COLOR 2.
+        05  LINE 02 COLUMN 01 VALUE "READ:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-READS
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "SUCCESS:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-SUCCESS
+                   BLANK WHEN ZEROS.
+        05  COLUMN PLUS 4  VALUE "FAILURE:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-FAILURE
+                   BLANK WHEN ZEROS.
+    03  SS-FILLER24-1.
+        05  LINE 24 COLUMN 01 PIC X(09) FROM WK-TEL24-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+01  SS-MSG.
+    03  LINE 24 COLUMN 11 PIC X(70)
+        BACKGROUND-COLOR BACK-COLOR.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN 11    PIC  X(070) FROM WK-MSG.
+01  SS-CONF.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
+*>----------------------------------------------------------------------
+*>                    Main program module
+*>----------------------------------------------------------------------
+PROCEDURE DIVISION.
+
+000-INICIO.
+
+    PERFORM 010-INICIALIZA
+
+    PERFORM 020-PROCESSAMENTO
+
+    PERFORM 030-FINALIZA.
+
+000-EXIT-INICIO.
+    EXIT.
+*>----------------------------------------------------------------------
+010-INICIALIZA.
+
+    SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+    SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
+    SET ENVIRONMENT 'ESCDELAY' TO '25'
+    ACCEPT WK-NUML FROM LINES
+    ACCEPT WK-NUMC FROM COLUMNS
+
+    DISPLAY SS-CLS
+    MOVE "Confirm the login-activity run? [S/N]: " TO WK-MSG
+    DISPLAY SS-MSG
+
+    MOVE SPACES TO WK-CONF
+    PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
+       ACCEPT SS-CONF
+    END-PERFORM
+
+    IF WK-CONF = "N" OR "n"
+       STOP RUN
+    END-IF
+
+    OPEN INPUT FILE_LOGIN_LOG
+    OPEN OUTPUT REPORT_TXT
+
+    MOVE "Please wait, processing..." TO WK-MSG
+    DISPLAY SS-MSG.
+
+010-FIM-INICIALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
+020-PROCESSAMENTO.
+
+    IF FSG-NOT-EXIST
+       MOVE SPACES TO REG-TXT
+       STRING "NO LOGIN ACTIVITY HAS BEEN RECORDED YET"
+           DELIMITED BY SIZE INTO REG-TXT
+       END-STRING
+       WRITE REG-TXT
+       GO 020-EXIT-PROCESSAMENTO
+    END-IF
+
+    PERFORM UNTIL EOF
+       DISPLAY WK-READS LINE 05 COLUMN 01
+       READ FILE_LOGIN_LOG NEXT
+          AT END
+             MOVE "T" TO FLG-EOF
+          NOT AT END
+             ADD 1 TO WK-READS
+             IF LOG-RESULT = "SUCCESS"
+                ADD 1 TO WK-SUCCESS
+             ELSE
+                ADD 1 TO WK-FAILURE
+             END-IF
+             DISPLAY SS-FILLER02-1
+             PERFORM 026-GRAVA-LINHA
+       END-READ
+    END-PERFORM
+
+    PERFORM 027-GRAVA-TOTAIS.
+
+020-EXIT-PROCESSAMENTO.
+    EXIT.
+*>----------------------------------------------------------------------
+026-GRAVA-LINHA.
+
+    MOVE LOG-DATE(1:4) TO WK-DATE-R(7:4)
+    MOVE "/" TO WK-DATE-R(6:1)
+    MOVE LOG-DATE(5:2) TO WK-DATE-R(4:2)
+    MOVE "/" TO WK-DATE-R(3:1)
+    MOVE LOG-DATE(7:2) TO WK-DATE-R(1:2)
+    MOVE LOG-TIME(1:2) TO WK-TIME-R(1:2)
+    MOVE ":" TO WK-TIME-R(3:1)
+    MOVE LOG-TIME(3:2) TO WK-TIME-R(4:2)
+    MOVE ":" TO WK-TIME-R(6:1)
+    MOVE LOG-TIME(5:2) TO WK-TIME-R(7:2)
+
+    MOVE SPACES TO REG-TXT
+    STRING WK-DATE-R     " " WK-TIME-R
+           "  USER: "    LOG-USER
+           "  MODULE: "  LOG-MODULE
+           "  "          LOG-RESULT
+           " ("          LOG-REASON
+           ")"
+        DELIMITED BY SIZE INTO REG-TXT
+    END-STRING
+    WRITE REG-TXT.
+
+026-EXIT-GRAVA-LINHA.
+    EXIT.
+*>----------------------------------------------------------------------
+027-GRAVA-TOTAIS.
+
+    MOVE SPACES TO REG-TXT
+    WRITE REG-TXT
+    MOVE SPACES TO REG-TXT
+    STRING "TOTAL: " WK-READS
+           "  SUCCESS: " WK-SUCCESS
+           "  FAILURE: " WK-FAILURE
+        DELIMITED BY SIZE INTO REG-TXT
+    END-STRING
+    WRITE REG-TXT.
+
+027-EXIT-GRAVA-TOTAIS.
+    EXIT.
+*>----------------------------------------------------------------------
+030-FINALIZA.
+
+    IF NOT FSG-NOT-EXIST
+       CLOSE FILE_LOGIN_LOG
+    END-IF
+    CLOSE REPORT_TXT
+
+    DISPLAY SS-FILLER02-1
+    MOVE "*** REPORT COMPLETE - SEE login_activity_report.txt ***"
+        TO WK-MSG
+    DISPLAY SS-MSG
+    STOP RUN.
+
+030-EXIT-FINALIZA.
+    EXIT.
+*>----------------------------------------------------------------------
