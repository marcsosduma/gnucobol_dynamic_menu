@@ -0,0 +1,177 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    write_profile_text_file.
+AUTHOR.        Duma.
+*>----------------------------------------------------------------------
+*> Object: Generate text file from profile file (the reverse of
+*>         read_profile_text_file) - dumps REC-PRF back out to a flat
+*>         file in the same fixed-column layout profile.txt uses, for
+*>         diffing against configuration records or moving profiles
+*>         between environments.
+*>
+*> Read...: profile.dat
+*>
+*> Out....: profile_out.txt
+*>
+*>----------------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION    SECTION.
+SOURCE-COMPUTER. GNUCOBOL.
+OBJECT-COMPUTER.
+             GNUCOBOL
+             CLASSIFICATION brazil.
+SPECIAL-NAMES.
+               LOCALE brazil "pt_BR.UTF-8".
+               DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/profile_se.cpy".
+
+     SELECT FILE_TXT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-TXT.
+
+*>----------------------------------------------------------------------
+DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/profile_fd.cpy".
+
+FD  FILE_TXT
+    VALUE OF FILE-ID IS  "../txt/profile_out.txt".
+01  REC-TXT                       PIC  X(040).
+
+*>----------------------------------------------------------------------
+WORKING-STORAGE SECTION.
+*> Variaveis -----------------------------------------------------------
+77  WK-NUML                       PIC  9(003).
+77  WK-NUMC                       PIC  9(003).
+77  BACK-COLOR                    PIC  9(001) VALUE 1.
+77  FOR-COLOR                     PIC  9(001) VALUE 6.
+77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-PRF                        PIC  9(002).
+    88  FSL-OK                                VALUE ZEROS.
+    88  FSL-CANCEL                            VALUE 99.
+    88  FSL-NOT-EXIST                         VALUE 35.
+
+01  WK-CONF                       PIC  X(001) VALUE SPACES.
+01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  FLG-EOF                       PIC  X(001) VALUE "F".
+    88  EOF                                   VALUE "T".
+01  WK-SCR01-1                    PIC  X(057) VALUE
+    "GENERATE TEXT FILE FROM PROFILE FILE".
+01  WK-SCR24-1                    PIC  X(009) VALUE "MESSAGE:".
+01  WK-MSG                        PIC  X(080) VALUE SPACES.
+
+COPY screenio.
+
+SCREEN SECTION.
+01  SS-CLS.
+    03  SS-FILLER01-1.
+        05  BLANK SCREEN.
+        05  LINE 01 COLUMN 01 PIC X(80)
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER01-2.
+        05  LINE 01 COLUMN 01 PIC X(57) FROM WK-SCR01-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+    03  SS-FILLER02-1 FOREGROUND-COLOR 2.
+        05  LINE 02 COLUMN 01 VALUE "READS:".
+        05  COLUMN PLUS 2  PIC  9(008) USING WK-READS
+                   BLANK WHEN ZEROS.
+    03  SS-FILLER24-1.
+        05  LINE 24 COLUMN 01 PIC X(17) FROM WK-SCR24-1
+            HIGHLIGHT FOREGROUND-COLOR FOR-COLOR
+            BACKGROUND-COLOR BACK-COLOR.
+01  SS-MSG.
+    03  LINE 24 COLUMN 11 PIC X(70)
+        BACKGROUND-COLOR BACK-COLOR.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN 11    PIC  X(070) FROM WK-MSG.
+01  SS-CONF.
+    03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+        05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
+*>----------------------------------------------------------------------
+*>                    Main Program Module
+*>----------------------------------------------------------------------
+PROCEDURE DIVISION.
+
+000-FIRST-PROC.
+
+    PERFORM 010-INITIALIZES
+
+    PERFORM 020-PROCESSING
+
+    PERFORM 030-ENDS.
+
+000-FIRST-PROC-END.
+    EXIT.
+*>----------------------------------------------------------------------
+010-INITIALIZES.
+
+    SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+    SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
+    SET ENVIRONMENT 'ESCDELAY' TO '25'
+    ACCEPT WK-NUML FROM LINES
+    ACCEPT WK-NUMC FROM COLUMNS
+
+    DISPLAY SS-CLS
+    MOVE "Confirm processing? [Y/N]: " TO WK-MSG
+    DISPLAY SS-MSG
+
+    MOVE SPACES TO WK-CONF
+    PERFORM UNTIL (WK-CONF = "Y" OR "y" OR "N" OR "n")
+       ACCEPT SS-CONF
+    END-PERFORM
+
+    IF WK-CONF = "N" OR "n"
+       STOP RUN
+    END-IF
+
+    OPEN INPUT FD-PRF
+    OPEN OUTPUT FILE_TXT
+
+    MOVE "Please wait, Processing..." TO WK-MSG
+    DISPLAY SS-MSG.
+
+010-END-INITIALIZES.
+    EXIT.
+*>----------------------------------------------------------------------
+020-PROCESSING.
+
+    MOVE LOW-VALUES TO KEY1-PRF
+    START FD-PRF
+        KEY IS >= KEY1-PRF
+        INVALID KEY
+            MOVE "T" TO FLG-EOF
+    END-START
+
+    PERFORM UNTIL EOF
+       DISPLAY WK-READS LINE 05 COLUMN 01
+       READ FD-PRF NEXT
+          AT END
+             MOVE "T" TO FLG-EOF
+          NOT AT END
+             ADD 1 TO WK-READS
+             DISPLAY SS-FILLER02-1
+             WRITE REC-TXT FROM REC-PRF
+       END-READ
+    END-PERFORM.
+
+020-EXIT-PROCESSING.
+    EXIT.
+*>----------------------------------------------------------------------
+030-ENDS.
+
+    CLOSE FD-PRF
+          FILE_TXT
+
+    DISPLAY SS-FILLER02-1
+    MOVE "*** END OF PROCESSING - SEE profile_out.txt ***" TO WK-MSG
+    DISPLAY SS-MSG
+    STOP RUN.
+
+030-EXIT-ENDS.
+    EXIT.
+*>----------------------------------------------------------------------
