@@ -23,21 +23,39 @@ INPUT-OUTPUT   SECTION.
 FILE-CONTROL.
 
 COPY "../cpy/profile_se.cpy".
+COPY "../cpy/load_summary_se.cpy".
 
      SELECT FILE_TXT ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL
             FILE  STATUS IS ST-TXT.
 
+     SELECT FILE_CKP ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-CKP.
+
+     SELECT FILE_REJ ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-REJ.
+
 *>----------------------------------------------------------------------
 DATA DIVISION.
 FILE SECTION.
 
 COPY "../cpy/profile_fd.cpy".
+COPY "../cpy/load_summary_fd.cpy".
 
 FD  FILE_TXT
     VALUE OF FILE-ID IS  "../txt/profile.txt".
 01  rec-TXT                       PIC  X(100).
 
+FD  FILE_CKP
+    VALUE OF FILE-ID IS  "../data/read_profile_text_file.ckp".
+01  REC-CKP                       PIC  9(008).
+
+FD  FILE_REJ
+    VALUE OF FILE-ID IS  "../txt/read_profile_text_file_rejects.txt".
+01  REC-REJ                       PIC  X(100).
+
 *>----------------------------------------------------------------------
 WORKING-STORAGE SECTION.
 *> Variaveis -----------------------------------------------------------
@@ -46,15 +64,26 @@ WORKING-STORAGE SECTION.
 77  BACK-COLOR                    PIC  9(001) VALUE 1.
 77  FOR-COLOR                     PIC  9(001) VALUE 6.
 77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-CKP                        PIC  X(002) VALUE ZEROS.
 77  ST-PRF                        PIC  9(002).
     88  FSL-OK                                VALUE ZEROS.
     88  FSL-CANCEL                            VALUE 99.
     88  FSL-NOT-EXIST                         VALUE 35.
+77  ST-LDS                        PIC  X(002) VALUE ZEROS.
+77  ST-REJ                        PIC  X(002) VALUE ZEROS.
 
 01  WK-END-LOOP                   PIC  X(001).
 01  I                             PIC  9(003) VALUE ZEROS.
 01  J                             PIC  9(003) VALUE ZEROS.
 01  WK-READS                      PIC  9(008) VALUE ZEROS.
+01  WK-CHECKPOINT                 PIC  9(008) VALUE ZEROS.
+01  WK-RESUMING                   PIC  X(001) VALUE "N".
+    88  WK-IS-RESUMING                        VALUE "Y".
+01  WK-SILENT                     PIC  X(001) VALUE "N".
+    88  WK-IS-SILENT                          VALUE "Y" "y".
+01  WK-WRITES                     PIC  9(008) VALUE ZEROS.
+01  WK-REJECTS                    PIC  9(008) VALUE ZEROS.
+01  WK-REJECT-REASON               PIC  X(040) VALUE SPACES.
 01  WK-ERROR                      PIC  9(007) VALUE ZEROS.
 01  WK-CONF                       PIC  X(001) VALUE SPACES.
 01  WK-CLEAR                      PIC  X(080) VALUE SPACES.
@@ -148,30 +177,50 @@ PROCEDURE DIVISION.
     ACCEPT WK-NUML FROM LINES
     ACCEPT WK-NUMC FROM COLUMNS
     PERFORM 900-DATA-HORA
-    
-    DISPLAY SS-CLS
-    MOVE "Confirm processing? [Y/N]: " TO WK-MSG
-    DISPLAY SS-MSG
 
-    MOVE SPACES TO WK-CONF
-    PERFORM UNTIL (WK-CONF = "Y" OR "y" OR "N" OR "n")
-       ACCEPT SS-CONF
-    END-PERFORM
+    PERFORM 910-READ-CHECKPOINT
+
+    *> UNATTENDED/SCHEDULED-JOB SUPPORT: WHEN THE SILENT_MODE
+    *> ENVIRONMENT VARIABLE IS SET TO Y, SKIP THE INTERACTIVE Y/N GATE
+    *> BELOW AND PROCEED AS IF IT HAD BEEN CONFIRMED - LETS THIS LOADER
+    *> RUN FROM A SCHEDULED JOB WITH NO OPERATOR PRESENT.
+    MOVE SPACES TO WK-SILENT
+    ACCEPT WK-SILENT FROM ENVIRONMENT "SILENT_MODE"
+
+    IF WK-IS-SILENT
+       MOVE "Y" TO WK-CONF
+    ELSE
+       DISPLAY SS-CLS
+       IF WK-IS-RESUMING
+          MOVE "Resuming a previous run - confirm? [Y/N]: " TO WK-MSG
+       ELSE
+          MOVE "Confirm processing? [Y/N]: " TO WK-MSG
+       END-IF
+       DISPLAY SS-MSG
+
+       MOVE SPACES TO WK-CONF
+       PERFORM UNTIL (WK-CONF = "Y" OR "y" OR "N" OR "n")
+          ACCEPT SS-CONF
+       END-PERFORM
+    END-IF
 
     IF WK-CONF = "N" OR "n"
        STOP RUN
     END-IF
 
     OPEN I-O FD-PRF
-    IF FSL-OK
+    IF FSL-OK AND NOT WK-IS-RESUMING
        MOVE "ERROR! FILE ALREADY GENERATED. The program will be closed" TO WK-MSG
        DISPLAY SS-MSG
        STOP RUN
     END-IF
-    OPEN OUTPUT FD-PRF
-    CLOSE  FD-PRF
-    OPEN I-O FD-PRF
+    IF FSL-NOT-EXIST
+       OPEN OUTPUT FD-PRF
+       CLOSE  FD-PRF
+       OPEN I-O FD-PRF
+    END-IF
     OPEN INPUT  FILE_TXT
+    OPEN OUTPUT FILE_REJ
 
     MOVE "Please wait, Processing..." TO WK-MSG
     DISPLAY SS-MSG.
@@ -182,7 +231,23 @@ PROCEDURE DIVISION.
 020-PROCESSING.
        INITIALIZE REC-PRF
                   REC-TXT
+       MOVE ZEROS TO WK-READS
+       MOVE ZEROS TO WK-WRITES
+       MOVE ZEROS TO WK-REJECTS
        MOVE "N" TO FLG-EOF
+
+       *> Skip back over the rows a previous run already wrote, so a
+       *> restart continues where it left off instead of reloading
+       *> profile.txt from line one.
+       PERFORM UNTIL EOF OR WK-READS >= WK-CHECKPOINT
+          READ FILE_TXT
+             AT END
+                MOVE "T" TO FLG-EOF
+             NOT AT END
+                ADD 1 TO WK-READS
+                display WK-READS line 05 column 01
+       END-PERFORM
+
        PERFORM UNTIL EOF
           display WK-READS line 05 column 01
           READ FILE_TXT
@@ -192,19 +257,43 @@ PROCEDURE DIVISION.
                 ADD 1 TO WK-READS
                 DISPLAY SS-FILLER02-1
                 IF REC-TXT(1:5)<>SPACES
-                    WRITE REC-PRF FROM REC-TXT
-                    INVALID KEY 
-                        display WK-READS line 02 column 08
-                        display REC-TXT line 03 column 01
-                        MOVE "ERROR WRITING THE REGISTRATION. The program will exit - FS: " TO WK-MSG
-                        MOVE ST-PRF TO WK-MSG(61:02)
-                        DISPLAY SS-MSG
-                        CLOSE FILE_TXT FD-PRF
-                        STOP RUN
-                    NOT INVALID KEY
-                        display WK-READS line 02 column 08
-                        display REC-TXT line 20 column 01
-                 END-WRITE
+                    MOVE SPACES TO WK-REJECT-REASON
+                    IF REC-TXT(1:4) IS NOT NUMERIC
+                       MOVE "PRF-ID NOT NUMERIC" TO WK-REJECT-REASON
+                    ELSE
+                       IF REC-TXT(5:20) = SPACES
+                          MOVE "PRF-NAME BLANK" TO WK-REJECT-REASON
+                       END-IF
+                    END-IF
+                    IF WK-REJECT-REASON = SPACES
+                        MOVE REC-TXT TO REC-PRF
+                        IF PRF-LAST-REVIEWED IS NOT NUMERIC
+                            MOVE ZEROS TO PRF-LAST-REVIEWED
+                        END-IF
+                        IF PRF-NEXT-REVIEW IS NOT NUMERIC
+                            MOVE ZEROS TO PRF-NEXT-REVIEW
+                        END-IF
+                        WRITE REC-PRF
+                        INVALID KEY
+                            display WK-READS line 02 column 08
+                            display REC-TXT line 03 column 01
+                            MOVE "ERROR WRITING THE REGISTRATION. The program will exit - FS: " TO WK-MSG
+                            MOVE ST-PRF TO WK-MSG(61:02)
+                            DISPLAY SS-MSG
+                            CLOSE FILE_TXT FD-PRF FILE_REJ
+                            STOP RUN
+                        NOT INVALID KEY
+                            ADD 1 TO WK-WRITES
+                            display WK-READS line 02 column 08
+                            display REC-TXT line 20 column 01
+                            PERFORM 920-WRITE-CHECKPOINT
+                     END-WRITE
+                    ELSE
+                        ADD 1 TO WK-REJECTS
+                        PERFORM 925-WRITE-REJECT
+                    END-IF
+                ELSE
+                    ADD 1 TO WK-REJECTS
                 END-IF
           END-READ
        END-PERFORM.
@@ -216,6 +305,10 @@ PROCEDURE DIVISION.
 
     CLOSE FD-PRF
           FILE_TXT
+          FILE_REJ
+
+    PERFORM 930-CLEAR-CHECKPOINT
+    PERFORM 940-WRITE-LOAD-SUMMARY
 
     PERFORM 900-DATA-HORA
     DISPLAY SS-FILLER02-1
@@ -227,6 +320,92 @@ PROCEDURE DIVISION.
 030-EXIT-ENDS.
     EXIT.
 *>----------------------------------------------------------------------
+*> Load the last checkpointed position, if any, from a prior run that
+*> did not reach 030-ENDS.
+910-READ-CHECKPOINT.
+
+    MOVE ZEROS TO WK-CHECKPOINT
+    MOVE "N" TO WK-RESUMING
+    OPEN INPUT FILE_CKP
+    IF ST-CKP = "00"
+       READ FILE_CKP
+           AT END
+               CONTINUE
+           NOT AT END
+               MOVE REC-CKP TO WK-CHECKPOINT
+               IF WK-CHECKPOINT > 0
+                  MOVE "Y" TO WK-RESUMING
+               END-IF
+       END-READ
+       CLOSE FILE_CKP
+    END-IF.
+
+910-EXIT-READ-CHECKPOINT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Persist the current position after every successful write, so a run
+*> that dies mid-file can resume from here instead of line one.
+920-WRITE-CHECKPOINT.
+
+    OPEN OUTPUT FILE_CKP
+    MOVE WK-READS TO REC-CKP
+    WRITE REC-CKP
+    CLOSE FILE_CKP.
+
+920-EXIT-WRITE-CHECKPOINT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Logs one line per row rejected for failing the format check, so the
+*> operator can find and fix the offending rows in profile.txt instead
+*> of guessing which line was skipped and why.
+925-WRITE-REJECT.
+
+    MOVE SPACES TO REC-REJ
+    STRING "LINE " DELIMITED BY SIZE
+           WK-READS DELIMITED BY SIZE
+           ": " DELIMITED BY SIZE
+           WK-REJECT-REASON DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           REC-TXT DELIMITED BY SIZE
+      INTO REC-REJ
+    WRITE REC-REJ.
+
+925-EXIT-WRITE-REJECT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> A run that reaches the end of the file cleanly has nothing left to
+*> resume - clear the checkpoint so the next run starts fresh.
+930-CLEAR-CHECKPOINT.
+
+    OPEN OUTPUT FILE_CKP
+    CLOSE FILE_CKP.
+
+930-EXIT-CLEAR-CHECKPOINT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> APPENDS ONE LINE TO LOAD_SUMMARY.LOG RECORDING HOW MANY ROWS THIS RUN
+*> READ, WROTE AND REJECTED - A PERMANENT HISTORY OF EVERY LOAD, SINCE
+*> THE SCREEN COUNTERS DISAPPEAR THE MOMENT THE PROGRAM ENDS.
+940-WRITE-LOAD-SUMMARY.
+
+    INITIALIZE REC-LOAD-SUMMARY
+    ACCEPT LDS-DATE FROM DATE
+    ACCEPT LDS-TIME FROM TIME
+    MOVE "READ_PROFILE_TXT" TO LDS-PROGRAM
+    MOVE WK-READS   TO LDS-READS
+    MOVE WK-WRITES  TO LDS-WRITES
+    MOVE WK-REJECTS TO LDS-REJECTS
+
+    OPEN EXTEND FILE_LOAD_SUMMARY
+    IF ST-LDS = "35"
+       OPEN OUTPUT FILE_LOAD_SUMMARY
+    END-IF
+    WRITE REC-LOAD-SUMMARY
+    CLOSE FILE_LOAD_SUMMARY.
+
+940-EXIT-WRITE-LOAD-SUMMARY.
+    EXIT.
+*>----------------------------------------------------------------------
 900-DATA-HORA.
 
     ACCEPT WK-HORA FROM TIME
