@@ -13,11 +13,14 @@ AUTHOR.        Duma.
 *>  HISTORICO DE ALTERACOES
 *>  SOLICITACAO    DATA      AUTOR     DESCRICAO
 *>  MENU DINAMICO  26/05/23  DUMA      Menu automatico no GNU COBOL.
+*>  MENU DINAMICO  14/06/23  DUMA      Corrige COPY para os copybooks
+*>                                     atuais (menu_profile_se/_fd) e
+*>                                     adiciona checkpoint/restart.
 *>----------------------------------------------------------------------
 ENVIRONMENT DIVISION.
 CONFIGURATION    SECTION.
 SOURCE-COMPUTER. FAPESP.
-OBJECT-COMPUTER. 
+OBJECT-COMPUTER.
              GNUCOBOL
              CLASSIFICATION brazil.
 SPECIAL-NAMES.
@@ -26,22 +29,40 @@ SPECIAL-NAMES.
 INPUT-OUTPUT   SECTION.
 FILE-CONTROL.
 
-COPY "../share/perfil_menu_se.cpy".
+COPY "../cpy/menu_profile_se.cpy".
+COPY "../cpy/load_summary_se.cpy".
 
      SELECT ARQUIVO_TXT ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL
             FILE  STATUS IS ST-TXT.
 
+     SELECT ARQUIVO_CKP ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-CKP.
+
+     SELECT ARQUIVO_REJ ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE  STATUS IS ST-REJ.
+
 *>----------------------------------------------------------------------
 DATA DIVISION.
 FILE SECTION.
 
-COPY "../share/perfil_menu_fd.cpy".
+COPY "../cpy/menu_profile_fd.cpy".
+COPY "../cpy/load_summary_fd.cpy".
 
 FD  ARQUIVO_TXT
     VALUE OF FILE-ID IS  "../txt/perfil_menu.txt".
 01  REG-TXT                       PIC  X(30).
 
+FD  ARQUIVO_CKP
+    VALUE OF FILE-ID IS  "../data/carrega_perfil_menu.ckp".
+01  REG-CKP                       PIC  9(008).
+
+FD  ARQUIVO_REJ
+    VALUE OF FILE-ID IS  "../txt/carrega_perfil_menu_rejeitados.txt".
+01  REG-REJ                       PIC  X(100).
+
 *>----------------------------------------------------------------------
 WORKING-STORAGE SECTION.
 *> Variaveis -----------------------------------------------------------
@@ -50,15 +71,30 @@ WORKING-STORAGE SECTION.
 77  COR-FUNDO                     PIC  9(001) VALUE 1.
 77  COR-FRENTE                    PIC  9(001) VALUE 6.
 77  ST-TXT                        PIC  X(002) VALUE ZEROS.
+77  ST-CKP                        PIC  X(002) VALUE ZEROS.
+77  ST-REJ                        PIC  X(002) VALUE ZEROS.
 77  ST-PFM                        PIC  9(002).
     88  FSL-OK                                VALUE ZEROS.
     88  FSL-CANCELA                           VALUE 99.
     88  FSL-NAO-EXISTE                        VALUE 35.
+77  ST-LDS                        PIC  X(002) VALUE ZEROS.
 
 01  WK-SAI-LOOP                   PIC  X(001).
 01  I                             PIC  9(003) VALUE ZEROS.
 01  J                             PIC  9(003) VALUE ZEROS.
 01  WK-LIDO                       PIC  9(008) VALUE ZEROS.
+*> Reads for THIS run's segment only (excludes the skip-phase reads
+*> over rows a previous run already processed), so the one summary
+*> line logged for a resumed run reconciles reads with writes+rejects.
+01  WK-LIDO-SEGMENTO               PIC  9(008) VALUE ZEROS.
+01  WK-CHECKPOINT                 PIC  9(008) VALUE ZEROS.
+01  WK-RESUMING                   PIC  X(001) VALUE "N".
+    88  WK-IS-RESUMING                        VALUE "Y".
+01  WK-SILENCIOSO                 PIC  X(001) VALUE "N".
+    88  WK-E-SILENCIOSO                       VALUE "S" "s".
+01  WK-GRAVADOS                   PIC  9(008) VALUE ZEROS.
+01  WK-REJEITADOS                 PIC  9(008) VALUE ZEROS.
+01  WK-MOTIVO-REJEICAO            PIC  X(040) VALUE SPACES.
 01  WK-ERRO                       PIC  9(007) VALUE ZEROS.
 01  WK-CONF                       PIC  X(001) VALUE SPACES.
 01  WK-LIMPA                      PIC  X(080) VALUE SPACES.
@@ -114,7 +150,7 @@ SCREEN SECTION.
     03  SS-FILLER02-1 FOREGROUND-COLOR 2.
         05  LINE 02 COLUMN 01 VALUE "LIDOS:".
         05  COLUMN PLUS 2  PIC  9(008) USING WK-LIDO
-                   BLANK WHEN ZEROS. 
+                   BLANK WHEN ZEROS.
     03  SS-FILLER24-1.
         05  LINE 24 COLUMN 01 PIC X(17) FROM WK-TEL24-1
             HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
@@ -129,12 +165,12 @@ SCREEN SECTION.
     03  FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
         05  LINE 24 COLUMN PLUS 44 PIC  X(001) USING WK-CONF.
 *>----------------------------------------------------------------------
-*>                    Modulo Principal do Programa                     
+*>                    Modulo Principal do Programa
 *>----------------------------------------------------------------------
 PROCEDURE DIVISION.
 
 000-INICIO.
-    
+
     PERFORM 010-INICIALIZA
 
     PERFORM 020-PROCESSAMENTO
@@ -152,30 +188,55 @@ PROCEDURE DIVISION.
     ACCEPT WK-NUML FROM LINES
     ACCEPT WK-NUMC FROM COLUMNS
     PERFORM 900-DATA-HORA
-    
-    DISPLAY SS-CLS
-    MOVE "Confirma o processamento? [S/N]: " TO WK-MSG
-    DISPLAY SS-MSG
 
-    MOVE SPACES TO WK-CONF
-    PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
-       ACCEPT SS-CONF
-    END-PERFORM
+    PERFORM 910-LE-CHECKPOINT
+
+    *> UNATTENDED/SCHEDULED-JOB SUPPORT: WHEN THE CARGA_SILENCIOSA
+    *> ENVIRONMENT VARIABLE IS SET TO S, SKIP THE INTERACTIVE Y/N GATE
+    *> BELOW AND PROCEED AS IF IT HAD BEEN CONFIRMED - LETS THIS LOADER
+    *> RUN FROM A SCHEDULED JOB WITH NO OPERATOR PRESENT.
+    MOVE SPACES TO WK-SILENCIOSO
+    ACCEPT WK-SILENCIOSO FROM ENVIRONMENT "CARGA_SILENCIOSA"
+
+    IF WK-E-SILENCIOSO
+       MOVE "S" TO WK-CONF
+    ELSE
+       DISPLAY SS-CLS
+       IF WK-IS-RESUMING
+          MOVE "Resuming a previous run - confirm? [S/N]: " TO WK-MSG
+       ELSE
+          MOVE "Confirma o processamento? [S/N]: " TO WK-MSG
+       END-IF
+       DISPLAY SS-MSG
+
+       MOVE SPACES TO WK-CONF
+       PERFORM UNTIL (WK-CONF = "S" OR "s" OR "N" OR "n")
+          ACCEPT SS-CONF
+       END-PERFORM
+    END-IF
 
     IF WK-CONF = "N" OR "n"
        STOP RUN
     END-IF
 
-    OPEN I-O PERFIL_MENU
-    IF FSL-OK
+    OPEN I-O FD-PFM
+    IF FSL-OK AND NOT WK-IS-RESUMING
        MOVE "ERRO! ARQUIVO JA GERADO. O programa sera encerrado" TO WK-MSG
        DISPLAY SS-MSG
        STOP RUN
     END-IF
-    OPEN OUTPUT PERFIL_MENU
-    CLOSE  PERFIL_MENU
-    OPEN I-O PERFIL_MENU
+    IF FSL-NAO-EXISTE AND WK-IS-RESUMING
+       MOVE "ERRO! CHECKPOINT SEM O ARQUIVO PFM. O programa sera encerrado" TO WK-MSG
+       DISPLAY SS-MSG
+       STOP RUN
+    END-IF
+    IF FSL-NAO-EXISTE
+       OPEN OUTPUT FD-PFM
+       CLOSE  FD-PFM
+       OPEN I-O FD-PFM
+    END-IF
     OPEN INPUT  ARQUIVO_TXT
+    OPEN OUTPUT ARQUIVO_REJ
 
     MOVE "Aguarde, Processando..." TO WK-MSG
     DISPLAY SS-MSG.
@@ -185,9 +246,26 @@ PROCEDURE DIVISION.
 *>----------------------------------------------------------------------
 020-PROCESSAMENTO.
 
-       INITIALIZE REG-PFM
+       INITIALIZE REC-PFM
                   REG-TXT
+       MOVE ZEROS TO WK-LIDO
+       MOVE ZEROS TO WK-LIDO-SEGMENTO
+       MOVE ZEROS TO WK-GRAVADOS
+       MOVE ZEROS TO WK-REJEITADOS
        MOVE "N" TO FLG-EOF
+
+       *> Skip back over the rows a previous run already wrote, so a
+       *> restart continues where it left off instead of reprocessing
+       *> perfil_menu.txt from line one.
+       PERFORM UNTIL EOF OR WK-LIDO >= WK-CHECKPOINT
+          READ ARQUIVO_TXT
+             AT END
+                MOVE "T" TO FLG-EOF
+             NOT AT END
+                ADD 1 TO WK-LIDO
+                DISPLAY WK-LIDO LINE 05 COLUMN 01
+       END-PERFORM
+
        PERFORM UNTIL EOF
                 display WK-LIDO line 05 column 01
           READ ARQUIVO_TXT
@@ -195,21 +273,39 @@ PROCEDURE DIVISION.
                 MOVE "T" TO FLG-EOF
              NOT AT END
                 ADD 1 TO WK-LIDO
+                ADD 1 TO WK-LIDO-SEGMENTO
                 DISPLAY SS-FILLER02-1
                 IF REG-TXT(1:5)<>SPACES
-                    WRITE REG-PFM FROM REG-TXT
-                    INVALID KEY 
-                        display WK-LIDO line 02 column 08
-                        display REG-TXT line 03 column 01
-                        MOVE "ERRO AO GRAVAR O REGISTRO. O programa sera encerrado - FS: " TO WK-MSG
-                        MOVE ST-PFM TO WK-MSG(61:02)
-                        DISPLAY SS-MSG
-                        CLOSE ARQUIVO_TXT PERFIL_MENU
-                        STOP RUN
-                    NOT INVALID KEY
-                        display WK-LIDO line 02 column 08
-                        display REG-TXT line 20 column 01
-                 END-WRITE
+                    MOVE SPACES TO WK-MOTIVO-REJEICAO
+                    IF REG-TXT(1:4) IS NOT NUMERIC
+                       MOVE "PFM-ID-PRF NAO NUMERICO" TO WK-MOTIVO-REJEICAO
+                    ELSE
+                       IF REG-TXT(5:5) IS NOT NUMERIC
+                          MOVE "PFM-ID-MENU NAO NUMERICO" TO WK-MOTIVO-REJEICAO
+                       END-IF
+                    END-IF
+                    IF WK-MOTIVO-REJEICAO = SPACES
+                        WRITE REC-PFM FROM REG-TXT
+                        INVALID KEY
+                            display WK-LIDO line 02 column 08
+                            display REG-TXT line 03 column 01
+                            MOVE "ERRO AO GRAVAR O REGISTRO. O programa sera encerrado - FS: " TO WK-MSG
+                            MOVE ST-PFM TO WK-MSG(61:02)
+                            DISPLAY SS-MSG
+                            CLOSE ARQUIVO_TXT FD-PFM ARQUIVO_REJ
+                            STOP RUN
+                        NOT INVALID KEY
+                            ADD 1 TO WK-GRAVADOS
+                            display WK-LIDO line 02 column 08
+                            display REG-TXT line 20 column 01
+                            PERFORM 920-GRAVA-CHECKPOINT
+                     END-WRITE
+                    ELSE
+                        ADD 1 TO WK-REJEITADOS
+                        PERFORM 925-GRAVA-REJEICAO
+                    END-IF
+                ELSE
+                    ADD 1 TO WK-REJEITADOS
                 END-IF
           END-READ
        END-PERFORM.
@@ -219,8 +315,12 @@ PROCEDURE DIVISION.
 *>----------------------------------------------------------------------
 030-FINALIZA.
 
-    CLOSE PERFIL_MENU
+    CLOSE FD-PFM
           ARQUIVO_TXT
+          ARQUIVO_REJ
+
+    PERFORM 930-LIMPA-CHECKPOINT
+    PERFORM 940-GRAVA-RESUMO-CARGA
 
     PERFORM 900-DATA-HORA
     DISPLAY SS-FILLER02-1
@@ -232,11 +332,97 @@ PROCEDURE DIVISION.
 030-EXIT-FINALIZA.
     EXIT.
 *>----------------------------------------------------------------------
+*> Load the last checkpointed position, if any, from a prior run that
+*> did not reach 030-FINALIZA.
+910-LE-CHECKPOINT.
+
+    MOVE ZEROS TO WK-CHECKPOINT
+    MOVE "N" TO WK-RESUMING
+    OPEN INPUT ARQUIVO_CKP
+    IF ST-CKP = "00"
+       READ ARQUIVO_CKP
+           AT END
+               CONTINUE
+           NOT AT END
+               MOVE REG-CKP TO WK-CHECKPOINT
+               IF WK-CHECKPOINT > 0
+                  MOVE "Y" TO WK-RESUMING
+               END-IF
+       END-READ
+       CLOSE ARQUIVO_CKP
+    END-IF.
+
+910-EXIT-LE-CHECKPOINT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Persist the current position after every successful write, so a run
+*> that dies mid-file can resume from here instead of line one.
+920-GRAVA-CHECKPOINT.
+
+    OPEN OUTPUT ARQUIVO_CKP
+    MOVE WK-LIDO TO REG-CKP
+    WRITE REG-CKP
+    CLOSE ARQUIVO_CKP.
+
+920-EXIT-GRAVA-CHECKPOINT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Logs one line per row rejected for failing the format check, so the
+*> operator can find and fix the offending rows in perfil_menu.txt
+*> instead of guessing which line was skipped and why.
+925-GRAVA-REJEICAO.
+
+    MOVE SPACES TO REG-REJ
+    STRING "LINHA " DELIMITED BY SIZE
+           WK-LIDO DELIMITED BY SIZE
+           ": " DELIMITED BY SIZE
+           WK-MOTIVO-REJEICAO DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           REG-TXT DELIMITED BY SIZE
+      INTO REG-REJ
+    WRITE REG-REJ.
+
+925-EXIT-GRAVA-REJEICAO.
+    EXIT.
+*>----------------------------------------------------------------------
+*> A run that reaches the end of the file cleanly has nothing left to
+*> resume - clear the checkpoint so the next run starts fresh.
+930-LIMPA-CHECKPOINT.
+
+    OPEN OUTPUT ARQUIVO_CKP
+    CLOSE ARQUIVO_CKP.
+
+930-EXIT-LIMPA-CHECKPOINT.
+    EXIT.
+*>----------------------------------------------------------------------
+*> APPENDS ONE LINE TO LOAD_SUMMARY.LOG RECORDING HOW MANY ROWS THIS RUN
+*> READ, WROTE AND REJECTED - A PERMANENT HISTORY OF EVERY LOAD, SINCE
+*> THE SCREEN COUNTERS DISAPPEAR THE MOMENT THE PROGRAM ENDS.
+940-GRAVA-RESUMO-CARGA.
+
+    INITIALIZE REC-LOAD-SUMMARY
+    ACCEPT LDS-DATE FROM DATE
+    ACCEPT LDS-TIME FROM TIME
+    MOVE "CARREGA_PERFIL_MENU" TO LDS-PROGRAM
+    MOVE WK-LIDO-SEGMENTO TO LDS-READS
+    MOVE WK-GRAVADOS TO LDS-WRITES
+    MOVE WK-REJEITADOS TO LDS-REJECTS
+
+    OPEN EXTEND FILE_LOAD_SUMMARY
+    IF ST-LDS = "35"
+       OPEN OUTPUT FILE_LOAD_SUMMARY
+    END-IF
+    WRITE REC-LOAD-SUMMARY
+    CLOSE FILE_LOAD_SUMMARY.
+
+940-EXIT-GRAVA-RESUMO-CARGA.
+    EXIT.
+*>----------------------------------------------------------------------
 900-DATA-HORA.
 
     ACCEPT WK-HORA FROM TIME
-    MOVE   WK-HOR  TO   WK-HOR-T 
-    MOVE   WK-MIN  TO   WK-MIN-T    
+    MOVE   WK-HOR  TO   WK-HOR-T
+    MOVE   WK-MIN  TO   WK-MIN-T
     ACCEPT WK-DATA FROM DATE
     MOVE   WK-ANO  TO   WK-ANO-T
     MOVE   WK-MES  TO   WK-MES-T
