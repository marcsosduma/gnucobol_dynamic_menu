@@ -54,6 +54,12 @@
           03 wTimess         pic  9(2).
           03 wTimecc         pic  9(2).
        01  OS PIC X(20) VALUE SPACES.
+       01  WK-TYPE-CHAR  PIC X(01).
+       01  WK-TYPE-IDX   PIC 99.
+       01  WK-TYPE-START PIC 99.
+       01  WK-TYPE-FOUND PIC X(01) VALUE "N".
+           88 TYPE-FOUND VALUE "Y".
+       01  WK-NUM-SEL    PIC 9(01).
 
        01 black   constant as 0.
        01 blue    constant as 1.
@@ -74,6 +80,9 @@
        78 K-PAGEUP      VALUE 2001.
        78 K-PAGEDOWN    VALUE 2002.
        78 K-ESCAPE      VALUE 2005.
+       78 K-TIMEOUT     VALUE 8001.
+
+       77 WK-IDLE-TIMEOUT-MS    PIC 9(08) VALUE 900000.
 
        77 K-MOUSE-MOVE          PIC 9(04) VALUE 2040.
        77 K-LEFT-PRESSED        PIC 9(04) VALUE 2041.
@@ -234,13 +243,20 @@
            move ARRAY(1) (1:1) to wPrompt
            move space to wDummy
            IF SELECAO = 1
-               accept wDummy at line calc-y col calc-x 
-               with auto-skip prompt character is wPrompt 
-               with  Background-Color COR-SEL-FUNDO Foreground-Color COR-SEL-TEXTO  highlight end-accept
-           else 
-               accept wDummy at line calc-y col calc-x 
-               with auto-skip prompt character is wPrompt 
-               with  Background-Color menu-bg Foreground-Color menu-fg end-accept
+               accept wDummy at line calc-y col calc-x
+               with prompt character is wPrompt
+               with  Background-Color COR-SEL-FUNDO Foreground-Color COR-SEL-TEXTO
+               highlight with time-out WK-IDLE-TIMEOUT-MS end-accept
+           else
+               accept wDummy at line calc-y col calc-x
+               with prompt character is wPrompt
+               with  Background-Color menu-bg Foreground-Color menu-fg
+               with time-out WK-IDLE-TIMEOUT-MS end-accept
+           END-IF
+           IF wCRT-STATUS = K-TIMEOUT
+              DISPLAY "SESSION IDLE - LOGGING OUT" AT LINE 24 COLUMN 01
+                 WITH HIGHLIGHT FOREGROUND-COLOR red
+              STOP RUN
            END-IF
            If wDummy = space
               IF wCRT-STATUS = K-ENTER  or doble-left-click>0
@@ -351,6 +367,12 @@
                               end-perform
                            END-If
                     end-evaluate
+           ELSE
+              IF wDummy IS NUMERIC AND WS-TIPO-MENU = "V"
+                 PERFORM CHECK-NUMERIC-ACCEL THRU CHECK-NUMERIC-ACCEL-FIM
+              ELSE
+                 PERFORM CHECK-TYPE-AHEAD THRU CHECK-TYPE-AHEAD-FIM
+              END-IF
            end-if
            go to DISP-MENU.
        DISP-MENU-FIM.
@@ -358,3 +380,38 @@
            move 2 to wInt.
            call static "curs_set" using by value wInt end-call.
            EXIT PROGRAM.
+       *> -----------------------------------------------------------
+       *> A printable key was typed at the prompt instead of a cursor
+       *> key - jump SELECAO to the next item (wrapping, starting right
+       *> after the current one) whose text begins with that letter.
+       CHECK-TYPE-AHEAD.
+           MOVE FUNCTION UPPER-CASE(wDummy) TO WK-TYPE-CHAR
+           MOVE SELECAO TO WK-TYPE-START
+           MOVE "N" TO WK-TYPE-FOUND
+           MOVE SELECAO TO WK-TYPE-IDX
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > Item-Num OR TYPE-FOUND
+               IF WK-TYPE-IDX >= Item-Num
+                   MOVE 1 TO WK-TYPE-IDX
+               ELSE
+                   ADD 1 TO WK-TYPE-IDX
+               END-IF
+               IF FUNCTION UPPER-CASE(ARRAY(WK-TYPE-IDX)(1:1)) = WK-TYPE-CHAR
+                   MOVE "Y" TO WK-TYPE-FOUND
+                   MOVE WK-TYPE-IDX TO SELECAO
+               END-IF
+           END-PERFORM.
+       CHECK-TYPE-AHEAD-FIM.
+           EXIT.
+       *> -----------------------------------------------------------
+       *> A digit typed at the prompt of a vertical menu (WS-TIPO-MENU
+       *> = "V") selects and immediately activates that entry by
+       *> position, the same way EVALUATE WS-OPTION driven screens let
+       *> the operator type "1"-"4" instead of arrowing down.
+       CHECK-NUMERIC-ACCEL.
+           MOVE wDummy TO WK-NUM-SEL
+           IF WK-NUM-SEL >= 1 AND WK-NUM-SEL <= Item-Num
+               MOVE WK-NUM-SEL TO SELECAO
+               GO TO DISP-MENU-FIM
+           END-IF.
+       CHECK-NUMERIC-ACCEL-FIM.
+           EXIT.
