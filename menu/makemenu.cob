@@ -20,7 +20,18 @@ SOURCE-COMPUTER.
 SPECIAL-NAMES.
                LOCALE brazil "pt_BR.UTF-8".
                DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/audit_se.cpy".
+COPY "../cpy/menu_se.cpy".
+
 DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/audit_fd.cpy".
+COPY "../cpy/menu_fd.cpy".
+
 WORKING-STORAGE SECTION.
 *> Variables -----------------------------------------------------------
 77  WK-NUML                       PIC  9(003).
@@ -33,6 +44,12 @@ WORKING-STORAGE SECTION.
 77  WK-SCR-NAME                   PIC  X(050) OCCURS 10 TIMES VALUE SPACES.
 77  WK-SCR-SAVED-OK              BINARY-LONG.
 77  WK-NUMBER-4-NAME              PIC  9(005).
+*> SESSION-UNIQUE SUFFIX FOR THE SCREEN TEMP FILE NAME - THE OS PROCESS
+*> ID AND LOGIN NAME, SO TWO OPERATORS ON A SHARED FILESYSTEM CAN NEVER
+*> LAND ON THE SAME .SCR FILE EVEN IF BOTH ARE AT THE SAME MENU LEVEL
+*> AND DRAW THE SAME RANDOM NUMBER.
+77  WK-SCR-PID                    PIC  9(009) VALUE ZEROS.
+77  WK-SCR-USER                   PIC  X(020) VALUE SPACES.
 01  WK-FILE-INFO.
     05  WK-File-Size-In-Bytes     PIC 9(18) COMP.
     05  WK-Mod-DD                 PIC 9(02) COMP.
@@ -59,6 +76,11 @@ WORKING-STORAGE SECTION.
 01  WM-START-POS                  PIC 9(03) OCCURS 10 TIMES VALUE ZEROS.
 01  WM-POS_X                      PIC 9(03) OCCURS 10 TIMES VALUE ZEROS.
 01  WM-POS_Y                      PIC 9(03) OCCURS 10 TIMES VALUE ZEROS.
+*> BREADCRUMB TRAIL - ONE CAPTION PER NESTING LEVEL (WK-LEVEL-NAME)
+01  WM-BREADCRUMB                 PIC X(20) OCCURS 10 TIMES VALUE SPACES.
+01  WK-BREADCRUMB-LINE            PIC X(78) VALUE SPACES.
+01  WK-BC-PTR                     PIC 9(03).
+01  WK-BC-IDX                     PIC 9(02).
 01  WM-MENU-TYPE                  PIC X(1).
 01  WM-CHOSEN-MENU                  PIC X(15) VALUE SPACES.
 01  WK-IDX-MENU                   PIC  9(003) VALUE ZEROS.
@@ -67,12 +89,30 @@ WORKING-STORAGE SECTION.
 01  WK-LEVEL-NAME-1               PIC  X(015).
 01  WK-SIZE-X-MENU                PIC  9(003) VALUE ZEROS.
 01  WK-MENU-LOADED.
+    03 LOAD-ID                       PIC 9(05).
     03 LOAD-FATHER                   PIC X(15).
     03 LOAD-TYPE                  PIC X(01).
     03 LOAD-NAME                  PIC X(15).
     03 LOAD-ORDER                 PIC X(03).
-    03 LOAD-DISPLAY               PIC 9(20).
-    03 LOAD-ACTION                  PIC 9(15).  
+    03 LOAD-DISPLAY               PIC X(20).
+    03 LOAD-ACTION                  PIC 9(15).
+    03 LOAD-COLOR-SCHEME          PIC 9(02).
+    03 LOAD-ACTION-TARGET         PIC X(15).
+01  WK-COLOR-SCHEME                  PIC 9(02) VALUE ZEROS.
+*> Audit trail ------------------------------------------------------
+77  ST-AUD                        PIC  X(002) VALUE ZEROS.
+77  ST-MNU                        PIC  9(002) VALUE ZEROS.
+    88  MNU-FS-OK                 VALUE ZEROS.
+    88  MNU-FS-NOT-EXIST          VALUE 35.
+01  WK-AUD-DATE.
+    03  WK-AUD-YEAR               PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-MNT                PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-DAY                PIC  9(002) VALUE ZEROS.
+01  WK-AUD-TIME.
+    03  WK-AUD-HOR                PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-MIN                PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-SEC                PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-CSE                PIC  9(002) VALUE ZEROS.
 *> Constantes das Cores ------------------------------------------------
 01 black   constant as 0.
 01 blue    constant as 1.
@@ -85,27 +125,36 @@ WORKING-STORAGE SECTION.
 *>----------------------------------------------------------------------
 LINKAGE SECTION.
 01  PARM.
-    03  WK-MENU occurs 100 times.
+    03  WK-MENU occurs 150 times.
+       10 MENU-ID            PIC 9(05).
        10 MENU-FATHER        PIC X(15).
        10 MENU-TYPE          PIC X(01).
        10 MENU-NAME          PIC X(15).
        10 MENU-ORDER         PIC X(03).
-       10 MENU-DISPLAY       PIC 9(20).
-       10 MENU-ACTION        PIC 9(15).  
+       10 MENU-DISPLAY       PIC X(20).
+       10 MENU-ACTION        PIC 9(15).
+       10 MENU-COLOR-SCHEME  PIC 9(02).
+       10 MENU-ACTION-TARGET PIC X(15).
+01  MODULE-NAME              PIC X(15).
+01  USER-NAME                PIC X(20).
 01  QUANTITY-ITEMS           PIC 9(03).
 01  POS_X                    PIC 9(03).
 01  POS_Y                    PIC 9(03).
 01  RET-ITEM-SELECTED        PIC 9(03).
 01  SELECTED-ACTION          PIC X(15).
 *>----------------------------------------------------------------------
-PROCEDURE DIVISION USING PARM QUANTITY-ITEMS POS_X POS_Y 
-                         RET-ITEM-SELECTED SELECTED-ACTION.
+PROCEDURE DIVISION USING PARM MODULE-NAME USER-NAME QUANTITY-ITEMS
+                         POS_X POS_Y RET-ITEM-SELECTED SELECTED-ACTION.
 010-STARTING.
     SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
     SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'
     SET ENVIRONMENT 'ESCDELAY' TO '25'
     ACCEPT WK-OS FROM ENVIRONMENT "OS".
 
+    CALL "C$GETPID" END-CALL
+    MOVE RETURN-CODE TO WK-SCR-PID
+    MOVE USER-NAME TO WK-SCR-USER
+
     ACCEPT WK-NUML FROM LINES
     ACCEPT WK-NUMC FROM COLUMNS
 
@@ -139,6 +188,7 @@ PROCEDURE DIVISION USING PARM QUANTITY-ITEMS POS_X POS_Y
     END-PERFORM
     MOVE WK-IDX TO WM-START-POS(WK-LEVEL-NAME)  *> Saves which is the first menu item
     MOVE LOAD-TYPE TO WM-MENU-TYPE              *> MENU TYPE - HORIZONTAL OR PULLDOWN
+    MOVE LOAD-COLOR-SCHEME TO WK-COLOR-SCHEME    *> MODULE COLOUR SCHEME (0=DEFAULT)
     *> Load the items to be displayed
     MOVE 1 TO WK-IDX-MENU 
     MOVE 0 TO WK-COUNT
@@ -149,18 +199,40 @@ PROCEDURE DIVISION USING PARM QUANTITY-ITEMS POS_X POS_Y
     END-PERFORM    
 
     MOVE WK-COUNT TO WM-QTD-ITENS           *> NUMBER OF ITEMS
-    IF WK-NIVEL1
-        MOVE blue  TO  WM-COLORM-BACK       *> BACKGROUND COLOR
-        MOVE white TO  WM-COLORM-TEXT       *> TEXT COLOR
-        MOVE white TO  WM-COLORM-SEL-BACK   *> BACKGROUND COLOR
-        MOVE blue  TO  WM-COLORM-SEL-TEXT   *> TEXT COLOR
-    ELSE
-        MOVE white  TO  WM-COLORM-BACK       *> BACKGROUND COLOR
-        MOVE blue   TO  WM-COLORM-TEXT       *> TEXT COLOR
-        MOVE green  TO  WM-COLORM-SEL-BACK   *> BACKGROUND COLOR
-        MOVE white  TO  WM-COLORM-SEL-TEXT   *> TEXT COLOR
-    END-IF
+    *> Colour is chosen by the module's own colour scheme (M-COLOR-SCHEME
+    *> on DINAMIC_MENU.DAT) when one is set, so modules like ADMINISTRATION
+    *> can stand out from day-to-day operational menus; scheme 0 (unset)
+    *> or any value not recognised below keeps the original level-based
+    *> blue-root/white-branch palette.
+    EVALUATE WK-COLOR-SCHEME
+        WHEN 1
+            *> ADMINISTRATION MODULE PALETTE
+            IF WK-NIVEL1
+                MOVE red    TO  WM-COLORM-BACK       *> BACKGROUND COLOR
+                MOVE white  TO  WM-COLORM-TEXT       *> TEXT COLOR
+                MOVE white  TO  WM-COLORM-SEL-BACK   *> BACKGROUND COLOR
+                MOVE red    TO  WM-COLORM-SEL-TEXT   *> TEXT COLOR
+            ELSE
+                MOVE white  TO  WM-COLORM-BACK       *> BACKGROUND COLOR
+                MOVE red    TO  WM-COLORM-TEXT       *> TEXT COLOR
+                MOVE red    TO  WM-COLORM-SEL-BACK   *> BACKGROUND COLOR
+                MOVE white  TO  WM-COLORM-SEL-TEXT   *> TEXT COLOR
+            END-IF
+        WHEN OTHER
+            IF WK-NIVEL1
+                MOVE blue  TO  WM-COLORM-BACK       *> BACKGROUND COLOR
+                MOVE white TO  WM-COLORM-TEXT       *> TEXT COLOR
+                MOVE white TO  WM-COLORM-SEL-BACK   *> BACKGROUND COLOR
+                MOVE blue  TO  WM-COLORM-SEL-TEXT   *> TEXT COLOR
+            ELSE
+                MOVE white  TO  WM-COLORM-BACK       *> BACKGROUND COLOR
+                MOVE blue   TO  WM-COLORM-TEXT       *> TEXT COLOR
+                MOVE green  TO  WM-COLORM-SEL-BACK   *> BACKGROUND COLOR
+                MOVE white  TO  WM-COLORM-SEL-TEXT   *> TEXT COLOR
+            END-IF
+    END-EVALUATE
     MOVE WM-ITEM-MENU-TOP(WK-LEVEL-NAME) TO WM-ITEM-SELECTED     *> RETURNS THE INDEX OF THE SELECTED ITEM - 0 ESC
+    PERFORM 047-SHOW-BREADCRUMB THRU 047-END-SHOW-BREADCRUMB
 
     CALL 'menu' USING        BY CONTENT WM-MENU-TYPE
                              BY REFERENCE WM-PARM 
@@ -203,7 +275,8 @@ PROCEDURE DIVISION USING PARM QUANTITY-ITEMS POS_X POS_Y
         IF LOAD-ACTION = SPACES 
            MOVE LOAD-NAME TO WM-CHOSEN-MENU
            IF WM-ITEM-SELECTED <> 0
-                ADD 1 TO WK-LEVEL-NAME 
+                ADD 1 TO WK-LEVEL-NAME
+                MOVE LOAD-DISPLAY TO WM-BREADCRUMB(WK-LEVEL-NAME)
                 MOVE 1 TO WM-ITEM-MENU-TOP(WK-LEVEL-NAME)
                 MOVE SPACES TO WK-SCR-NAME(WK-LEVEL-NAME)
                 perform ScreenSave thru ScreenSaveEx
@@ -220,7 +293,7 @@ PROCEDURE DIVISION USING PARM QUANTITY-ITEMS POS_X POS_Y
         ELSE
             PERFORM 050-DISP-TRANS
             MOVE WM-ITEM-SELECTED TO RET-ITEM-SELECTED
-            MOVE LOAD-DISPLAY TO SELECTED-ACTION            
+            MOVE LOAD-ACTION-TARGET TO SELECTED-ACTION
             PERFORM until WK-LEVEL-NAME < 2
                 IF WK-SCR-NAME(WK-LEVEL-NAME) <> WK-LEVEL-NAME-1
                     PERFORM ScreenRestore THRU ScreenRestoreEx
@@ -234,18 +307,92 @@ PROCEDURE DIVISION USING PARM QUANTITY-ITEMS POS_X POS_Y
 050-END-SHOW-MENU.
     EXIT PROGRAM.
 *>----------------------------------------------------------------------
+*> BUILDS AND SHOWS THE "MAIN > ... > ..." BREADCRUMB FOR THE CURRENT
+*> NESTING LEVEL, FROM THE MODULE NAME AND THE WM-BREADCRUMB CAPTIONS
+*> RECORDED EACH TIME A SUBMENU WAS ENTERED.
+047-SHOW-BREADCRUMB.
+    MOVE SPACES TO WK-BREADCRUMB-LINE
+    MOVE 1 TO WK-BC-PTR
+    STRING FUNCTION TRIM(MODULE-NAME) DELIMITED BY SIZE
+           INTO WK-BREADCRUMB-LINE
+           WITH POINTER WK-BC-PTR
+    END-STRING
+    PERFORM VARYING WK-BC-IDX FROM 2 BY 1 UNTIL WK-BC-IDX > WK-LEVEL-NAME
+        STRING " > " DELIMITED BY SIZE
+               FUNCTION TRIM(WM-BREADCRUMB(WK-BC-IDX)) DELIMITED BY SIZE
+               INTO WK-BREADCRUMB-LINE
+               WITH POINTER WK-BC-PTR
+        END-STRING
+    END-PERFORM
+    DISPLAY WK-BREADCRUMB-LINE AT LINE 6 COLUMN 2 WITH FOREGROUND-COLOR white HIGHLIGHT.
+047-END-SHOW-BREADCRUMB.
+    EXIT.
+*>----------------------------------------------------------------------
 050-DISP-TRANS.
-    DISPLAY "SELECTED FUNCTIONALITY: "  at line 19 column 20 with HIGHLIGHT FOREGROUND-COLOR yellow LOAD-DISPLAY
-    ACCEPT WK-KEY at line 19 column 79 with HIGHLIGHT FOREGROUND-COLOR yellow.
+    PERFORM 060-GRAVA-AUDITORIA THRU 060-END-GRAVA-AUDITORIA
+    IF LOAD-ACTION-TARGET = SPACES
+        DISPLAY "SELECTED FUNCTIONALITY: "  at line 19 column 20 with HIGHLIGHT FOREGROUND-COLOR yellow LOAD-DISPLAY
+        ACCEPT WK-KEY at line 19 column 79 with HIGHLIGHT FOREGROUND-COLOR yellow
+    ELSE
+        CALL LOAD-ACTION-TARGET
+    END-IF.
 050-END-DISP-TRANS.
     EXIT.
 *>----------------------------------------------------------------------
+060-GRAVA-AUDITORIA.
+    ACCEPT WK-AUD-DATE FROM DATE
+    ACCEPT WK-AUD-TIME FROM TIME
+    INITIALIZE REC-AUDIT
+    MOVE WK-AUD-DATE TO AUD-DATE
+    MOVE WK-AUD-TIME TO AUD-TIME
+    MOVE USER-NAME    TO AUD-USER
+    MOVE MODULE-NAME  TO AUD-MODULE
+    MOVE LOAD-NAME    TO AUD-MENU-NAME
+    MOVE LOAD-ACTION  TO AUD-MENU-ACTION
+    OPEN EXTEND FILE_AUDIT
+    IF ST-AUD = "35"
+       OPEN OUTPUT FILE_AUDIT
+    END-IF
+    WRITE REC-AUDIT
+    CLOSE FILE_AUDIT.
+    PERFORM 065-UPDATE-USAGE THRU 065-END-UPDATE-USAGE.
+060-END-GRAVA-AUDITORIA.
+    EXIT.
+*>----------------------------------------------------------------------
+*> BUMPS THE USAGE COUNTER AND LAST-USED DATE/TIME ON DINAMIC_MENU.DAT
+*> FOR THE LEAF ITEM JUST ACTIVATED (KEYED BY M-ID / LOAD-ID), USING THE
+*> SAME DATE/TIME ALREADY ACCEPTED ABOVE FOR THE AUDIT RECORD.
+065-UPDATE-USAGE.
+    OPEN I-O FD-MENU
+    IF MNU-FS-NOT-EXIST
+        OPEN OUTPUT FD-MENU
+        CLOSE FD-MENU
+        OPEN I-O FD-MENU
+    END-IF
+    MOVE LOAD-ID TO M-ID
+    READ FD-MENU
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            ADD 1 TO M-USAGE-COUNT
+            MOVE WK-AUD-DATE TO M-LAST-USED-DATE
+            MOVE WK-AUD-TIME TO M-LAST-USED-TIME
+            REWRITE REC-MENU
+                INVALID KEY
+                    CONTINUE
+            END-REWRITE
+    END-READ
+    CLOSE FD-MENU.
+065-END-UPDATE-USAGE.
+    EXIT.
+*>----------------------------------------------------------------------
 ScreenSave.
    *>move Z'MENUTESTE.SCR' to WK-SCR-NAME
     MOVE 1 TO WK-COUNT.
 File-Exists.
    COMPUTE WK-NUMBER-4-NAME = FUNCTION RANDOM( FUNCTION SECONDS-PAST-MIDNIGHT ) * 100000  END-COMPUTE
-   STRING "TMP-N" WK-LEVEL-NAME "-"  WK-NUMBER-4-NAME  ".SCR"  x"00" INTO WK-SCR-NAME(WK-LEVEL-NAME).
+   STRING "TMP-N" WK-LEVEL-NAME "-" WK-SCR-PID "-"
+          FUNCTION TRIM(WK-SCR-USER) "-" WK-NUMBER-4-NAME  ".SCR"  x"00" INTO WK-SCR-NAME(WK-LEVEL-NAME).
    Call 'CBL_CHECK_FILE_EXIST' USING WK-SCR-NAME(WK-LEVEL-NAME) WK-FILE-INFO end-call
    IF Return-Code = 0 and WK-COUNT<10
         GO File-Exists
