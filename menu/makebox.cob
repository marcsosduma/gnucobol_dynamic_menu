@@ -44,8 +44,21 @@
        01  box2-dos-bottom-right           pic x(01) value x"d9". 
        01  box2-dos-line-sep-left          pic x(01) value x"c3".
        01  box2-dos-line-sep-right         pic x(01) value x"b4".
-       
-       01  box1-utf8-line-horizontal       pic x(03) value x"e29590". 
+
+       *> Heavier-weight border, for screens that should stand out from
+       *> routine data-entry (delete/confirm prompts, admin-only screens).
+       *> CP437 has no dedicated heavy-weight box-drawing glyphs, so the
+       *> DOS set reuses the solid block character for all edges/corners.
+       01  box3-dos-line-horizontal        pic x(01) value x"db".
+       01  box3-dos-line-vertical          pic x(01) value x"db".
+       01  box3-dos-top-left               pic x(01) value x"db".
+       01  box3-dos-top-right              pic x(01) value x"db".
+       01  box3-dos-bottom-left            pic x(01) value x"db".
+       01  box3-dos-bottom-right           pic x(01) value x"db".
+       01  box3-dos-line-sep-left          pic x(01) value x"db".
+       01  box3-dos-line-sep-right         pic x(01) value x"db".
+
+       01  box1-utf8-line-horizontal       pic x(03) value x"e29590".
        01  box1-utf8-line-vertical         pic x(03) value x"e29591". 
        01  box1-utf8-top-left              pic x(03) value x"e29594". 
        01  box1-utf8-top-right             pic x(03) value x"e29597". 
@@ -60,10 +73,19 @@
        01  box2-utf8-top-right             pic x(03) value x"e29490". 
        01  box2-utf8-bottom-left           pic x(03) value x"e29494". 
        01  box2-utf8-bottom-right          pic x(03) value x"e29498". 
-       01  box2-utf8-line-sep-left         pic x(03) value x"e2949c". 
-       01  box2-utf8-line-sep-right        pic x(03) value x"e294a4". 
+       01  box2-utf8-line-sep-left         pic x(03) value x"e2949c".
+       01  box2-utf8-line-sep-right        pic x(03) value x"e294a4".
 
-       01  box-line-horizontal            pic x(03) value x"e29590". 
+       01  box3-utf8-line-horizontal       pic x(03) value x"e29481".
+       01  box3-utf8-line-vertical         pic x(03) value x"e29483".
+       01  box3-utf8-top-left              pic x(03) value x"e2948f".
+       01  box3-utf8-top-right             pic x(03) value x"e29493".
+       01  box3-utf8-bottom-left           pic x(03) value x"e29497".
+       01  box3-utf8-bottom-right          pic x(03) value x"e2949b".
+       01  box3-utf8-line-sep-left         pic x(03) value x"e294a3".
+       01  box3-utf8-line-sep-right        pic x(03) value x"e294ab".
+
+       01  box-line-horizontal            pic x(03) value x"e29590".
        01  box-line-vertical              pic x(03) value x"e29591". 
        01  box-top-left                   pic x(03) value x"e29594". 
        01  box-top-right                  pic x(03) value x"e29597". 
@@ -105,6 +127,16 @@
                       MOVE box1-dos-bottom-right TO box-bottom-right
                       MOVE box1-dos-line-sep-left TO box-line-sep-left
                       MOVE box1-dos-line-sep-right TO box-line-sep-right
+               ELSE
+               IF LK-LINE-TYPE = 3
+                      MOVE box3-dos-line-horizontal TO box-line-horizontal
+                      MOVE box3-dos-line-vertical TO box-line-vertical
+                      MOVE box3-dos-top-left TO box-top-left
+                      MOVE box3-dos-top-right TO box-top-right
+                      MOVE box3-dos-bottom-left TO box-bottom-left
+                      MOVE box3-dos-bottom-right TO box-bottom-right
+                      MOVE box3-dos-line-sep-left TO box-line-sep-left
+                      MOVE box3-dos-line-sep-right TO box-line-sep-right
                ELSE
                       MOVE box2-dos-line-horizontal TO box-line-horizontal
                       MOVE box2-dos-line-vertical TO box-line-vertical
@@ -114,7 +146,8 @@
                       MOVE box2-dos-bottom-right TO box-bottom-right
                       MOVE box2-dos-line-sep-left TO box-line-sep-left
                       MOVE box2-dos-line-sep-right TO box-line-sep-right
-               END-IF       
+               END-IF
+               END-IF
                MOVE X'00' TO box-line-horizontal(2:1)
                MOVE X"00" TO box-line-vertical(2:1)
                MOVE X"00" TO box-top-left(2:1)
@@ -135,6 +168,16 @@
                       MOVE box1-utf8-bottom-right TO box-bottom-right
                       MOVE box1-utf8-line-sep-left TO box-line-sep-left
                       MOVE box1-utf8-line-sep-right TO box-line-sep-right
+              ELSE
+              IF LK-LINE-TYPE = 3
+                      MOVE box3-utf8-line-horizontal TO box-line-horizontal
+                      MOVE box3-utf8-line-vertical TO box-line-vertical
+                      MOVE box3-utf8-top-left TO box-top-left
+                      MOVE box3-utf8-top-right TO box-top-right
+                      MOVE box3-utf8-bottom-left TO box-bottom-left
+                      MOVE box3-utf8-bottom-right TO box-bottom-right
+                      MOVE box3-utf8-line-sep-left TO box-line-sep-left
+                      MOVE box3-utf8-line-sep-right TO box-line-sep-right
               ELSE
                       MOVE box2-utf8-line-horizontal TO box-line-horizontal
                       MOVE box2-utf8-line-vertical TO box-line-vertical
@@ -144,7 +187,8 @@
                       MOVE box2-utf8-bottom-right TO box-bottom-right
                       MOVE box2-utf8-line-sep-left TO box-line-sep-left
                       MOVE box2-utf8-line-sep-right TO box-line-sep-right
-              END-IF 
+              END-IF
+              END-IF
            END-IF.
 
            IF LK-TYPE = "B" *> VERTICAL MENU - PULLDOWN
