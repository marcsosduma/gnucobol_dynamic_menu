@@ -31,7 +31,7 @@ SPECIAL-NAMES.
 INPUT-OUTPUT        SECTION.
 FILE-CONTROL.
 
-*>COPY "OBJETOS_PPA_SE"       IN DAP$FDS.
+COPY "../cpy/objetos_ppa_se.cpy".
 
 *>COPY "ESTRATEGIAS_PPA_SE"   IN DAP$FDS.
 
@@ -40,11 +40,25 @@ DATA DIVISION.
 *>----------------------------------------------------------------------
 FILE SECTION.
 
-*>COPY "OBJETOS_PPA_FD"       IN DAP$FDS.
+COPY "../cpy/objetos_ppa_fd.cpy".
 
 *>COPY "ESTRATEGIAS_PPA_FD"   IN DAP$FDS.
 
 WORKING-STORAGE     SECTION.
+77  ST-OBJ                        PIC  9(002).
+    88  FS-OK                                 VALUE ZEROS.
+    88  FS-CANCEL                             VALUE 99.
+    88  FS-NOT-EXIST                          VALUE 35.
+01  WK-QTD-TABELA                 PIC  9(002) VALUE ZEROS.
+01  WK-IDX                        PIC  9(002) VALUE ZEROS.
+01  WK-LINHA-TELA                 PIC  9(002) VALUE ZEROS.
+01  WK-PAGINA                     PIC  9(002) VALUE 1.
+01  WK-START-KEY                  PIC  9(002) VALUE ZEROS.
+01  WK-NEXT-PAGE-KEY               PIC  9(002) VALUE ZEROS.
+01  FLG-HAS-NEXT-PAGE              PIC  X(001) VALUE "N".
+    88  HAS-NEXT-PAGE                          VALUE "Y".
+01  WK-PAGE-KEYS.
+    05  WK-PAGE-KEY OCCURS 50 TIMES PIC 9(02).
 *> Variaveis --------------------------------
 77  K                             PIC  9(002) VALUE ZEROS.
 77  WK-ACESSO                     PIC  9(001) VALUE ZEROS.
@@ -260,7 +274,7 @@ PROCEDURE DIVISION.
     SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
     SET ENVIRONMENT 'ESCDELAY'              TO '25'
     *> CALL static "resize_term" USING by value 25 by value 80
-    CALL "SYSTEM" USING "nohup resize -s 25 80 1>/dev/null 2>/dev/null && sleep 1" 
+    CALL "SYSTEM" USING "nohup resize -s 25 80 1>/dev/null 2>/dev/null && sleep 1"
     DISPLAY " " ERASE EOS *> to start extended screenio
     CALL "SYSTEM" USING "chcp 437"
     CALL "SYSTEM" USING "mode con: lines=25 cols=80"
@@ -270,6 +284,106 @@ PROCEDURE DIVISION.
 
     PERFORM 900-DATA-HORA
     MOVE 1 TO DELTA-ELE
+    PERFORM 010-ABRE-ARQUIVO
+    PERFORM 020-PROCESSAMENTO
+    PERFORM 030-FINALIZA.
+
+000-EXIT-INICIO.
+    EXIT.
+*>----------------------------------------------------------------------
+010-ABRE-ARQUIVO.
+
+    OPEN I-O FD-OBJ
+    IF FS-NOT-EXIST
+        OPEN OUTPUT FD-OBJ
+        CLOSE FD-OBJ
+        OPEN I-O FD-OBJ
+    END-IF.
+
+010-EXIT-ABRE-ARQUIVO.
+    EXIT.
+*>----------------------------------------------------------------------
+020-PROCESSAMENTO.
+
+    MOVE "F" TO FLG-SAIDA
+    MOVE 1 TO WK-PAGINA
+    MOVE ZEROS TO WK-START-KEY
+    MOVE ZEROS TO WK-PAGE-KEY(1)
+    PERFORM UNTIL SAIDA
+       PERFORM 021-CARREGA-TABELA
+       PERFORM 022-EXIBE-LISTA
+       EVALUATE TRUE
+           WHEN wCRT-STATUS = COB-SCR-F2
+               SET SAIDA TO TRUE
+           WHEN wCRT-STATUS = K-ENTER
+               PERFORM 040-INCLUI-REGISTRO
+           WHEN wCRT-STATUS = K-PAGEDOWN
+               IF HAS-NEXT-PAGE
+                   ADD 1 TO WK-PAGINA
+                   MOVE WK-NEXT-PAGE-KEY TO WK-START-KEY
+                   MOVE WK-START-KEY TO WK-PAGE-KEY(WK-PAGINA)
+               END-IF
+           WHEN wCRT-STATUS = K-PAGEUP
+               IF WK-PAGINA > 1
+                   SUBTRACT 1 FROM WK-PAGINA
+                   MOVE WK-PAGE-KEY(WK-PAGINA) TO WK-START-KEY
+               END-IF
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE
+    END-PERFORM.
+
+020-EXIT-PROCESSAMENTO.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Carrega uma página (14 linhas) de OBJETOS_PPA.DAT a partir de
+*> WK-START-KEY na TABELA em memória, e verifica se existe uma
+*> página seguinte (para habilitar PAGE DOWN).
+021-CARREGA-TABELA.
+
+    MOVE ZEROS TO WK-QTD-TABELA
+    MOVE SPACES TO TABELA
+    MOVE "F" TO FLG-TAB-VAZIA
+    MOVE "N" TO FLG-HAS-NEXT-PAGE
+    MOVE WK-START-KEY TO OBJ-CODIGO
+    START FD-OBJ
+        KEY IS >= KEY1-OBJ
+        INVALID KEY
+            MOVE "T" TO FLG-EOF
+        NOT INVALID KEY
+            MOVE "F" TO FLG-EOF
+    END-START
+
+    PERFORM UNTIL EOF OR WK-QTD-TABELA = 14
+       READ FD-OBJ NEXT
+           AT END
+               MOVE "T" TO FLG-EOF
+           NOT AT END
+               ADD 1 TO WK-QTD-TABELA
+               MOVE OBJ-CODIGO TO TAB-CODIGO(WK-QTD-TABELA)
+               MOVE OBJ-NOME   TO TAB-NOME(WK-QTD-TABELA)
+       END-READ
+    END-PERFORM
+
+    IF NOT EOF
+        READ FD-OBJ NEXT
+            AT END
+                MOVE "T" TO FLG-EOF
+            NOT AT END
+                SET HAS-NEXT-PAGE TO TRUE
+                MOVE OBJ-CODIGO TO WK-NEXT-PAGE-KEY
+        END-READ
+    END-IF
+
+    IF WK-QTD-TABELA = ZEROS
+        SET TAB-VAZIA TO TRUE
+    END-IF.
+
+021-EXIT-CARREGA-TABELA.
+    EXIT.
+*>----------------------------------------------------------------------
+022-EXIBE-LISTA.
+
     DISPLAY SS-TELA-CON
     *> DESENHO DO BOX
     MOVE 1       TO WK-BOX-POS_X1
@@ -291,14 +405,42 @@ PROCEDURE DIVISION.
                          BY REFERENCE WK-BOX-TIPO-LINHA    *> linha simples
                          BY REFERENCE WK-BOX-POS_X1        *> col 1
                          BY REFERENCE WK-BOX-LINHA-POS_Y1  *> lin 1
-                         BY REFERENCE WK-NUMC              *> col 2 
+                         BY REFERENCE WK-NUMC              *> col 2
                          BY REFERENCE WK-NUML              *> lin 2 (nao usado)
                          BY REFERENCE WK-BOX-COR-FUNDO     *> cor fundo
                          BY REFERENCE WK-BOX-COR-TEXTO     *> col frente
     END-CALL
 
+    DISPLAY "PAGINA:" LINE 04 COLUMN 60
+    DISPLAY WK-PAGINA LINE 04 COLUMN 68
+
+    IF TAB-VAZIA
+        DISPLAY "(NENHUM OBJETO CADASTRADO)" LINE 06 COLUMN 08
+    ELSE
+        PERFORM 023-EXIBE-LINHA THRU 023-EXIBE-LINHA-FIM
+            VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > WK-QTD-TABELA
+    END-IF
+
     ACCEPT WK-TECLA LINE 24 COLUMN 79.
-    display SS-TELA-INC
+
+022-EXIT-EXIBE-LISTA.
+    EXIT.
+*>----------------------------------------------------------------------
+023-EXIBE-LINHA.
+
+    COMPUTE WK-LINHA-TELA = 5 + WK-IDX
+    DISPLAY TAB-CODIGO(WK-IDX) LINE WK-LINHA-TELA COLUMN 08
+    DISPLAY TAB-NOME(WK-IDX)   LINE WK-LINHA-TELA COLUMN 16.
+
+023-EXIBE-LINHA-FIM.
+    EXIT.
+*>----------------------------------------------------------------------
+*> Inclui um novo registro em OBJETOS_PPA.DAT
+040-INCLUI-REGISTRO.
+
+    MOVE ZEROS TO WK-CODIGO
+    MOVE SPACES TO WK-NOME
+    DISPLAY SS-TELA-INC
     *> DESENHO DO BOX
     MOVE 5       TO WK-BOX-POS_X1
     MOVE 5       TO WK-BOX-POS_Y1
@@ -319,20 +461,48 @@ PROCEDURE DIVISION.
                          BY REFERENCE WK-BOX-TIPO-LINHA    *> linha simples
                          BY REFERENCE WK-BOX-POS_X1        *> col 1
                          BY REFERENCE WK-BOX-LINHA-POS_Y1  *> lin 1
-                         BY REFERENCE WK-BOX-POS_X2        *> col 2 
+                         BY REFERENCE WK-BOX-POS_X2        *> col 2
                          BY REFERENCE WK-NUML              *> lin 2 (nao usado)
                          BY REFERENCE WK-BOX-COR-FUNDO     *> cor fundo
                          BY REFERENCE WK-BOX-COR-TEXTO     *> col frente
     END-CALL
-    accept GET-CODIGO
+    ACCEPT GET-CODIGO
+    IF wCRT-STATUS = COB-SCR-ESC
+        GO TO 040-EXIT-INCLUI-REGISTRO
+    END-IF
     DISPLAY WK-CODIGO LINE 10 COLUMN 15
-    accept GET-NOME
+    ACCEPT GET-NOME
+    IF wCRT-STATUS = COB-SCR-ESC
+        GO TO 040-EXIT-INCLUI-REGISTRO
+    END-IF
     DISPLAY WK-NOME LINE 12 COLUMN 15
 
+    IF WK-NOME = SPACES
+        MOVE "NOME E OBRIGATORIO" TO WK-MSG
+        DISPLAY WK-MSG LINE 24 COLUMN 11
+        ACCEPT WK-TECLA LINE 24 COLUMN 79
+        GO TO 040-EXIT-INCLUI-REGISTRO
+    END-IF
 
-    ACCEPT WK-TECLA LINE 24 COLUMN 79.
-    STOP RUN.
+    MOVE WK-CODIGO TO OBJ-CODIGO
+    MOVE WK-NOME   TO OBJ-NOME
+    WRITE REC-OBJ
+        INVALID KEY
+            MOVE "CODIGO JA CADASTRADO" TO WK-MSG
+            DISPLAY WK-MSG LINE 24 COLUMN 11
+            ACCEPT WK-TECLA LINE 24 COLUMN 79
+    END-WRITE.
 
+040-EXIT-INCLUI-REGISTRO.
+    EXIT.
+*>----------------------------------------------------------------------
+030-FINALIZA.
+
+    CLOSE FD-OBJ
+    GOBACK.
+
+030-EXIT-FINALIZA.
+    EXIT.
 *>----------------------------------------------------------------------
 900-DATA-HORA.
 
