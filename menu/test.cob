@@ -24,6 +24,8 @@ COPY "../cpy/user_profile_se.cpy".
 COPY "../cpy/profile_se.cpy".
 COPY "../cpy/menu_profile_se.cpy".
 COPY "../cpy/menu_se.cpy".
+COPY "../cpy/audit_se.cpy".
+COPY "../cpy/file_error_log_se.cpy".
 *>----------------------------------------------------------------------
 
 DATA DIVISION.
@@ -33,6 +35,8 @@ COPY "../cpy/user_profile_fd.cpy".
 COPY "../cpy/profile_fd.cpy".
 COPY "../cpy/menu_profile_fd.cpy".
 COPY "../cpy/menu_fd.cpy".
+COPY "../cpy/audit_fd.cpy".
+COPY "../cpy/file_error_log_fd.cpy".
 *>----------------------------------------------------------------------
 
 WORKING-STORAGE SECTION.
@@ -65,8 +69,26 @@ WORKING-STORAGE SECTION.
     88  FLT-OK                               VALUE ZEROS.
     88  FLT-CANCEL                           VALUE 99.
     88  FLT-NOT-EXIST                        VALUE 35.
+77  ST-AUD                        PIC  X(002) VALUE ZEROS.
+77  ST-ERRLOG                      PIC  X(002) VALUE ZEROS.
+77  WK-ERR-FILE                    PIC  X(015) VALUE SPACES.
+77  WK-ERR-STATUS                  PIC  9(002) VALUE ZEROS.
+01  WK-ERR-DATE                    PIC  9(008) VALUE ZEROS.
+01  WK-ERR-TIME                    PIC  9(008) VALUE ZEROS.
+01  WK-AUD-DATE.
+    03  WK-AUD-YEAR                PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-MNT                 PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-DAY                 PIC  9(002) VALUE ZEROS.
+01  WK-AUD-TIME.
+    03  WK-AUD-HOR                 PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-MIN                 PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-SEC                 PIC  9(002) VALUE ZEROS.
+    03  WK-AUD-CSE                 PIC  9(002) VALUE ZEROS.
 77  WK-NUM-PROF                   PIC  9(003) VALUE ZEROS.
-77  WK-PROFILES                   PIC  9(004) OCCURS 15 TIMES.
+77  WK-PROFILES                   PIC  9(004) OCCURS 30 TIMES.
+77  WK-MAX-PROFILES                PIC  9(003) VALUE 30.
+77  WK-PROFILE-OVERFLOW-WARNED     PIC  X(001) VALUE "N".
+    88  WK-PROFILE-OVERFLOW-ALREADY-WARNED   VALUE "Y".
 77  WK-LIN                        PIC  9(002) VALUE ZEROS.
 77  WK-LIN-FIX                    PIC  9(002) VALUE ZEROS.
 77  WK-IDX                        PIC  9(003) VALUE ZEROS.
@@ -75,9 +97,19 @@ WORKING-STORAGE SECTION.
 77  WK-SRC-NAME                   PIC  X(050) OCCURS 10 TIMES VALUE SPACES.
 77  WK-SRC-SAVED-OK               BINARY-LONG.
 77  WK-NUMBER-4-NAME              PIC  9(005).
+*> SESSION-UNIQUE SUFFIX FOR THE SCREEN TEMP FILE NAME - THE OS PROCESS
+*> ID, SO TWO OPERATORS ON A SHARED FILESYSTEM CAN NEVER LAND ON THE
+*> SAME .SCR FILE EVEN IF BOTH ARE AT THE SAME MENU LEVEL AND DRAW THE
+*> SAME RANDOM NUMBER.
+77  WK-SRC-PID                    PIC  9(009) VALUE ZEROS.
 *> VARIAVEIS PARA SALVAR A SCREEN
 01  WK-USR-ITENS                  PIC  X(600) VALUE SPACES. *> ITENS DO MENU DO USR
 01  WK-NUM-ITENS                  PIC  9(003) VALUE ZEROS.
+*> WK-USR-ITENS HOLDS ONE LEADING "*" PLUS ONE 6-BYTE "NNNNN*" TOKEN PER
+*> ITEM - (600-1)/6 = 99 FULL TOKENS IS ALL IT CAN EVER HOLD.
+01  WK-MAX-USR-ITENS              PIC  9(003) VALUE 99.
+01  WK-USR-OVERFLOW-WARNED        PIC  X(01) VALUE "N".
+    88  WK-USR-OVERFLOW-ALREADY-WARNED      VALUE "Y".
 01  WK-ITEN-PERM.
     03 WK-IT-PERM                 PIC  9(005) VALUE ZEROS.
     03 WK-SEP                     PIC  X VALUE "*".
@@ -87,22 +119,32 @@ WORKING-STORAGE SECTION.
     03 WK-SEP2                    PIC  X VALUE "*".
 01  WK-MODULE                     PIC  X(015) VALUE SPACES.
 01  WK-NAME-LEVEL-1               PIC  X(015).
-01  WK-MENU occurs 100 times.
+01  WK-MENU occurs 150 times.
+    03 MENU-ID                    PIC 9(05).
     03 MENU-FATHER                PIC X(15).
     03 MENU-TYPE                  PIC X(01).
     03 MENU-NAME                  PIC X(15).
     03 MENU-ORDER                 PIC X(03).
-    03 MENU-DISPLAY               PIC 9(20).
-    03 MENU-ACTION                PIC 9(15).  
+    03 MENU-DISPLAY               PIC X(20).
+    03 MENU-ACTION                PIC 9(15).
+    03 MENU-COLOR-SCHEME          PIC 9(02).
+    03 MENU-ACTION-TARGET         PIC X(15).
 01  WK-MENU-LOADED.
+    03 LOAD-ID                    PIC 9(05).
     03 LOAD-FATHER                PIC X(15).
     03 LOAD-TYPE                  PIC X(01).
     03 LOAD-NAME                  PIC X(15).
     03 LOAD-ORDER                 PIC X(03).
-    03 LOAD-DISPLAY               PIC 9(20).
-    03 LOAD-ACTION                PIC 9(15).  
+    03 LOAD-DISPLAY               PIC X(20).
+    03 LOAD-ACTION                PIC 9(15).
+    03 LOAD-COLOR-SCHEME          PIC 9(02).
+    03 LOAD-ACTION-TARGET         PIC X(15).
+01  WK-COLOR-SCHEME               PIC 9(02) VALUE ZEROS.
 
 01  WK-MENU-NUM-ITEM              PIC 9(03).
+01  WK-MAX-MENU-ITEM              PIC 9(03) VALUE 150.
+01  WK-MENU-OVERFLOW-WARNED       PIC X(01) VALUE "N".
+    88  WK-MENU-OVERFLOW-ALREADY-WARNED    VALUE "Y".
 01  WK-M-SUM-X                    PIC 9(03).
 01  WK-M-SUM-Y                    PIC 9(03).
 01  WK-AUX                        PIC 9(03).
@@ -121,6 +163,11 @@ WORKING-STORAGE SECTION.
 01  WM-POS-START                  PIC 9(03) OCCURS 10 TIMES VALUE ZEROS.
 01  WM-POS_X                      PIC 9(03) OCCURS 10 TIMES VALUE ZEROS.
 01  WM-POS_Y                      PIC 9(03) OCCURS 10 TIMES VALUE ZEROS.
+*> TRILHA (BREADCRUMB) - UMA LEGENDA POR NIVEL (WK-LEVEL-MENU)
+01  WM-BREADCRUMB                 PIC X(20) OCCURS 10 TIMES VALUE SPACES.
+01  WK-BREADCRUMB-LINE            PIC X(78) VALUE SPACES.
+01  WK-BC-PTR                     PIC 9(03).
+01  WK-BC-IDX                     PIC 9(02).
 01  WM-TYPE-MENU                  PIC X(1).
 01  WM-QUESTION                   PIC X VALUE 'N'.
 01  WM-CHOOSE-MENU                PIC X(15) VALUE SPACES.
@@ -288,6 +335,9 @@ PROCEDURE DIVISION.
     *> move "admin" to WK-USER-NAME.
     ACCEPT WK-OS FROM ENVIRONMENT "OS".
 
+    CALL "C$GETPID" END-CALL
+    MOVE RETURN-CODE TO WK-SRC-PID
+
     IF  WK-OS = "Windows_NT"
            *> windows
            CALL "SYSTEM" USING "chcp 437"
@@ -402,6 +452,7 @@ PROCEDURE DIVISION.
     END-PERFORM
     MOVE WK-IDX TO WM-POS-START(WK-LEVEL-MENU)  *> Salva qual e o primeiro item do menu
     MOVE LOAD-TYPE TO WM-TYPE-MENU               *> TYPE DO MENU - HORIZONTAL OU PULLDOWN
+    MOVE LOAD-COLOR-SCHEME TO WK-COLOR-SCHEME    *> MODULE COLOUR SCHEME (0=DEFAULT)
     *> Carrega os itens que serao apresentados
     MOVE 1 TO WK-IDX-MENU 
     MOVE 0 TO WK-COUNT
@@ -412,18 +463,39 @@ PROCEDURE DIVISION.
     END-PERFORM    
 
     MOVE WK-COUNT TO WM-NUMBER-ITENS       *> NUMERO DE ITENS
-    IF WK-LEVEL1
-        MOVE blue  TO  WM-COLORM-BACK       *> COR DE FUNDO
-        MOVE white TO  WM-COLORM-TEXT       *> COR DO TEXTO
-        MOVE white TO  WM-COLORM-SEL-BACK   *> COR DE FUNDO
-        MOVE blue  TO  WM-COLORM-SEL-TEXT   *> COR DO TEXTO
-    ELSE
-        MOVE white  TO  WM-COLORM-BACK       *> COR DE FUNDO
-        MOVE blue   TO  WM-COLORM-TEXT       *> COR DO TEXTO
-        MOVE green  TO  WM-COLORM-SEL-BACK   *> COR DE FUNDO
-        MOVE white  TO  WM-COLORM-SEL-TEXT   *> COR DO TEXTO
-    END-IF
+    *> A cor e escolhida pelo esquema de cor do proprio modulo
+    *> (M-COLOR-SCHEME em DINAMIC_MENU.DAT), quando houver um definido;
+    *> esquema 0 (nao definido) ou qualquer valor nao reconhecido abaixo
+    *> mantem a paleta original baseada em nivel (raiz azul/ramos branco).
+    EVALUATE WK-COLOR-SCHEME
+        WHEN 1
+            *> PALETA DO MODULO DE ADMINISTRACAO
+            IF WK-LEVEL1
+                MOVE red    TO  WM-COLORM-BACK       *> COR DE FUNDO
+                MOVE white  TO  WM-COLORM-TEXT       *> COR DO TEXTO
+                MOVE white  TO  WM-COLORM-SEL-BACK   *> COR DE FUNDO
+                MOVE red    TO  WM-COLORM-SEL-TEXT   *> COR DO TEXTO
+            ELSE
+                MOVE white  TO  WM-COLORM-BACK       *> COR DE FUNDO
+                MOVE red    TO  WM-COLORM-TEXT       *> COR DO TEXTO
+                MOVE red    TO  WM-COLORM-SEL-BACK   *> COR DE FUNDO
+                MOVE white  TO  WM-COLORM-SEL-TEXT   *> COR DO TEXTO
+            END-IF
+        WHEN OTHER
+            IF WK-LEVEL1
+                MOVE blue  TO  WM-COLORM-BACK       *> COR DE FUNDO
+                MOVE white TO  WM-COLORM-TEXT       *> COR DO TEXTO
+                MOVE white TO  WM-COLORM-SEL-BACK   *> COR DE FUNDO
+                MOVE blue  TO  WM-COLORM-SEL-TEXT   *> COR DO TEXTO
+            ELSE
+                MOVE white  TO  WM-COLORM-BACK       *> COR DE FUNDO
+                MOVE blue   TO  WM-COLORM-TEXT       *> COR DO TEXTO
+                MOVE green  TO  WM-COLORM-SEL-BACK   *> COR DE FUNDO
+                MOVE white  TO  WM-COLORM-SEL-TEXT   *> COR DO TEXTO
+            END-IF
+    END-EVALUATE
     MOVE WM-ITEM-MENU-TOP(WK-LEVEL-MENU) TO WM-ITEM-SELECTED     *> RETORNA O INDICE DO ITEM SELECIONADO - 0 ESC
+    PERFORM 026-MOSTRA-TRILHA THRU 026-END-MOSTRA-TRILHA
 
     CALL 'menu' USING        BY CONTENT WM-TYPE-MENU
                              BY REFERENCE WM-PARM 
@@ -466,7 +538,8 @@ PROCEDURE DIVISION.
         IF LOAD-ACTION = SPACES 
            MOVE LOAD-NAME TO WM-CHOOSE-MENU
            IF WM-ITEM-SELECTED <> 0
-                ADD 1 TO WK-LEVEL-MENU 
+                ADD 1 TO WK-LEVEL-MENU
+                MOVE LOAD-DISPLAY TO WM-BREADCRUMB(WK-LEVEL-MENU)
                 MOVE 1 TO WM-ITEM-MENU-TOP(WK-LEVEL-MENU)
                 MOVE SPACES TO WK-SRC-NAME(WK-LEVEL-MENU)
                 perform ScreenSave thru ScreenSaveEx
@@ -494,14 +567,100 @@ PROCEDURE DIVISION.
     GO 025-LOOP-MENU.
 025-END-MOSTRA-MENU.
     EXIT.
+*> MONTA E MOSTRA A TRILHA "PRINCIPAL > ... > ..." DO NIVEL ATUAL, A
+*> PARTIR DO NOME DO MODULO E DAS LEGENDAS GRAVADAS EM WM-BREADCRUMB
+*> CADA VEZ QUE UM SUBMENU FOI ESCOLHIDO.
+026-MOSTRA-TRILHA.
+    MOVE SPACES TO WK-BREADCRUMB-LINE
+    MOVE 1 TO WK-BC-PTR
+    STRING FUNCTION TRIM(WK-MODULE) DELIMITED BY SIZE
+           INTO WK-BREADCRUMB-LINE
+           WITH POINTER WK-BC-PTR
+    END-STRING
+    PERFORM VARYING WK-BC-IDX FROM 2 BY 1 UNTIL WK-BC-IDX > WK-LEVEL-MENU
+        STRING " > " DELIMITED BY SIZE
+               FUNCTION TRIM(WM-BREADCRUMB(WK-BC-IDX)) DELIMITED BY SIZE
+               INTO WK-BREADCRUMB-LINE
+               WITH POINTER WK-BC-PTR
+        END-STRING
+    END-PERFORM
+    DISPLAY WK-BREADCRUMB-LINE AT LINE 6 COLUMN 2 WITH FOREGROUND-COLOR white HIGHLIGHT.
+026-END-MOSTRA-TRILHA.
+    EXIT.
 027-DISP-TRANS.
-    DISPLAY "SELECTED FUNCTIONALITY: "  at line 19 column 20 with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR LOAD-DISPLAY
-    ACCEPT WK-KEY at line 19 column 79 with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR.
+    PERFORM 028-GRAVA-AUDITORIA THRU 028-END-GRAVA-AUDITORIA
+    IF LOAD-ACTION-TARGET = SPACES
+        DISPLAY "SELECTED FUNCTIONALITY: "  at line 19 column 20 with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR LOAD-DISPLAY
+        ACCEPT WK-KEY at line 19 column 79 with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR
+    ELSE
+        CALL LOAD-ACTION-TARGET
+    END-IF.
 027-END-DISP-TRANS.
     EXIT.
 *>----------------------------------------------------------------------
+028-GRAVA-AUDITORIA.
+    ACCEPT WK-AUD-DATE FROM DATE
+    ACCEPT WK-AUD-TIME FROM TIME
+    INITIALIZE REC-AUDIT
+    MOVE WK-AUD-DATE  TO AUD-DATE
+    MOVE WK-AUD-TIME  TO AUD-TIME
+    MOVE WK-USER-NAME TO AUD-USER
+    MOVE WK-MODULE    TO AUD-MODULE
+    MOVE LOAD-NAME    TO AUD-MENU-NAME
+    MOVE LOAD-ACTION  TO AUD-MENU-ACTION
+    OPEN EXTEND FILE_AUDIT
+    IF ST-AUD = "35"
+       OPEN OUTPUT FILE_AUDIT
+    END-IF
+    WRITE REC-AUDIT
+    CLOSE FILE_AUDIT.
+    PERFORM 029-ATUALIZA-USO THRU 029-END-ATUALIZA-USO.
+028-END-GRAVA-AUDITORIA.
+    EXIT.
+*>----------------------------------------------------------------------
+*> ATUALIZA O CONTADOR DE USO E A DATA/HORA DO ULTIMO USO EM
+*> DINAMIC_MENU.DAT PARA O ITEM FOLHA RECEM ACIONADO (CHAVE M-ID/LOAD-ID),
+*> USANDO A MESMA DATA/HORA JA LIDA ACIMA PARA O REGISTRO DE AUDITORIA.
+029-ATUALIZA-USO.
+    OPEN I-O FD-MENU
+    IF ST-MNU = 35
+        OPEN OUTPUT FD-MENU
+        CLOSE FD-MENU
+        OPEN I-O FD-MENU
+    END-IF
+    IF NOT FLT-OK OF ST-MNU AND NOT FLT-CANCEL OF ST-MNU
+            AND NOT FLT-NOT-EXIST OF ST-MNU
+        MOVE "FD-MENU" TO WK-ERR-FILE
+        MOVE ST-MNU    TO WK-ERR-STATUS
+        PERFORM 080-LOG-FILE-ERROR THRU 080-END-LOG-FILE-ERROR
+        GO 029-END-ATUALIZA-USO
+    END-IF
+    MOVE LOAD-ID TO M-ID
+    READ FD-MENU
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            ADD 1 TO M-USAGE-COUNT
+            MOVE WK-AUD-DATE TO M-LAST-USED-DATE
+            MOVE WK-AUD-TIME TO M-LAST-USED-TIME
+            REWRITE REC-MENU
+                INVALID KEY
+                    CONTINUE
+            END-REWRITE
+    END-READ
+    CLOSE FD-MENU.
+029-END-ATUALIZA-USO.
+    EXIT.
+*>----------------------------------------------------------------------
 030-FIND-USER.
-    OPEN INPUT FD-USER 
+    OPEN INPUT FD-USER
+    IF NOT FLT-OK OF ST-USR AND NOT FLT-CANCEL OF ST-USR
+            AND NOT FLT-NOT-EXIST OF ST-USR
+        MOVE "FD-USER" TO WK-ERR-FILE
+        MOVE ST-USR    TO WK-ERR-STATUS
+        PERFORM 080-LOG-FILE-ERROR THRU 080-END-LOG-FILE-ERROR
+        GO 030-END-FIND-USER
+    END-IF
     INITIALIZE REC-USR
     MOVE 0 TO  WK-READS
     MOVE WK-USER-NAME TO U-LOGIN
@@ -521,10 +680,18 @@ PROCEDURE DIVISION.
 *>----------------------------------------------------------------------
 040-LOCALIZE-PROFILE-USER.
     OPEN INPUT FD-PFU
+    IF NOT FLT-OK OF ST-PFU AND NOT FLT-CANCEL OF ST-PFU
+            AND NOT FLT-NOT-EXIST OF ST-PFU
+        MOVE "FD-PFU" TO WK-ERR-FILE
+        MOVE ST-PFU   TO WK-ERR-STATUS
+        PERFORM 080-LOG-FILE-ERROR THRU 080-END-LOG-FILE-ERROR
+        GO 040-END-LOCALIZE-PROFILE-USER
+    END-IF
     INITIALIZE REC-PFU
     MOVE 0 TO  WK-READS WK-NUM-PROF
     MOVE U-ID-USR TO PFU-ID-USR
     MOVE 7 TO WK-LIN
+    MOVE "N" TO WK-PROFILE-OVERFLOW-WARNED
     DISPLAY "SEARCHING FOR USER PROFILES..." with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR at line 06 column 01
     START FD-PFU
        KEY IS >= KEY1-PFU
@@ -538,12 +705,20 @@ PROCEDURE DIVISION.
                     MOVE "T" TO FLG-EOF
                  NOT AT END
                    IF U-ID-USR = PFU-ID-USR
-                       DISPLAY "PROFILE FOUND: "  line WK-LIN column 01
-                       ADD 1 TO WK-READS
-                       ADD 1 TO WK-NUM-PROF
-                       MOVE PFU-ID-PRF TO WK-PROFILES(WK-NUM-PROF)
-                       PERFORM 050-LOCALIZA-PROFILE
-                       ADD 1 TO WK-LIN
+                       IF WK-NUM-PROF >= WK-MAX-PROFILES
+                           IF NOT WK-PROFILE-OVERFLOW-ALREADY-WARNED
+                               MOVE "Y" TO WK-PROFILE-OVERFLOW-WARNED
+                               ADD 1 TO WK-LIN
+                               DISPLAY "WARNING: PROFILE LIST FULL - SOME PROFILES IGNORED FOR: " LINE WK-LIN COLUMN 01 WITH HIGHLIGHT FOREGROUND-COLOR red U-ID-USR
+                           END-IF
+                       ELSE
+                           DISPLAY "PROFILE FOUND: "  line WK-LIN column 01
+                           ADD 1 TO WK-READS
+                           ADD 1 TO WK-NUM-PROF
+                           MOVE PFU-ID-PRF TO WK-PROFILES(WK-NUM-PROF)
+                           PERFORM 050-LOCALIZA-PROFILE
+                           ADD 1 TO WK-LIN
+                       END-IF
                    ELSE
                        MOVE "T" TO FLG-EOF
                        IF WK-READS=0
@@ -560,7 +735,14 @@ PROCEDURE DIVISION.
     EXIT.
 *>----------------------------------------------------------------------
 050-LOCALIZA-PROFILE.
-    OPEN INPUT FD-PRF 
+    OPEN INPUT FD-PRF
+    IF NOT FLT-OK OF ST-PRF AND NOT FLT-CANCEL OF ST-PRF
+            AND NOT FLT-NOT-EXIST OF ST-PRF
+        MOVE "FD-PRF" TO WK-ERR-FILE
+        MOVE ST-PRF   TO WK-ERR-STATUS
+        PERFORM 080-LOG-FILE-ERROR THRU 080-END-LOG-FILE-ERROR
+        GO 050-END-LOCALIZA-PROFILE
+    END-IF
     INITIALIZE REC-PRF
     MOVE PFU-ID-PRF TO PRF-ID
     START FD-PRF
@@ -577,11 +759,19 @@ PROCEDURE DIVISION.
 *>----------------------------------------------------------------------
 060-LOCALIZA-PROFILE-MENU.
     OPEN INPUT FD-PFM
+    IF NOT FLT-OK OF ST-PFM AND NOT FLT-CANCEL OF ST-PFM
+            AND NOT FLT-NOT-EXIST OF ST-PFM
+        MOVE "FD-PFM" TO WK-ERR-FILE
+        MOVE ST-PFM   TO WK-ERR-STATUS
+        PERFORM 080-LOG-FILE-ERROR THRU 080-END-LOG-FILE-ERROR
+        GO 060-END-LOCALIZA-PROFILE-MENU
+    END-IF
     DISPLAY "LOOKING FOR USER FEATURES..." with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR at line WK-LIN column 01
     ADD 1 TO WK-LIN
     MOVE WK-LIN TO WK-LIN-FIX
     MOVE "*" TO WK-USR-ITENS
     MOVE 0 TO WK-NUM-ITENS
+    MOVE "N" TO WK-USR-OVERFLOW-WARNED
     PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > WK-NUM-PROF
        INITIALIZE REC-PFM
        MOVE 0 TO  WK-READS
@@ -603,11 +793,19 @@ PROCEDURE DIVISION.
                               MOVE PFM-ID-MENU TO WK-IT-FIND
                               INSPECT WK-USR-ITENS TALLYING WK-COUNT FOR ALL WK-ITEN-FIND
                               IF WK-COUNT = 0
-                                  ADD 1 TO WK-READS
-                                  ADD 1 TO WK-NUM-ITENS
-                                  MOVE PFM-ID-MENU TO WK-IT-PERM
-                                  STRING  WK-USR-ITENS WK-ITEN-PERM DELIMITED BY SPACE INTO WK-USR-ITENS
-                                  DISPLAY "USER FEATURES: "  line WK-LIN-FIX column 01 WK-READS " " WK-USR-ITENS
+                                  IF WK-NUM-ITENS >= WK-MAX-USR-ITENS
+                                      IF NOT WK-USR-OVERFLOW-ALREADY-WARNED
+                                          MOVE "Y" TO WK-USR-OVERFLOW-WARNED
+                                          ADD 1 TO WK-LIN
+                                          DISPLAY "WARNING: PERMISSION LIST FULL - SOME ACCESS MAY BE MISSING" LINE WK-LIN COLUMN 01 WITH HIGHLIGHT FOREGROUND-COLOR red
+                                      END-IF
+                                  ELSE
+                                      ADD 1 TO WK-READS
+                                      ADD 1 TO WK-NUM-ITENS
+                                      MOVE PFM-ID-MENU TO WK-IT-PERM
+                                      STRING  WK-USR-ITENS WK-ITEN-PERM DELIMITED BY SPACE INTO WK-USR-ITENS
+                                      DISPLAY "USER FEATURES: "  line WK-LIN-FIX column 01 WK-READS " " WK-USR-ITENS
+                                  END-IF
                              END-IF
                           ELSE
                               MOVE "T" TO FLG-EOF
@@ -622,6 +820,13 @@ PROCEDURE DIVISION.
 *>----------------------------------------------------------------------
 070-CARREGA-MENU.
     OPEN INPUT FD-MENU
+    IF NOT FLT-OK OF ST-MNU AND NOT FLT-CANCEL OF ST-MNU
+            AND NOT FLT-NOT-EXIST OF ST-MNU
+        MOVE "FD-MENU" TO WK-ERR-FILE
+        MOVE ST-MNU    TO WK-ERR-STATUS
+        PERFORM 080-LOG-FILE-ERROR THRU 080-END-LOG-FILE-ERROR
+        GO 070-END-CARREGA-MENU
+    END-IF
     ADD 1 TO WK-LIN
     DISPLAY "READING ITEMS FROM THE USER MENU..." with HIGHLIGHT FOREGROUND-COLOR WK-FRG-COLOR at line WK-LIN column 01
     ADD 1 TO WK-LIN
@@ -629,8 +834,9 @@ PROCEDURE DIVISION.
     INITIALIZE REC-MENU
     MOVE 0 TO  WK-READS
     MOVE 0 TO WK-MENU-NUM-ITEM
-    MOVE WK-MODULE TO M-MODULE 
+    MOVE WK-MODULE TO M-MODULE
     MOVE SPACES TO M-ITEM-FATHER
+    MOVE "N" TO WK-MENU-OVERFLOW-WARNED
     START FD-MENU
        KEY IS >= KEY2-MENU
        INVALID KEY
@@ -648,16 +854,27 @@ PROCEDURE DIVISION.
                         MOVE M-ID TO WK-IT-FIND
                         INSPECT WK-USR-ITENS TALLYING WK-COUNT FOR ALL WK-ITEN-FIND
                         IF WK-COUNT > 0
-                            ADD 1 TO WK-READS
-                            MOVE PFM-ID-MENU TO WK-IT-PERM
-                            ADD 1 TO WK-MENU-NUM-ITEM
-                            MOVE M-ITEM-FATHER TO LOAD-FATHER
-                            MOVE M-TYPE TO LOAD-TYPE
-                            MOVE M-NAME TO LOAD-NAME
-                            MOVE M-ORDER TO LOAD-ORDER
-                            MOVE M-DISPLAY-TEXT TO LOAD-DISPLAY
-                            MOVE M-ACTION TO LOAD-ACTION
-                            MOVE WK-MENU-LOADED TO WK-MENU(WK-MENU-NUM-ITEM)
+                            IF WK-MENU-NUM-ITEM >= WK-MAX-MENU-ITEM
+                                IF NOT WK-MENU-OVERFLOW-ALREADY-WARNED
+                                    MOVE "Y" TO WK-MENU-OVERFLOW-WARNED
+                                    ADD 1 TO WK-LIN
+                                    DISPLAY "WARNING: MENU TABLE FULL - SOME ITEMS IGNORED" LINE WK-LIN COLUMN 01 WITH HIGHLIGHT FOREGROUND-COLOR red
+                                END-IF
+                            ELSE
+                                ADD 1 TO WK-READS
+                                MOVE PFM-ID-MENU TO WK-IT-PERM
+                                ADD 1 TO WK-MENU-NUM-ITEM
+                                MOVE M-ID TO LOAD-ID
+                                MOVE M-ITEM-FATHER TO LOAD-FATHER
+                                MOVE M-TYPE TO LOAD-TYPE
+                                MOVE M-NAME TO LOAD-NAME
+                                MOVE M-ORDER TO LOAD-ORDER
+                                MOVE M-DISPLAY-TEXT TO LOAD-DISPLAY
+                                MOVE M-ACTION TO LOAD-ACTION
+                                MOVE M-COLOR-SCHEME TO LOAD-COLOR-SCHEME
+                                MOVE M-ACTION-TARGET TO LOAD-ACTION-TARGET
+                                MOVE WK-MENU-LOADED TO WK-MENU(WK-MENU-NUM-ITEM)
+                            END-IF
                         END-IF
                     ELSE
                         MOVE "T" TO FLG-EOF
@@ -672,6 +889,31 @@ PROCEDURE DIVISION.
 070-END-CARREGA-MENU.
     EXIT.
 *>----------------------------------------------------------------------
+*> LOG AN UNEXPECTED FILE STATUS (ANY STATUS OTHER THAN FLT-OK/
+*> FLT-CANCEL/FLT-NOT-EXIST) TO A PERMANENT FILE SO AN ADMINISTRATOR
+*> CAN INVESTIGATE. CALLER MUST MOVE THE FILE NAME AND STATUS INTO
+*> WK-ERR-FILE/WK-ERR-STATUS BEFORE THE PERFORM.
+080-LOG-FILE-ERROR.
+    ACCEPT WK-ERR-DATE FROM DATE YYYYMMDD
+    ACCEPT WK-ERR-TIME FROM TIME
+    INITIALIZE REC-ERRLOG
+    MOVE WK-ERR-DATE          TO ERRLOG-DATE
+    MOVE WK-ERR-TIME          TO ERRLOG-TIME
+    MOVE "TEST"               TO ERRLOG-PROGRAM
+    MOVE WK-ERR-FILE          TO ERRLOG-FILE
+    MOVE WK-ERR-STATUS        TO ERRLOG-STATUS
+    MOVE "FILE OPEN ERROR"    TO ERRLOG-MSG
+    OPEN EXTEND FILE_ERROR_LOG
+    IF ST-ERRLOG = "35"
+       OPEN OUTPUT FILE_ERROR_LOG
+    END-IF
+    WRITE REC-ERRLOG
+    CLOSE FILE_ERROR_LOG
+    MOVE "UNEXPECTED FILE ERROR - CONTACT AN ADMINISTRATOR" TO WK-MSG
+    DISPLAY SS-MSG.
+080-END-LOG-FILE-ERROR.
+    EXIT.
+*>----------------------------------------------------------------------
 250-ENDS.
     PERFORM 900-DATA-HORA
     DISPLAY SS-FILLER02-1
@@ -698,7 +940,8 @@ ScreenSave.
     MOVE 1 TO WK-COUNT.
 File-Exists.
    COMPUTE WK-NUMBER-4-NAME = FUNCTION RANDOM( FUNCTION SECONDS-PAST-MIDNIGHT ) * 100000  END-COMPUTE
-   STRING "TMP-N" WK-LEVEL-MENU "-"  WK-NUMBER-4-NAME  ".SCR"  x"00" INTO WK-SRC-NAME(WK-LEVEL-MENU).
+   STRING "TMP-N" WK-LEVEL-MENU "-" WK-SRC-PID "-"
+          FUNCTION TRIM(WK-USER-NAME) "-" WK-NUMBER-4-NAME  ".SCR"  x"00" INTO WK-SRC-NAME(WK-LEVEL-MENU).
    Call 'CBL_CHECK_FILE_EXIST' USING WK-SRC-NAME(WK-LEVEL-MENU) file-info end-call
    IF Return-Code = 0 and WK-COUNT<10
     GO File-Exists
