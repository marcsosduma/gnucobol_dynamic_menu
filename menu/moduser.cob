@@ -45,6 +45,26 @@
        77 WS-STATUS  PIC X(30).
        77 WS-MSGERROR PIC X(79).
        77 WS-ID-USR   PIC 9(04).
+       *> Partial-login lookup (search by login instead of numeric ID) ---
+       77 WS-LOGIN-FILTER   PIC X(10) VALUE SPACES.
+       77 WK-FILT-LEN       PIC 9(02) VALUE ZEROS.
+       77 WK-FND-COUNT      PIC 9(02) VALUE ZEROS.
+       77 WK-FND-IDX        PIC 9(02) VALUE ZEROS.
+       77 WK-PICK-NUM       PIC 9(02) VALUE ZEROS.
+       77 WK-CHK-EOF        PIC X(01) VALUE "N".
+           88 CHK-EOF VALUE "Y".
+       01 WK-SAVE-REC-USR PIC X(44).
+       *> Optimistic locking - baseline timestamp taken when the record
+       *> was read for edit, compared against the current disk copy
+       *> right before the REWRITE to detect a concurrent update. ------
+       77 WK-SAVE-UPD-DATE PIC 9(08).
+       77 WK-SAVE-UPD-TIME PIC 9(08).
+       77 WK-LOCK-CONFLICT PIC X(01) VALUE "N".
+           88 LOCK-IS-CONFLICT VALUE "Y".
+       01 WK-FND-TABLE.
+           05 WK-FND-ROW OCCURS 14 TIMES.
+              10 WK-FND-ID       PIC 9(04).
+              10 WK-FND-LOGIN    PIC X(10).
        *>  Colors ------------------------------------------------------
        01  BLACK                                     CONSTANT AS 0.
        01  BLUE                                      CONSTANT AS 1.
@@ -91,7 +111,7 @@
            05 LINE 07 COLUMN 15 VALUE "1 - INSERT".
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULT".
            05 LINE 09 COLUMN 15 VALUE "3 - UPDATE".
-           05 LINE 10 COLUMN 15 VALUE "4 - REMOVE".
+           05 LINE 10 COLUMN 15 VALUE "4 - DEACTIVATE".
            05 LINE 11 COLUMN 15 VALUE "X - END".
            05 LINE 13 COLUMN 15 VALUE "OPTION: ".
            05 LINE 13 COL PLUS 1 USING WS-OPTION AUTO.
@@ -101,11 +121,17 @@
                10 LINE 10 COLUMN 10 VALUE "ID:".
                10 COLUMN PLUS 2 PIC 9(04) USING U-ID-USR
                   BLANK WHEN ZEROS.
+               10 COLUMN PLUS 4 VALUE "OR LOGIN (PARTIAL):".
+               10 COLUMN PLUS 2 PIC X(10) USING WS-LOGIN-FILTER.
            05 SS-DATA.
                10 LINE 11 COLUMN 10 VALUE "LOGIN:".
                10 COLUMN PLUS 2 PIC X(10) USING U-LOGIN.
                10 LINE 12 COLUMN 10 VALUE "PASSWD:".
                10 COLUMN PLUS 2 PIC X(10) USING U-PASSWD NO-ECHO.
+               10 LINE 13 COLUMN 10 VALUE "STATUS (A-ACTIVE/I-INACTIVE):".
+               10 COLUMN PLUS 2 PIC X(01) USING U-STATUS.
+               10 LINE 14 COLUMN 10 VALUE "LOCKED (Y/N):".
+               10 COLUMN PLUS 2 PIC X(01) USING U-LOCKED.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -131,7 +157,7 @@
                ACCEPT SS-MENU
                EVALUATE TRUE
                    WHEN E-INSERT
-                       PERFORM INSERT THRU INSERT-END
+                       PERFORM INSERT-REC THRU INSERT-REC-END
                    WHEN E-CONSULT
                        PERFORM CONSULT THRU CONSULT-END
                    WHEN E-UPDATE
@@ -142,23 +168,28 @@
            END-PERFORM.
        001-INIT-PROC-END.
            CLOSE FD-USER.
-           STOP RUN.
+           GOBACK.
       *> -----------------------------------
-       INSERT.
+       INSERT-REC.
            MOVE "INSERT" TO WS-OP.
            MOVE "ESC TO GO BACK" TO WS-STATUS.
            DISPLAY SS-CLS.
            PERFORM PROC-SHOW-BOX.
            MOVE SPACES TO REC-USR.
-       INSERT-LOOP.
+       INSERT-REC-LOOP.
            ACCEPT SS-SCR-RECORD.
            IF COB-CRT-STATUS = COB-SCR-ESC
-               GO INSERT-END
+               GO INSERT-REC-END
            END-IF
            IF U-LOGIN EQUAL SPACES OR U-PASSWD EQUAL SPACES
                MOVE "LOGIN AND PASSWORD IS REQUIRED" TO WS-MSGERROR
                PERFORM PROC-SHOW-ERROS
-               GO INSERT-LOOP
+               GO INSERT-REC-LOOP
+           END-IF
+           IF NOT U-ACTIVE AND NOT U-INACTIVE
+               MOVE "STATUS MUST BE A OR I" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
            END-IF
            WRITE REC-USR
            INVALID KEY
@@ -166,8 +197,8 @@
                PERFORM PROC-SHOW-ERROS
                MOVE ZEROS TO REC-USR
            END-WRITE.
-           GO INSERT.
-       INSERT-END.
+           GO INSERT-REC.
+       INSERT-REC-END.
 
       *> -----------------------------------
        CONSULT.
@@ -204,6 +235,8 @@
                GO TO PROC-UPDATE-END
            END-IF
            IF FS-OK
+               MOVE U-UPD-DATE TO WK-SAVE-UPD-DATE
+               MOVE U-UPD-TIME TO WK-SAVE-UPD-TIME
                ACCEPT SS-DATA
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO PROC-UPDATE-LOOP
@@ -211,6 +244,27 @@
            ELSE
                GO PROC-UPDATE-LOOP
             END-IF
+            IF NOT U-ACTIVE AND NOT U-INACTIVE
+                MOVE "STATUS MUST BE A OR I" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-UPDATE-LOOP
+            END-IF
+            IF NOT U-IS-LOCKED AND NOT U-NOT-LOCKED
+                MOVE "LOCKED MUST BE Y OR N" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-UPDATE-LOOP
+            END-IF
+            IF U-NOT-LOCKED
+                MOVE ZEROS TO U-FAILED-ATTEMPTS
+            END-IF
+            PERFORM PROC-CHECK-LOCK THRU PROC-CHECK-LOCK-END
+            IF LOCK-IS-CONFLICT
+                MOVE "RECORD CHANGED BY ANOTHER USER - RELOAD AND RETRY" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-UPDATE-LOOP
+            END-IF
+            ACCEPT U-UPD-DATE FROM DATE YYYYMMDD
+            ACCEPT U-UPD-TIME FROM TIME
             REWRITE REC-USR
                 INVALID KEY
                     MOVE "ERROR ON WRITE RECORD" TO WS-MSGERROR
@@ -222,8 +276,11 @@
        PROC-UPDATE-END.
 
       *> -----------------------------------
+      *> DEACTIVATES THE USER (U-STATUS = "I") INSTEAD OF PHYSICALLY
+      *> REMOVING THE RECORD - U-ID-USR MUST STAY ON FILE SO THAT ANY
+      *> AUDIT TRAIL ALREADY WRITTEN AGAINST IT STILL RESOLVES TO A USER.
        REMOVE.
-           MOVE "REMOVE" TO WS-OP.
+           MOVE "DEACTIVATE" TO WS-OP.
            MOVE "ESC TO GO BACK" TO WS-STATUS.
            DISPLAY SS-CLS.
            PERFORM PROC-SHOW-BOX.
@@ -236,25 +293,47 @@
            IF NOT FS-OK
                GO REMOVE
            END-IF
+           MOVE U-UPD-DATE TO WK-SAVE-UPD-DATE
+           MOVE U-UPD-TIME TO WK-SAVE-UPD-TIME
            DISPLAY SS-DATA.
+           IF U-INACTIVE
+               MOVE "USER IS ALREADY INACTIVE - ENTER TO CONTINUE" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO REMOVE-END
+           END-IF
            MOVE "N" TO WS-ERRO.
-           MOVE "CONFIRMS THE DELETION OF THE USER (Y/N)?" TO WS-MSGERROR.
+           MOVE "CONFIRMS DEACTIVATION OF THE USER (Y/N)?" TO WS-MSGERROR.
            ACCEPT SS-ERRO.
            IF NOT E-SIM
                GO REMOVE-END
            END-IF
-           DELETE FD-USER
+           PERFORM PROC-CHECK-LOCK THRU PROC-CHECK-LOCK-END
+           IF LOCK-IS-CONFLICT
+               MOVE "RECORD CHANGED BY ANOTHER USER - RELOAD AND RETRY" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO REMOVE-END
+           END-IF
+           SET U-INACTIVE TO TRUE
+           ACCEPT U-UPD-DATE FROM DATE YYYYMMDD
+           ACCEPT U-UPD-TIME FROM TIME
+           REWRITE REC-USR
                INVALID KEY
-                   MOVE "ERROR ON REMOVE RECORD" TO WS-MSGERROR
+                   MOVE "ERROR ON DEACTIVATE RECORD" TO WS-MSGERROR
                    PERFORM PROC-SHOW-ERROS
-           END-DELETE.
+           END-REWRITE.
        REMOVE-END.
 
       *> -----------------------------------
       *> READ RECORD AND SHOW ERROR MESSAGE
        PROC-READ-USER.
+           MOVE SPACES TO WS-LOGIN-FILTER
            ACCEPT SS-CHAVE
-           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+           IF COB-CRT-STATUS = COB-SCR-ESC
+                MOVE 99 to ST-USR
+           ELSE IF U-ID-USR = ZEROS AND WS-LOGIN-FILTER NOT = SPACES
+                PERFORM PROC-FIND-USER-BY-LOGIN
+                    THRU PROC-FIND-USER-BY-LOGIN-END
+           ELSE
                 MOVE U-ID-USR TO WS-ID-USR
                 START FD-USER
                     KEY IS >= KEY1-USR
@@ -263,7 +342,7 @@
                     PERFORM PROC-SHOW-ERROS
                 NOT INVALID KEY
                     READ FD-USER NEXT
-                    AT END  
+                    AT END
                         MOVE 25 TO ST-USR
                         MOVE "USER NOT FOUND" TO WS-MSGERROR
                         PERFORM PROC-SHOW-ERROS
@@ -275,10 +354,105 @@
                         END-IF
                     END-READ
                 END-START
-           ELSE
-                MOVE 99 to ST-USR
            END-IF.
        PROC-READ-USER-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> PROMPTS WITH A PAGE OF MATCHES AGAINST KEY2-USR FOR THE PARTIAL
+      *> LOGIN TYPED INTO WS-LOGIN-FILTER, THEN LETS THE OPERATOR PICK
+      *> ONE BY ITS LINE NUMBER - RETURNS THE SAME WAY PROC-READ-USER
+      *> DOES (ST-USR/WS-ID-USR/REC-USR POSITIONED ON THE CHOSEN ROW).
+       PROC-FIND-USER-BY-LOGIN.
+           MOVE ZEROS TO WK-FILT-LEN
+           INSPECT WS-LOGIN-FILTER TALLYING WK-FILT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE ZEROS TO WK-FND-COUNT
+           MOVE LOW-VALUES TO KEY2-USR
+           MOVE WS-LOGIN-FILTER TO U-LOGIN
+           MOVE "N" TO WK-CHK-EOF
+           START FD-USER
+               KEY IS >= KEY2-USR
+               INVALID KEY
+                   MOVE "Y" TO WK-CHK-EOF
+           END-START
+           PERFORM UNTIL CHK-EOF OR WK-FND-COUNT = 14
+               READ FD-USER NEXT
+                   AT END
+                       MOVE "Y" TO WK-CHK-EOF
+                   NOT AT END
+                       IF U-LOGIN(1:WK-FILT-LEN) NOT = WS-LOGIN-FILTER(1:WK-FILT-LEN)
+                           MOVE "Y" TO WK-CHK-EOF
+                       ELSE
+                           ADD 1 TO WK-FND-COUNT
+                           MOVE U-ID-USR TO WK-FND-ID(WK-FND-COUNT)
+                           MOVE U-LOGIN TO WK-FND-LOGIN(WK-FND-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WK-FND-COUNT = 0
+               MOVE 25 TO ST-USR
+               MOVE "NO LOGIN MATCHES THAT TEXT" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO PROC-FIND-USER-BY-LOGIN-END
+           END-IF
+           DISPLAY "#  ID   LOGIN" AT LINE 13 COLUMN 10
+               WITH HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+           PERFORM VARYING WK-FND-IDX FROM 1 BY 1
+                   UNTIL WK-FND-IDX > WK-FND-COUNT
+               DISPLAY WK-FND-IDX  AT LINE (13 + WK-FND-IDX) COLUMN 10
+               DISPLAY WK-FND-ID(WK-FND-IDX)    AT LINE (13 + WK-FND-IDX) COLUMN 13
+               DISPLAY WK-FND-LOGIN(WK-FND-IDX) AT LINE (13 + WK-FND-IDX) COLUMN 19
+           END-PERFORM
+           MOVE ZEROS TO WK-PICK-NUM
+           MOVE "TYPE THE # TO SELECT, ESC TO CANCEL" TO WS-MSGERROR
+           DISPLAY SS-ERRO
+           ACCEPT WK-PICK-NUM AT LINE 23 COLUMN 65
+           IF COB-CRT-STATUS = COB-SCR-ESC
+                  OR WK-PICK-NUM = 0 OR WK-PICK-NUM > WK-FND-COUNT
+               MOVE 99 TO ST-USR
+               GO PROC-FIND-USER-BY-LOGIN-END
+           END-IF
+           MOVE WK-FND-ID(WK-PICK-NUM) TO WS-ID-USR U-ID-USR
+           START FD-USER
+               KEY IS >= KEY1-USR
+               INVALID KEY
+                   MOVE 25 TO ST-USR
+                   MOVE "USER NOT FOUND" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+               NOT INVALID KEY
+                   READ FD-USER NEXT
+                   AT END
+                       MOVE 25 TO ST-USR
+                   NOT AT END
+                       CONTINUE
+                   END-READ
+           END-START.
+       PROC-FIND-USER-BY-LOGIN-END.
+
+      *> -----------------------------------
+      *> OPTIMISTIC LOCK CHECK - RE-READS THE CURRENT DISK COPY OF
+      *> REC-USR (BY KEY1-USR, UNCHANGED BY THE EDIT) AND COMPARES ITS
+      *> U-LAST-UPDATED AGAINST THE SNAPSHOT TAKEN WHEN THE RECORD WAS
+      *> FIRST READ FOR EDIT. SETS LOCK-IS-CONFLICT WHEN SOMEONE ELSE
+      *> UPDATED THE RECORD IN THE MEANTIME. REC-USR (WITH THE
+      *> OPERATOR'S EDITS) IS LEFT UNCHANGED ON RETURN EITHER WAY.
+       PROC-CHECK-LOCK.
+           MOVE "N" TO WK-LOCK-CONFLICT
+           MOVE REC-USR TO WK-SAVE-REC-USR
+           READ FD-USER
+               KEY IS KEY1-USR
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF U-UPD-DATE NOT = WK-SAVE-UPD-DATE
+                      OR U-UPD-TIME NOT = WK-SAVE-UPD-TIME
+                       MOVE "Y" TO WK-LOCK-CONFLICT
+                   END-IF
+           END-READ
+           MOVE WK-SAVE-REC-USR TO REC-USR.
+       PROC-CHECK-LOCK-END.
+           EXIT.
 
       *> -----------------------------------
       *> OPEN FILES TO READ AND WRITE
