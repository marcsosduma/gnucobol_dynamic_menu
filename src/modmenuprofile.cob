@@ -0,0 +1,431 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPROFILES.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+              SOURCE-COMPUTER.
+                    GNUCOBOL.
+                  OBJECT-COMPUTER.
+                    GNUCOBOL
+                    CLASSIFICATION brazil.
+              SPECIAL-NAMES.
+	       LOCALE brazil "pt_BR.UTF8".
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "../cpy/menu_profile_se.cpy".
+            COPY "../cpy/profile_se.cpy".
+            COPY "../cpy/menu_se.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "../cpy/menu_profile_fd.cpy".
+            COPY "../cpy/profile_fd.cpy".
+            COPY "../cpy/menu_fd.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULE.
+           05 FILLER PIC X(29) VALUE "MENU-PROFILE PERMISSION MOD- ".
+           05 WS-OP PIC X(20) VALUE SPACES.
+
+       77 WS-OPTION PIC 9(03).
+           88 E-INSERT   VALUE IS 1.
+           88 E-LIST     VALUE IS 2.
+           88 E-DELETE   VALUE IS 3.
+           88 E-END      VALUE IS 4.
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+       77 ST-PFM                        PIC  9(002).
+           88  FS-OK                     VALUE ZEROS.
+           88  FS-CANCEL                 VALUE 99.
+           88  FS-NOT-EXIST              VALUE 35.
+       77 ST-PRF                        PIC  9(002).
+           88  FSP-OK                    VALUE ZEROS.
+           88  FSP-NOT-EXIST             VALUE 35.
+       77 ST-MNU                        PIC  9(002).
+           88  FSM-OK                    VALUE ZEROS.
+           88  FSM-NOT-EXIST             VALUE 35.
+       77 WS-NUML PIC 999.
+       77 WS-NUMC PIC 999.
+       77 WS-BACK-COLOR PIC 9 VALUE 1.
+       77 WS-FOR-COLOR  PIC 9 VALUE 6.
+
+       77 WS-STATUS   PIC X(30).
+       77 WS-MSGERROR PIC X(79).
+       77 WS-TXT-HELP PIC X(78).
+       77 WK-LIST-LIN  PIC 9(02).
+       77 WK-LIST-COUNT PIC 9(02).
+       77 WS-SRCH-PRF PIC 9(04).
+       *>  Colors ------------------------------------------------------
+       01  BLACK                                     CONSTANT AS 0.
+       01  BLUE                                      CONSTANT AS 1.
+       01  GREEN                                     CONSTANT AS 2.
+       01  CYAN                                      CONSTANT AS 3.
+       01  RED                                       CONSTANT AS 4.
+       01  MAGENTA                                   CONSTANT AS 5.
+       01  YELLOW                                    CONSTANT AS 6.
+       01  WHITE                                     CONSTANT AS 7.
+       *> box variables ------------------------------------------------
+       01  WK-BOX-TYPE-BOX               PIC X(01) VALUE "B".
+       01  WK-BOX-TYPE-SEP               PIC X(01) VALUE "L".
+       01  WK-BOX-TYPE-LINE             PIC 9(01) VALUE 2.
+       01  WK-BOX-POS_X1                 PIC 9(03) VALUE 1.
+       01  WK-BOX-POS_Y1                 PIC 9(03) VALUE 3.
+       01  WK-BOX-POS_X2                 PIC 9(03) VALUE 80.
+       01  WK-BOX-POS_Y2                 PIC 9(03) VALUE 22.
+       01  WK-BOX-COLOR-BKG              PIC 9(03) VALUE black.
+       01  WK-BOX-COLOR-TEXT              PIC 9(03) VALUE white.
+       01  WK-BOX-LINE-POS_Y1           PIC 9(03) VALUE 5.
+       *>---------------------------------------------------------------
+       01  WM-MENU-TYPE PIC X(1).
+       01  WM-PARM.
+           05 WM-ITENS occurs 20 times pic x(20).
+       01  WM-ITENS-QTD                PIC 9(03).
+       01  WM-POS_X                    PIC 9(03).
+       01  WM-POS_Y                    PIC 9(03).
+       01  WM-COLOR-BACKG              PIC 9(03).
+       01  WM-COLOR-TEXT               PIC 9(03).
+       01  WM-COLOR-SEL-BKG            PIC 9(03).
+       01  WM-COLOR-SEL-TXT            PIC 9(03).
+       01  WM-ITEM-SELECTED            PIC 9(03).
+       01  WM-POS-ITEM-SEL-X           PIC 9(03).
+       01  WM-POS-ITEM-SEL-Y           PIC 9(03).
+       01  WM-SIZE-MENU-X              PIC 9(03).
+       *>---------------------------------------------------------------
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 23 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+           05 SS-CABECALHO.
+              10 LINE 01 COLUMN 30 PIC X(30)
+                  VALUE "DYNAMIC MENU SYSTEM"
+                  HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 03 COLUMN 02 PIC X(78) FROM WS-MODULE
+                  HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 24 COLUMN 02 PIC X(78) FROM WS-TXT-HELP
+                  HIGHLIGHT FOREGROUND-COLOR WHITE
+                  BACKGROUND-COLOR BLACK.
+           05 SS-STATUS.
+               10 LINE 23 COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+
+       01 SS-SCR-RECORD.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "PROFILE ID:".
+               10 COLUMN PLUS 2 PIC 9(04) USING PFM-ID-PRF
+                  BLANK WHEN ZEROS.
+               10 LINE 11 COLUMN 10 VALUE "MENU ID:".
+               10 COLUMN PLUS 2 PIC 9(05) USING PFM-ID-MENU
+                  BLANK WHEN ZEROS.
+           05 SS-NAMES.
+               10 LINE 12 COLUMN 10 VALUE "PROFILE NAME:".
+               10 COLUMN PLUS 2 PIC X(20) FROM PRF-NAME.
+               10 LINE 13 COLUMN 10 VALUE "MENU ITEM:".
+               10 COLUMN PLUS 2 PIC X(15) FROM M-NAME.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE 23 COLUMN 2 PIC X(78) FROM WS-MSGERROR.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       001-INIT-PROC.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           CALL "SYSTEM" USING "chcp 437"
+           CALL "SYSTEM" USING "mode con: lines=24 cols=80"
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM PROC-OPEN-FILES
+           PERFORM UNTIL E-END
+               MOVE "MENU" TO WS-OP
+               MOVE "SELECT AN OPTION" TO WS-STATUS
+               MOVE "Use the arrows to " &
+                    "select the desired option and type enter" &
+                    " (Mouse works)." TO WS-TXT-HELP
+               MOVE 0 TO WS-OPTION
+               DISPLAY SS-CLS
+               PERFORM PROC-SHOW-BOX
+               PERFORM 020-SHOW-MENU
+               MOVE SPACES TO WS-TXT-HELP
+               EVALUATE TRUE
+                   WHEN E-INSERT
+                       PERFORM INSERT-REC THRU INSERT-REC-END
+                   WHEN E-LIST
+                       PERFORM LIST-BY-PROFILE THRU LIST-BY-PROFILE-END
+                   WHEN E-DELETE
+                       PERFORM DELETE-REC THRU DELETE-REC-END
+               END-EVALUATE
+           END-PERFORM.
+       001-INIT-PROC-END.
+           CLOSE FD-PFM FD-PRF FD-MENU.
+           GOBACK.
+       *> -----------------------------------
+       020-SHOW-MENU.
+
+           MOVE "V" TO WM-MENU-TYPE.            *> MENU TYPE - HORIZONTAL OR PULLDOWN
+           MOVE " GRANT" TO WM-ITENS(1)         *> ITENS
+           MOVE " LIST BY PROFILE" TO WM-ITENS(2)
+           MOVE " REVOKE" TO WM-ITENS(3)
+           MOVE " EXIT" TO WM-ITENS(4)
+           MOVE 4 TO  WM-ITENS-QTD             *> NUMBER OF ITEMS
+           MOVE 29 TO  WM-POS_X                *> COLUMN WHERE TO START THE MENU
+           MOVE 09 TO  WM-POS_Y                *> LINE WHERE THE MENU WILL BEGIN
+           MOVE black TO  WM-COLOR-BACKG       *> BACKGROUND COLOR
+           MOVE white  TO  WM-COLOR-TEXT       *> TEXT COLOR
+           MOVE green TO  WM-COLOR-SEL-BKG     *> BACKGROUND COLOR
+           MOVE white TO  WM-COLOR-SEL-TXT     *> TEXT COLOR
+           MOVE 0 TO WM-ITEM-SELECTED          *> RETURNS THE INDEX OF THE SELECTED ITEM - 0 ESC
+           MOVE 0 TO WM-POS-ITEM-SEL-X         *> RETURNS THE COLUMN OF THE SELECTED ITEM
+           MOVE 0 TO WM-POS-ITEM-SEL-Y         *> RETURNS THE LINE OF THE SELECTED ITEM
+           MOVE 0 TO WM-SIZE-MENU-X
+           CALL 'menu' USING BY CONTENT   WM-MENU-TYPE
+                             BY REFERENCE WM-PARM
+                             BY CONTENT   WM-ITENS-QTD
+                             BY CONTENT   WM-POS_X
+                             BY CONTENT   WM-POS_Y
+                             BY CONTENT   WM-COLOR-BACKG
+                             BY CONTENT   WM-COLOR-TEXT
+                             BY CONTENT   WM-COLOR-SEL-BKG
+                             BY CONTENT   WM-COLOR-SEL-TXT
+                             BY REFERENCE WM-ITEM-SELECTED
+                             BY REFERENCE WM-POS-ITEM-SEL-X
+                             BY REFERENCE WM-POS-ITEM-SEL-Y
+                             BY CONTENT   WM-SIZE-MENU-X
+        END-CALL
+        MOVE WM-ITEM-SELECTED TO WS-OPTION
+        IF WM-ITEM-SELECTED = 0 THEN
+            MOVE 4 TO WS-OPTION
+        END-IF.
+       020-END-SHOW-MENU.
+      *> -----------------------------------
+      *> GRANT A PROFILE ACCESS TO A MENU ITEM - VALIDATES BOTH SIDES EXIST
+       INSERT-REC.
+           MOVE "GRANT" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE SPACES TO REC-PFM.
+       INSERT-REC-LOOP.
+           MOVE ZEROS TO REC-PFM.
+           MOVE SPACES TO PRF-NAME M-NAME.
+           DISPLAY SS-SCR-RECORD.
+           ACCEPT SS-CHAVE.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INSERT-REC-END
+           END-IF
+           PERFORM PROC-FIND-PROFILE THRU PROC-FIND-PROFILE-END.
+           IF FSP-NOT-EXIST
+               MOVE "PROFILE NOT FOUND" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
+           END-IF
+           PERFORM PROC-FIND-MENU THRU PROC-FIND-MENU-END.
+           IF FSM-NOT-EXIST
+               MOVE "MENU ITEM NOT FOUND" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
+           END-IF
+           DISPLAY SS-NAMES.
+           WRITE REC-PFM
+           INVALID KEY
+               MOVE "PROFILE ALREADY HAS THIS PERMISSION" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+           NOT INVALID KEY
+               MOVE "PERMISSION GRANTED" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+           END-WRITE.
+           GO INSERT-REC.
+       INSERT-REC-END.
+      *> -----------------------------------
+      *> LIST ALL MENU ITEMS GRANTED TO A GIVEN PROFILE
+       LIST-BY-PROFILE.
+           MOVE "LIST BY PROFILE" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE ZEROS TO REC-PFM.
+           MOVE SPACES TO PRF-NAME M-NAME.
+           DISPLAY SS-CHAVE.
+           ACCEPT SS-CHAVE.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LIST-BY-PROFILE-END
+           END-IF
+           MOVE PFM-ID-PRF TO WS-SRCH-PRF
+           MOVE ZEROS TO PFM-ID-MENU
+           START FD-PFM
+               KEY IS >= KEY1-PFM
+           INVALID KEY
+               MOVE "PROFILE HAS NO PERMISSIONS" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO LIST-BY-PROFILE-END
+           END-START.
+       LIST-BY-PROFILE-PAGE.
+           DISPLAY "PROFILE   MENU ID   MENU ITEM" AT LINE 06 COLUMN 15
+               WITH HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR.
+           MOVE 07 TO WK-LIST-LIN
+           MOVE ZERO TO WK-LIST-COUNT
+           PERFORM UNTIL WK-LIST-COUNT = 14
+               READ FD-PFM NEXT
+                   AT END
+                       GO LIST-BY-PROFILE-EOF
+               END-READ
+               IF PFM-ID-PRF NOT = WS-SRCH-PRF
+                   GO LIST-BY-PROFILE-EOF
+               END-IF
+               MOVE PFM-ID-MENU TO M-ID
+               READ FD-MENU KEY IS KEY1-MENU
+                   INVALID KEY
+                       MOVE SPACES TO M-NAME
+               END-READ
+               DISPLAY PFM-ID-PRF  AT LINE WK-LIST-LIN COLUMN 15
+               DISPLAY PFM-ID-MENU AT LINE WK-LIST-LIN COLUMN 25
+               DISPLAY M-NAME      AT LINE WK-LIST-LIN COLUMN 35
+               ADD 1 TO WK-LIST-LIN
+               ADD 1 TO WK-LIST-COUNT
+           END-PERFORM
+           MOVE "ENTER FOR NEXT PAGE, ESC TO GO BACK" TO WS-MSGERROR
+           PERFORM PROC-SHOW-ERROS
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LIST-BY-PROFILE-END
+           END-IF
+           DISPLAY SS-CLS
+           PERFORM PROC-SHOW-BOX
+           GO LIST-BY-PROFILE-PAGE.
+       LIST-BY-PROFILE-EOF.
+           MOVE "END OF LIST - ENTER TO GO BACK" TO WS-MSGERROR
+           PERFORM PROC-SHOW-ERROS.
+       LIST-BY-PROFILE-END.
+
+      *> -----------------------------------
+      *> REVOKE A PROFILE'S ACCESS TO A MENU ITEM
+       DELETE-REC.
+           MOVE "REVOKE" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE ZEROS TO REC-PFM.
+           MOVE SPACES TO PRF-NAME M-NAME.
+           DISPLAY SS-SCR-RECORD.
+           ACCEPT SS-CHAVE.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO DELETE-REC-END
+           END-IF
+           READ FD-PFM
+               INVALID KEY
+                   MOVE "PERMISSION NOT FOUND" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+                   GO DELETE-REC-END
+           END-READ.
+           PERFORM PROC-FIND-PROFILE THRU PROC-FIND-PROFILE-END.
+           PERFORM PROC-FIND-MENU THRU PROC-FIND-MENU-END.
+           DISPLAY SS-NAMES.
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMS THE REVOCATION (Y/N)?" TO WS-MSGERROR.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO DELETE-REC-END
+           END-IF
+           DELETE FD-PFM
+               INVALID KEY
+                   MOVE "ERROR ON DELETE RECORD" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+           END-DELETE.
+       DELETE-REC-END.
+
+      *> -----------------------------------
+      *> LOOK UP THE PROFILE'S NAME FOR DISPLAY - DOES NOT CHANGE ST-PFM
+       PROC-FIND-PROFILE.
+           MOVE PFM-ID-PRF TO PRF-ID
+           READ FD-PRF
+               INVALID KEY
+                   MOVE ZEROS TO ST-PRF
+                   MOVE SPACES TO PRF-NAME
+               NOT INVALID KEY
+                   MOVE ZEROS TO ST-PRF
+           END-READ.
+       PROC-FIND-PROFILE-END.
+
+      *> -----------------------------------
+      *> LOOK UP THE MENU ITEM'S NAME FOR DISPLAY - DOES NOT CHANGE ST-PFM
+       PROC-FIND-MENU.
+           MOVE PFM-ID-MENU TO M-ID
+           READ FD-MENU
+               INVALID KEY
+                   MOVE ZEROS TO ST-MNU
+                   MOVE SPACES TO M-NAME
+               NOT INVALID KEY
+                   MOVE ZEROS TO ST-MNU
+           END-READ.
+       PROC-FIND-MENU-END.
+
+      *> -----------------------------------
+      *> OPEN FILES TO READ AND WRITE
+       PROC-OPEN-FILES.
+           OPEN I-O FD-PFM
+           IF FS-NOT-EXIST THEN
+               OPEN OUTPUT FD-PFM
+               CLOSE FD-PFM
+               OPEN I-O FD-PFM
+           END-IF
+           OPEN I-O FD-PRF
+           IF FSP-NOT-EXIST THEN
+               OPEN OUTPUT FD-PRF
+               CLOSE FD-PRF
+               OPEN I-O FD-PRF
+           END-IF
+           OPEN I-O FD-MENU
+           IF FSM-NOT-EXIST THEN
+               OPEN OUTPUT FD-MENU
+               CLOSE FD-MENU
+               OPEN I-O FD-MENU
+           END-IF.
+
+      *> -----------------------------------
+      *> SHOW MESSAGE, ACCEPT INFORMATION AND DISPLAY STATUS
+       PROC-SHOW-ERROS.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+       PROC-SHOW-ERROS-END.
+       *> -----------------------------------
+       *> DRAW BOX
+       PROC-SHOW-BOX.
+            MOVE 1       TO WK-BOX-POS_X1
+            MOVE 2       TO WK-BOX-POS_Y1
+            MOVE WS-NUMC TO WK-BOX-POS_X2
+            MOVE 22      TO WK-BOX-POS_Y2
+            *> BOX
+            CALL 'makebox' using BY REFERENCE WK-BOX-TYPE-BOX     *> type is box
+                                BY REFERENCE WK-BOX-TYPE-LINE     *> single line
+                                BY REFERENCE WK-BOX-POS_X1        *> col 1
+                                BY REFERENCE WK-BOX-POS_Y1        *> lin 1
+                                BY REFERENCE WK-BOX-POS_X2        *> col 2
+                                BY REFERENCE WK-BOX-POS_Y2        *> lin 2
+                                BY REFERENCE WK-BOX-COLOR-BKG     *> background color
+                                BY REFERENCE WK-BOX-COLOR-TEXT    *> foreground color
+            END-CALL
+            *> LINE
+            MOVE 4       TO WK-BOX-LINE-POS_Y1
+            CALL 'makebox' using BY REFERENCE WK-BOX-TYPE-SEP     *> type is line
+                                BY REFERENCE WK-BOX-TYPE-LINE     *> single line
+                                BY REFERENCE WK-BOX-POS_X1        *> col 1
+                                BY REFERENCE WK-BOX-LINE-POS_Y1   *> lin 1
+                                BY REFERENCE WS-NUMC              *> col 2
+                                BY REFERENCE WS-NUML              *> lin 2 (not used for line)
+                                BY REFERENCE WK-BOX-COLOR-BKG     *> background color
+                                BY REFERENCE WK-BOX-COLOR-TEXT    *> foreground color
+            END-CALL.
+       PROC-SHOW-BOX-END.
