@@ -14,10 +14,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             COPY "../cpy/user_se.cpy".
+            COPY "../cpy/file_error_log_se.cpy".
 
        DATA DIVISION.
        FILE SECTION.
             COPY "../cpy/user_fd.cpy".
+            COPY "../cpy/file_error_log_fd.cpy".
 
        WORKING-STORAGE SECTION.
 
@@ -38,6 +40,12 @@
            88  FS-OK                     VALUE ZEROS.
            88  FS-CANCEL                 VALUE 99.
            88  FS-NOT-EXIST              VALUE 35.
+       77 ST-ERRLOG                      PIC  X(002) VALUE ZEROS.
+       77 WK-ERR-FILE                    PIC  X(015) VALUE SPACES.
+       77 WK-ERR-MSG                     PIC  X(020) VALUE SPACES.
+       77 WK-ERR-STATUS                  PIC  9(002) VALUE ZEROS.
+       01 WK-ERR-DATE                    PIC  9(008) VALUE ZEROS.
+       01 WK-ERR-TIME                    PIC  9(008) VALUE ZEROS.
        77 WS-NUML PIC 999.
        77 WS-NUMC PIC 999.
        77 WS-BACK-COLOR PIC 9 VALUE 1.
@@ -47,6 +55,40 @@
        77 WS-MSGERROR PIC X(79).
        77 WS-ID-USR   PIC 9(04).
        77 WS-TXT-HELP PIC X(78).
+       77 WK-LIST-LIN  PIC 9(02).
+       77 WK-LIST-COUNT PIC 9(02).
+       77 WS-PASSWD-OK PIC X(01) VALUE "N".
+           88 PASSWD-IS-OK VALUE "Y".
+       77 WS-PASSWD-HAS-ALPHA PIC X(01) VALUE "N".
+       77 WS-PASSWD-HAS-DIGIT PIC X(01) VALUE "N".
+       77 WS-PASSWD-LEN  PIC 9(02) VALUE ZEROS.
+       77 WK-PW-IDX      PIC 9(02) VALUE ZEROS.
+       77 WK-PW-CHAR     PIC X(01) VALUE SPACES.
+       77 WK-LOGIN-DUP   PIC X(01) VALUE "N".
+           88 LOGIN-IS-DUP VALUE "Y".
+       77 WK-LOGIN-SELF-ID PIC 9(04).
+       77 WK-LOGIN-NEW-UPPER PIC X(10).
+       77 WK-LOGIN-ROW-UPPER PIC X(10).
+       77 WK-CHK-EOF     PIC X(01) VALUE "N".
+           88 CHK-EOF VALUE "Y".
+       01 WK-SAVE-REC-USR PIC X(44).
+       *> Optimistic locking - baseline timestamp taken when the record
+       *> was read for edit, compared against the current disk copy
+       *> right before the REWRITE to detect a concurrent update. ------
+       77 WK-SAVE-UPD-DATE PIC 9(08).
+       77 WK-SAVE-UPD-TIME PIC 9(08).
+       77 WK-LOCK-CONFLICT PIC X(01) VALUE "N".
+           88 LOCK-IS-CONFLICT VALUE "Y".
+       *> Partial-login lookup (search by login instead of numeric ID) ---
+       77 WS-LOGIN-FILTER   PIC X(10) VALUE SPACES.
+       77 WK-FILT-LEN       PIC 9(02) VALUE ZEROS.
+       77 WK-FND-COUNT      PIC 9(02) VALUE ZEROS.
+       77 WK-FND-IDX        PIC 9(02) VALUE ZEROS.
+       77 WK-PICK-NUM       PIC 9(02) VALUE ZEROS.
+       01 WK-FND-TABLE.
+           05 WK-FND-ROW OCCURS 14 TIMES.
+              10 WK-FND-ID       PIC 9(04).
+              10 WK-FND-LOGIN    PIC X(10).
        *>  Colors ------------------------------------------------------
        01  BLACK                                     CONSTANT AS 0.
        01  BLUE                                      CONSTANT AS 1.
@@ -115,11 +157,17 @@
                10 LINE 10 COLUMN 10 VALUE "ID:".
                10 COLUMN PLUS 2 PIC 9(04) USING U-ID-USR
                   BLANK WHEN ZEROS.
+               10 COLUMN PLUS 4 VALUE "OR LOGIN (PARTIAL):".
+               10 COLUMN PLUS 2 PIC X(10) USING WS-LOGIN-FILTER.
            05 SS-DATA.
                10 LINE 11 COLUMN 10 VALUE "LOGIN:".
                10 COLUMN PLUS 2 PIC X(10) USING U-LOGIN.
                10 LINE 12 COLUMN 10 VALUE "PASSWD:".
                10 COLUMN PLUS 2 PIC X(10) USING U-PASSWD NO-ECHO.
+               10 LINE 13 COLUMN 10 VALUE "STATUS (A-ACTIVE/I-INACTIVE):".
+               10 COLUMN PLUS 2 PIC X(01) USING U-STATUS.
+               10 LINE 14 COLUMN 10 VALUE "LOCKED (Y/N):".
+               10 COLUMN PLUS 2 PIC X(01) USING U-LOCKED.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -149,18 +197,20 @@
                MOVE SPACES TO WS-TXT-HELP
                EVALUATE TRUE
                    WHEN E-INSERT
-                       PERFORM INSERT THRU INSERT-END
+                       PERFORM INSERT-REC THRU INSERT-REC-END
                    WHEN E-DISPLAY
                        PERFORM DISPLAY_DATA THRU DISPLAY_DATA-END
                    WHEN E-EDIT
                        PERFORM PROC-EDIT THRU PROC-EDIT-END
                    WHEN E-DELETE
                        PERFORM DELETE-REC THRU DELETE-REC-END
+                   WHEN E-LIST
+                       PERFORM LIST-BY-NAME THRU LIST-BY-NAME-END
                END-EVALUATE
            END-PERFORM.
        001-INIT-PROC-END.
            CLOSE FD-USER.
-           STOP RUN.
+           GOBACK.
        *> -----------------------------------
        020-SHOW-MENU.
 
@@ -168,7 +218,7 @@
            MOVE " NEW USER" TO WM-ITENS(1)     *> ITENS
            MOVE " DISPLAY" TO WM-ITENS(2)
            MOVE " EDIT" TO WM-ITENS(3)
-           MOVE " DELETE" TO WM-ITENS(4)
+           MOVE " DEACTIVATE" TO WM-ITENS(4)
            MOVE " LIST BY NAME" TO WM-ITENS(5)
            MOVE " EXIT" TO WM-ITENS(6)
            MOVE 6 TO  WM-ITENS-QTD             *> NUMBER OF ITEMS
@@ -202,30 +252,48 @@
         END-IF.
        020-END-SHOW-MENU.
       *> -----------------------------------
-       INSERT.
+       INSERT-REC.
            MOVE "INSERT" TO WS-OP.
            MOVE "ESC TO GO BACK" TO WS-STATUS.
            DISPLAY SS-CLS.
            PERFORM PROC-SHOW-BOX.
            MOVE SPACES TO REC-USR.
-       INSERT-LOOP.
+       INSERT-REC-LOOP.
            ACCEPT SS-SCR-RECORD.
            IF COB-CRT-STATUS = COB-SCR-ESC
-               GO INSERT-END
+               GO INSERT-REC-END
            END-IF
            IF U-LOGIN EQUAL SPACES OR U-PASSWD EQUAL SPACES
                MOVE "LOGIN AND PASSWORD IS REQUIRED" TO WS-MSGERROR
                PERFORM PROC-SHOW-ERROS
-               GO INSERT-LOOP
+               GO INSERT-REC-LOOP
            END-IF
+           IF NOT U-ACTIVE AND NOT U-INACTIVE
+               MOVE "STATUS MUST BE A OR I" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
+           END-IF
+           PERFORM PROC-CHECK-PASSWD THRU PROC-CHECK-PASSWD-END
+           IF NOT PASSWD-IS-OK
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
+           END-IF
+           PERFORM PROC-CHECK-LOGIN-UNIQUE THRU PROC-CHECK-LOGIN-UNIQUE-END
+           IF LOGIN-IS-DUP
+               MOVE "LOGIN ALREADY IN USE (CASE-INSENSITIVE)" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
+           END-IF
+           ACCEPT U-UPD-DATE FROM DATE YYYYMMDD
+           ACCEPT U-UPD-TIME FROM TIME
            WRITE REC-USR
            INVALID KEY
                MOVE "User has already been registered" TO WS-MSGERROR
                PERFORM PROC-SHOW-ERROS
                MOVE ZEROS TO REC-USR
            END-WRITE.
-           GO INSERT.
-       INSERT-END.
+           GO INSERT-REC.
+       INSERT-REC-END.
       *> -----------------------------------
        DISPLAY_DATA.
            MOVE "DISPLAY" TO WS-OP.
@@ -261,6 +329,8 @@
                GO TO PROC-EDIT-END
            END-IF
            IF FS-OK
+               MOVE U-UPD-DATE TO WK-SAVE-UPD-DATE
+               MOVE U-UPD-TIME TO WK-SAVE-UPD-TIME
                ACCEPT SS-DATA
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO PROC-EDIT-LOOP
@@ -268,6 +338,38 @@
            ELSE
                GO PROC-EDIT-LOOP
             END-IF
+            IF NOT U-ACTIVE AND NOT U-INACTIVE
+                MOVE "STATUS MUST BE A OR I" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-EDIT-LOOP
+            END-IF
+            IF NOT U-IS-LOCKED AND NOT U-NOT-LOCKED
+                MOVE "LOCKED MUST BE Y OR N" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-EDIT-LOOP
+            END-IF
+            IF U-NOT-LOCKED
+                MOVE ZEROS TO U-FAILED-ATTEMPTS
+            END-IF
+            PERFORM PROC-CHECK-PASSWD THRU PROC-CHECK-PASSWD-END
+            IF NOT PASSWD-IS-OK
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-EDIT-LOOP
+            END-IF
+            PERFORM PROC-CHECK-LOGIN-UNIQUE THRU PROC-CHECK-LOGIN-UNIQUE-END
+            IF LOGIN-IS-DUP
+                MOVE "LOGIN ALREADY IN USE (CASE-INSENSITIVE)" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-EDIT-LOOP
+            END-IF
+            PERFORM PROC-CHECK-LOCK THRU PROC-CHECK-LOCK-END
+            IF LOCK-IS-CONFLICT
+                MOVE "RECORD CHANGED BY ANOTHER USER - RELOAD AND RETRY" TO WS-MSGERROR
+                PERFORM PROC-SHOW-ERROS
+                GO PROC-EDIT-LOOP
+            END-IF
+            ACCEPT U-UPD-DATE FROM DATE YYYYMMDD
+            ACCEPT U-UPD-TIME FROM TIME
             REWRITE REC-USR
                 INVALID KEY
                     MOVE "ERROR ON WRITE RECORD" TO WS-MSGERROR
@@ -279,8 +381,102 @@
        PROC-EDIT-END.
 
       *> -----------------------------------
+      *> Minimum password complexity: at least 6 characters, a mix of
+      *> letters and digits, and not the same value as the login.
+       PROC-CHECK-PASSWD.
+           MOVE "Y" TO WS-PASSWD-OK
+           MOVE "N" TO WS-PASSWD-HAS-ALPHA
+           MOVE "N" TO WS-PASSWD-HAS-DIGIT
+           MOVE ZEROS TO WS-PASSWD-LEN
+           INSPECT U-PASSWD TALLYING WS-PASSWD-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           PERFORM VARYING WK-PW-IDX FROM 1 BY 1
+                   UNTIL WK-PW-IDX > WS-PASSWD-LEN
+              MOVE U-PASSWD(WK-PW-IDX:1) TO WK-PW-CHAR
+              IF WK-PW-CHAR IS ALPHABETIC
+                 MOVE "Y" TO WS-PASSWD-HAS-ALPHA
+              END-IF
+              IF WK-PW-CHAR IS NUMERIC
+                 MOVE "Y" TO WS-PASSWD-HAS-DIGIT
+              END-IF
+           END-PERFORM
+           IF WS-PASSWD-LEN < 6
+              MOVE "PASSWORD MUST HAVE AT LEAST 6 CHARACTERS" TO WS-MSGERROR
+              MOVE "N" TO WS-PASSWD-OK
+           ELSE IF WS-PASSWD-HAS-ALPHA = "N" OR WS-PASSWD-HAS-DIGIT = "N"
+              MOVE "PASSWORD MUST MIX LETTERS AND NUMBERS" TO WS-MSGERROR
+              MOVE "N" TO WS-PASSWD-OK
+           ELSE IF U-PASSWD = U-LOGIN
+              MOVE "PASSWORD CANNOT BE THE SAME AS THE LOGIN" TO WS-MSGERROR
+              MOVE "N" TO WS-PASSWD-OK
+           END-IF.
+       PROC-CHECK-PASSWD-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> KEY2-USR has no duplicates but is a case-sensitive key, so
+      *> "DUMA" and "duma" can both be written as distinct rows - this
+      *> walks every row by KEY2-USR and compares logins upper-cased,
+      *> skipping the row being edited itself (its own U-ID-USR).
+       PROC-CHECK-LOGIN-UNIQUE.
+           MOVE REC-USR TO WK-SAVE-REC-USR
+           MOVE U-ID-USR TO WK-LOGIN-SELF-ID
+           MOVE FUNCTION UPPER-CASE(U-LOGIN) TO WK-LOGIN-NEW-UPPER
+           MOVE "N" TO WK-LOGIN-DUP
+           MOVE "N" TO WK-CHK-EOF
+           MOVE LOW-VALUES TO KEY2-USR
+           START FD-USER
+               KEY IS >= KEY2-USR
+               INVALID KEY
+                   MOVE "Y" TO WK-CHK-EOF
+           END-START
+           PERFORM UNTIL CHK-EOF
+               READ FD-USER NEXT
+                   AT END
+                       MOVE "Y" TO WK-CHK-EOF
+                   NOT AT END
+                       MOVE FUNCTION UPPER-CASE(U-LOGIN) TO WK-LOGIN-ROW-UPPER
+                       IF WK-LOGIN-ROW-UPPER = WK-LOGIN-NEW-UPPER
+                          AND U-ID-USR NOT = WK-LOGIN-SELF-ID
+                          MOVE "Y" TO WK-LOGIN-DUP
+                          MOVE "Y" TO WK-CHK-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE WK-SAVE-REC-USR TO REC-USR.
+       PROC-CHECK-LOGIN-UNIQUE-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> OPTIMISTIC LOCK CHECK - RE-READS THE CURRENT DISK COPY OF
+      *> REC-USR (BY KEY1-USR, UNCHANGED BY THE EDIT) AND COMPARES ITS
+      *> U-LAST-UPDATED AGAINST THE SNAPSHOT TAKEN WHEN THE RECORD WAS
+      *> FIRST READ FOR EDIT. SETS LOCK-IS-CONFLICT WHEN SOMEONE ELSE
+      *> UPDATED THE RECORD IN THE MEANTIME. REC-USR (WITH THE
+      *> OPERATOR'S EDITS) IS LEFT UNCHANGED ON RETURN EITHER WAY.
+       PROC-CHECK-LOCK.
+           MOVE "N" TO WK-LOCK-CONFLICT
+           MOVE REC-USR TO WK-SAVE-REC-USR
+           READ FD-USER
+               KEY IS KEY1-USR
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF U-UPD-DATE NOT = WK-SAVE-UPD-DATE
+                      OR U-UPD-TIME NOT = WK-SAVE-UPD-TIME
+                       MOVE "Y" TO WK-LOCK-CONFLICT
+                   END-IF
+           END-READ
+           MOVE WK-SAVE-REC-USR TO REC-USR.
+       PROC-CHECK-LOCK-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> DEACTIVATES THE USER (U-STATUS = "I") INSTEAD OF PHYSICALLY
+      *> REMOVING THE RECORD - U-ID-USR MUST STAY ON FILE SO THAT ANY
+      *> AUDIT TRAIL ALREADY WRITTEN AGAINST IT STILL RESOLVES TO A USER.
        DELETE-REC.
-           MOVE "DELETE" TO WS-OP.
+           MOVE "DEACTIVATE" TO WS-OP.
            MOVE "ESC TO GO BACK" TO WS-STATUS.
            DISPLAY SS-CLS.
            PERFORM PROC-SHOW-BOX.
@@ -293,25 +489,90 @@
            IF NOT FS-OK
                GO DELETE-REC
            END-IF
+           MOVE U-UPD-DATE TO WK-SAVE-UPD-DATE
+           MOVE U-UPD-TIME TO WK-SAVE-UPD-TIME
            DISPLAY SS-DATA.
+           IF U-INACTIVE
+               MOVE "USER IS ALREADY INACTIVE - ENTER TO CONTINUE" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO DELETE-REC-END
+           END-IF
            MOVE "N" TO WS-ERRO.
-           MOVE "CONFIRMS THE DELETION OF THE USER (Y/N)?" TO WS-MSGERROR.
+           MOVE "CONFIRMS DEACTIVATION OF THE USER (Y/N)?" TO WS-MSGERROR.
            ACCEPT SS-ERRO.
            IF NOT E-SIM
                GO DELETE-REC-END
            END-IF
-           DELETE FD-USER
+           PERFORM PROC-CHECK-LOCK THRU PROC-CHECK-LOCK-END
+           IF LOCK-IS-CONFLICT
+               MOVE "RECORD CHANGED BY ANOTHER USER - RELOAD AND RETRY" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO DELETE-REC-END
+           END-IF
+           SET U-INACTIVE TO TRUE
+           ACCEPT U-UPD-DATE FROM DATE YYYYMMDD
+           ACCEPT U-UPD-TIME FROM TIME
+           REWRITE REC-USR
                INVALID KEY
-                   MOVE "ERROR ON DELETE RECORD" TO WS-MSGERROR
+                   MOVE "ERROR ON DEACTIVATE RECORD" TO WS-MSGERROR
                    PERFORM PROC-SHOW-ERROS
-           END-DELETE.
+           END-REWRITE.
        DELETE-REC-END.
 
+      *> -----------------------------------
+      *> SCROLLABLE LISTING OF USERS SORTED BY LOGIN (KEY2-USR)
+       LIST-BY-NAME.
+           MOVE "LIST BY NAME" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE LOW-VALUES TO KEY2-USR
+           START FD-USER
+               KEY IS >= KEY2-USR
+           INVALID KEY
+               MOVE "NO USERS REGISTERED" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO LIST-BY-NAME-END
+           END-START.
+       LIST-BY-NAME-PAGE.
+           DISPLAY "ID   LOGIN" AT LINE 06 COLUMN 15
+               WITH HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR.
+           MOVE 07 TO WK-LIST-LIN
+           MOVE ZERO TO WK-LIST-COUNT
+           PERFORM UNTIL WK-LIST-COUNT = 14
+               READ FD-USER NEXT
+                   AT END
+                       GO LIST-BY-NAME-EOF
+               END-READ
+               DISPLAY U-ID-USR AT LINE WK-LIST-LIN COLUMN 15
+               DISPLAY U-LOGIN  AT LINE WK-LIST-LIN COLUMN 22
+               ADD 1 TO WK-LIST-LIN
+               ADD 1 TO WK-LIST-COUNT
+           END-PERFORM
+           MOVE "ENTER FOR NEXT PAGE, ESC TO GO BACK" TO WS-MSGERROR
+           PERFORM PROC-SHOW-ERROS
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LIST-BY-NAME-END
+           END-IF
+           DISPLAY SS-CLS
+           PERFORM PROC-SHOW-BOX
+           GO LIST-BY-NAME-PAGE.
+       LIST-BY-NAME-EOF.
+           MOVE "END OF LIST - ENTER TO GO BACK" TO WS-MSGERROR
+           PERFORM PROC-SHOW-ERROS.
+       LIST-BY-NAME-END.
+
       *> -----------------------------------
       *> READ RECORD AND SHOW ERROR MESSAGE
        PROC-READ-USER.
+           MOVE SPACES TO WS-LOGIN-FILTER
            ACCEPT SS-CHAVE
-           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+           IF COB-CRT-STATUS = COB-SCR-ESC
+                MOVE 99 to ST-USR
+           ELSE IF U-ID-USR = ZEROS AND WS-LOGIN-FILTER NOT = SPACES
+                PERFORM PROC-FIND-USER-BY-LOGIN
+                    THRU PROC-FIND-USER-BY-LOGIN-END
+           ELSE
                 MOVE U-ID-USR TO WS-ID-USR
                 START FD-USER
                     KEY IS >= KEY1-USR
@@ -332,10 +593,81 @@
                         END-IF
                     END-READ
                 END-START
-           ELSE
-                MOVE 99 to ST-USR
            END-IF.
        PROC-READ-USER-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> PROMPTS WITH A PAGE OF MATCHES AGAINST KEY2-USR FOR THE PARTIAL
+      *> LOGIN TYPED INTO WS-LOGIN-FILTER, THEN LETS THE OPERATOR PICK
+      *> ONE BY ITS LINE NUMBER - RETURNS THE SAME WAY PROC-READ-USER
+      *> DOES (ST-USR/WS-ID-USR/REC-USR POSITIONED ON THE CHOSEN ROW).
+       PROC-FIND-USER-BY-LOGIN.
+           MOVE ZEROS TO WK-FILT-LEN
+           INSPECT WS-LOGIN-FILTER TALLYING WK-FILT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE ZEROS TO WK-FND-COUNT
+           MOVE LOW-VALUES TO KEY2-USR
+           MOVE WS-LOGIN-FILTER TO U-LOGIN
+           MOVE "N" TO WK-CHK-EOF
+           START FD-USER
+               KEY IS >= KEY2-USR
+               INVALID KEY
+                   MOVE "Y" TO WK-CHK-EOF
+           END-START
+           PERFORM UNTIL CHK-EOF OR WK-FND-COUNT = 14
+               READ FD-USER NEXT
+                   AT END
+                       MOVE "Y" TO WK-CHK-EOF
+                   NOT AT END
+                       IF U-LOGIN(1:WK-FILT-LEN) NOT = WS-LOGIN-FILTER(1:WK-FILT-LEN)
+                           MOVE "Y" TO WK-CHK-EOF
+                       ELSE
+                           ADD 1 TO WK-FND-COUNT
+                           MOVE U-ID-USR TO WK-FND-ID(WK-FND-COUNT)
+                           MOVE U-LOGIN TO WK-FND-LOGIN(WK-FND-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WK-FND-COUNT = 0
+               MOVE 25 TO ST-USR
+               MOVE "NO LOGIN MATCHES THAT TEXT" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO PROC-FIND-USER-BY-LOGIN-END
+           END-IF
+           DISPLAY "#  ID   LOGIN" AT LINE 13 COLUMN 10
+               WITH HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+           PERFORM VARYING WK-FND-IDX FROM 1 BY 1
+                   UNTIL WK-FND-IDX > WK-FND-COUNT
+               DISPLAY WK-FND-IDX  AT LINE (13 + WK-FND-IDX) COLUMN 10
+               DISPLAY WK-FND-ID(WK-FND-IDX)    AT LINE (13 + WK-FND-IDX) COLUMN 13
+               DISPLAY WK-FND-LOGIN(WK-FND-IDX) AT LINE (13 + WK-FND-IDX) COLUMN 19
+           END-PERFORM
+           MOVE ZEROS TO WK-PICK-NUM
+           MOVE "TYPE THE # TO SELECT, ESC TO CANCEL" TO WS-MSGERROR
+           DISPLAY SS-ERRO
+           ACCEPT WK-PICK-NUM AT LINE 23 COLUMN 65
+           IF COB-CRT-STATUS = COB-SCR-ESC
+                  OR WK-PICK-NUM = 0 OR WK-PICK-NUM > WK-FND-COUNT
+               MOVE 99 TO ST-USR
+               GO PROC-FIND-USER-BY-LOGIN-END
+           END-IF
+           MOVE WK-FND-ID(WK-PICK-NUM) TO WS-ID-USR U-ID-USR
+           START FD-USER
+               KEY IS >= KEY1-USR
+               INVALID KEY
+                   MOVE 25 TO ST-USR
+                   MOVE "USER NOT FOUND" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+               NOT INVALID KEY
+                   READ FD-USER NEXT
+                   AT END
+                       MOVE 25 TO ST-USR
+                   NOT AT END
+                       CONTINUE
+                   END-READ
+           END-START.
+       PROC-FIND-USER-BY-LOGIN-END.
 
       *> -----------------------------------
       *> OPEN FILES TO READ AND WRITE
@@ -345,8 +677,39 @@
                OPEN OUTPUT FD-USER
                CLOSE FD-USER
                OPEN I-O FD-USER
+           END-IF
+           IF NOT FS-OK AND NOT FS-CANCEL AND NOT FS-NOT-EXIST
+               MOVE "FD-USER"      TO WK-ERR-FILE
+               MOVE "FILE OPEN ERROR"  TO WK-ERR-MSG
+               MOVE ST-USR         TO WK-ERR-STATUS
+               PERFORM PROC-LOG-FILE-ERROR THRU PROC-LOG-FILE-ERROR-END
+               MOVE "UNEXPECTED FILE ERROR - SEE ADMINISTRATOR" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GOBACK
            END-IF.
 
+      *> -----------------------------------
+      *> LOG AN UNEXPECTED FILE STATUS (ANY STATUS OTHER THAN
+      *> FS-OK/FS-CANCEL/FS-NOT-EXIST) TO A PERMANENT FILE SO AN
+      *> ADMINISTRATOR CAN INVESTIGATE.
+       PROC-LOG-FILE-ERROR.
+           ACCEPT WK-ERR-DATE FROM DATE YYYYMMDD
+           ACCEPT WK-ERR-TIME FROM TIME
+           INITIALIZE REC-ERRLOG
+           MOVE WK-ERR-DATE    TO ERRLOG-DATE
+           MOVE WK-ERR-TIME    TO ERRLOG-TIME
+           MOVE "USERS"        TO ERRLOG-PROGRAM
+           MOVE WK-ERR-FILE    TO ERRLOG-FILE
+           MOVE WK-ERR-STATUS  TO ERRLOG-STATUS
+           MOVE WK-ERR-MSG     TO ERRLOG-MSG
+           OPEN EXTEND FILE_ERROR_LOG
+           IF ST-ERRLOG = "35"
+               OPEN OUTPUT FILE_ERROR_LOG
+           END-IF
+           WRITE REC-ERRLOG
+           CLOSE FILE_ERROR_LOG.
+       PROC-LOG-FILE-ERROR-END.
+
       *> -----------------------------------
       *> SHOW MESSAGE, ACCEPT INFORMATION AND DISPLAY STATUS
        PROC-SHOW-ERROS.
