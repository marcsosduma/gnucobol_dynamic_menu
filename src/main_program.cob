@@ -17,7 +17,16 @@ OBJECT-COMPUTER.
 SPECIAL-NAMES.
                LOCALE brazil "pt_BR.UTF-8".
                DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT   SECTION.
+FILE-CONTROL.
+
+COPY "../cpy/menu_se.cpy".
+
 DATA DIVISION.
+FILE SECTION.
+
+COPY "../cpy/menu_fd.cpy".
+
 WORKING-STORAGE SECTION.
 *> Variables -----------------------------------------------------------
 77 WK-VALID PIC X.
@@ -41,6 +50,7 @@ WORKING-STORAGE SECTION.
 77 WS-STATUS                      PIC X(30).
 77 WS-ERROR-MSG                   PIC X(80).
 77 WS-USR-LOGGED                  PIC X(20).
+77 WS-PASSWD                      PIC X(10).
 77 WS-MODULE                      PIC  X(015).
 *> Screen Colors -------------------------------------------------------
 77  BACKG-COLOR                   PIC  9(001) VALUE 1.
@@ -55,18 +65,43 @@ WORKING-STORAGE SECTION.
 77  WK-NUMC                       PIC  9(003).
 *> Menu variables ------------------------------------------------------
 01  WK-ME.
-   03 WK-MENU occurs 100 times.
+   03 WK-MENU occurs 150 times.
+       10 MENU-ID                 PIC 9(05).
        10 MENU-FATHER             PIC X(15).
        10 MENU-TYPE               PIC X(01).
        10 MENU-NAME               PIC X(15).
        10 MENU-ORDER              PIC X(03).
-       10 MENU-DISPLAY            PIC 9(20).
-       10 MENU-ACTION             PIC 9(15).  
+       10 MENU-DISPLAY            PIC X(20).
+       10 MENU-ACTION             PIC 9(15).
+       10 MENU-COLOR-SCHEME       PIC 9(02).
+       10 MENU-ACTION-TARGET      PIC X(15).
 01  WK-MENU-NUM-ITEM              PIC 9(03).
 01  WK-POS-X                      PIC 9(03).
 01  WK-POS-Y                      PIC 9(03).
 01  WK-SELECTED-ITEM              PIC 9(03).
 01  WK-SELECTED-ACTION            PIC X(15).
+*> DINAMIC_MENU.DAT access, to build the module pick-list --------------
+77  ST-MNU                        PIC  9(002).
+    88  FSL-OK                                VALUE ZEROS.
+    88  FSL-NOT-EXIST                         VALUE 35.
+01  FLG-EOF-MOD                   PIC  X(001) VALUE "F".
+    88  EOF-MOD                               VALUE "T".
+01  WK-LAST-MODULE                PIC  X(015) VALUE SPACES.
+*> Module pick-list (same generic 'menu' call as moduser's LIST BY NAME)
+01  WM-MENU-TYPE                  PIC X(1).
+01  WM-PARM.
+    05 WM-ITENS occurs 20 times  pic x(20).
+01  WM-ITENS-QTD                  PIC 9(03) VALUE ZEROS.
+01  WM-POS_X                      PIC 9(03).
+01  WM-POS_Y                      PIC 9(03).
+01  WM-COLOR-BACKG                PIC 9(03).
+01  WM-COLOR-TEXT                 PIC 9(03).
+01  WM-COLOR-SEL-BKG              PIC 9(03).
+01  WM-COLOR-SEL-TXT              PIC 9(03).
+01  WM-ITEM-SELECTED              PIC 9(03).
+01  WM-POS-ITEM-SEL-X             PIC 9(03).
+01  WM-POS-ITEM-SEL-Y             PIC 9(03).
+01  WM-SIZE-MENU-X                PIC 9(03).
 *> Draw the box --------------------------------------------------------
 01  WK-BOX-TYPE-BOX               PIC X(01) VALUE "B".
 01  WK-BOX-TYPE-SEP               PIC X(01) VALUE "L".
@@ -130,11 +165,16 @@ SCREEN SECTION.
               HIGHLIGHT FOREGROUND-COLOR FOREG-COLOR
               BACKGROUND-COLOR ct-black.
         10 COLUMN PLUS 2 PIC X(20) USING WS-USR-LOGGED
-              BACKGROUND-COLOR ct-black.              
-        10 LINE 11 COLUMN 10 VALUE "MODULE...:"
+              BACKGROUND-COLOR ct-black.
+        10 LINE 11 COLUMN 10 VALUE "PASSWORD..:"
+              HIGHLIGHT FOREGROUND-COLOR FOREG-COLOR
+              BACKGROUND-COLOR ct-black.
+        10 COLUMN PLUS 2 PIC X(10) USING WS-PASSWD
+              SECURE BACKGROUND-COLOR ct-black.
+        10 LINE 12 COLUMN 10 VALUE "MODULE...:"
               HIGHLIGHT FOREGROUND-COLOR FOREG-COLOR
               BACKGROUND-COLOR ct-black.
-        10 COLUMN PLUS 2 PIC X(20) USING WS-MODULE.
+        10 COLUMN PLUS 2 PIC X(20) FROM WS-MODULE.
 01 SS-END.
        05 SS-FILLER.
            10 LINE 02 COLUMN 01 ERASE EOL
@@ -177,10 +217,28 @@ PROCEDURE DIVISION.
            *> windows
            CALL "SYSTEM" USING "chcp 437"
            CALL "SYSTEM" USING "mode con: lines=24 cols=80"
+           *> A crashed/killed session never reaches makemenu's
+           *> ScreenRestore, so its TMP-N*.SCR swap file is never
+           *> deleted - sweep them away on every fresh startup.
+           CALL "SYSTEM" USING "del /Q TMP-N*.SCR 2>nul"
     ELSE
            *> linux
            CALL "SYSTEM" USING "resize -s 24 80"
+           CALL "SYSTEM" USING "rm -f TMP-N*.SCR"
     END-IF.
+    PERFORM 015-SET-GEOMETRY THRU 015-END-SET-GEOMETRY
+
+    *> SUGGEST THE MAIN MENU
+    MOVE "MAIN" TO WS-MODULE
+
+    PERFORM 950-DATA-HORA.
+010-END-STARTING.
+    EXIT.
+*>----------------------------------------------------------------------
+*> RE-READS LINES/COLUMNS AND RECOMPUTES THE BOX/MENU GEOMETRY - CALLED
+*> ONCE AT STARTUP AND AGAIN AT THE TOP OF EVERY 020-PROCESSING PASS SO
+*> A TERMINAL RESIZED BETWEEN LOGINS IS PICKED UP ON THE NEXT REDRAW.
+015-SET-GEOMETRY.
     ACCEPT WK-NUML FROM LINES
     ACCEPT WK-NUMC FROM COLUMNS
     MOVE   WK-NUML TO WS-NUML
@@ -189,16 +247,12 @@ PROCEDURE DIVISION.
     MOVE   WK-NUMC TO WK-POS-Y
     MOVE   WK-NUMC TO WK-BOX-POS_X2
     COMPUTE WK-BOX-POS_Y2 = WK-NUML - 2 END-COMPUTE
-    ADD -1 TO WK-POS-Y
-
-    *> SUGGEST THE MAIN MENU
-    MOVE "MAIN" TO WS-MODULE
-    
-    PERFORM 950-DATA-HORA.   
-010-END-STARTING.
+    ADD -1 TO WK-POS-Y.
+015-END-SET-GEOMETRY.
     EXIT.
 *>----------------------------------------------------------------------
 020-PROCESSING.
+    PERFORM 015-SET-GEOMETRY THRU 015-END-SET-GEOMETRY
     PERFORM 030-LOGIN
 
     MOVE "Confirm end of processing? [Y/N]: " TO WS-ERROR-MSG
@@ -213,11 +267,96 @@ PROCEDURE DIVISION.
 020-EXIT-PROCESSING.
     EXIT.
 *>----------------------------------------------------------------------
+*>----------------------------------------------------------------------
+*> OFFERS A PICK-LIST OF THE DISTINCT M-MODULE VALUES THAT ACTUALLY
+*> EXIST IN DINAMIC_MENU.DAT, INSTEAD OF TRUSTING FREE-TEXT ENTRY ON THE
+*> LOGIN SCREEN. KEY2-MENU STARTS WITH M-MODULE, SO READING IN KEY2-MENU
+*> ORDER GROUPS ALL RECORDS BY MODULE AND A SIMPLE BREAK ON M-MODULE
+*> CHANGING IS ENOUGH TO COLLECT THE DISTINCT LIST.
+028-PICK-MODULE.
+    MOVE SPACES TO WM-PARM
+    MOVE 0 TO WM-ITENS-QTD
+    MOVE SPACES TO WK-LAST-MODULE
+    MOVE "F" TO FLG-EOF-MOD
+    OPEN INPUT FD-MENU
+    IF NOT FSL-OK AND NOT FSL-NOT-EXIST
+       MOVE "UNEXPECTED FILE ERROR ON DINAMIC_MENU.DAT - SEE ADMINISTRATOR" TO WS-ERROR-MSG
+       DISPLAY SS-MSG
+       MOVE "MAIN" TO WS-MODULE
+       GO 028-END-PICK-MODULE
+    END-IF
+    IF FSL-NOT-EXIST
+       MOVE "MAIN" TO WS-MODULE
+       GO 028-END-PICK-MODULE
+    END-IF
+    MOVE LOW-VALUES TO KEY2-MENU
+    START FD-MENU
+       KEY IS >= KEY2-MENU
+       INVALID KEY
+           MOVE "T" TO FLG-EOF-MOD
+    END-START
+    PERFORM UNTIL EOF-MOD
+        READ FD-MENU NEXT
+           AT END
+              MOVE "T" TO FLG-EOF-MOD
+           NOT AT END
+              IF M-MODULE NOT = WK-LAST-MODULE
+                 IF WM-ITENS-QTD < 20
+                    ADD 1 TO WM-ITENS-QTD
+                    MOVE M-MODULE TO WM-ITENS(WM-ITENS-QTD)
+                 END-IF
+                 MOVE M-MODULE TO WK-LAST-MODULE
+              END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-MENU
+
+    IF WM-ITENS-QTD = 0
+       MOVE "MAIN" TO WS-MODULE
+    ELSE
+       MOVE "V" TO WM-MENU-TYPE
+       MOVE 29 TO WM-POS_X
+       MOVE 09 TO WM-POS_Y
+       MOVE ct-black  TO WM-COLOR-BACKG
+       MOVE ct-white  TO WM-COLOR-TEXT
+       MOVE ct-green  TO WM-COLOR-SEL-BKG
+       MOVE ct-white  TO WM-COLOR-SEL-TXT
+       MOVE 0 TO WM-ITEM-SELECTED
+       MOVE 0 TO WM-POS-ITEM-SEL-X
+       MOVE 0 TO WM-POS-ITEM-SEL-Y
+       MOVE 0 TO WM-SIZE-MENU-X
+       DISPLAY SS-CLS
+       CALL 'menu' USING BY CONTENT   WM-MENU-TYPE
+                         BY REFERENCE WM-PARM
+                         BY CONTENT   WM-ITENS-QTD
+                         BY CONTENT   WM-POS_X
+                         BY CONTENT   WM-POS_Y
+                         BY CONTENT   WM-COLOR-BACKG
+                         BY CONTENT   WM-COLOR-TEXT
+                         BY CONTENT   WM-COLOR-SEL-BKG
+                         BY CONTENT   WM-COLOR-SEL-TXT
+                         BY REFERENCE WM-ITEM-SELECTED
+                         BY REFERENCE WM-POS-ITEM-SEL-X
+                         BY REFERENCE WM-POS-ITEM-SEL-Y
+                         BY CONTENT   WM-SIZE-MENU-X
+       END-CALL
+       IF WM-ITEM-SELECTED = 0
+          MOVE "MAIN" TO WS-MODULE
+       ELSE
+          MOVE WM-ITENS(WM-ITEM-SELECTED) TO WS-MODULE
+       END-IF
+    END-IF.
+028-END-PICK-MODULE.
+    EXIT.
+*>----------------------------------------------------------------------
 030-LOGIN.
+    DISPLAY SS-CLS
+    PERFORM 028-PICK-MODULE THRU 028-END-PICK-MODULE
     DISPLAY SS-CLS
     ACCEPT  SS-LOGIN-SCR.
     DISPLAY SS-CLS
     CALL "validate_usr" USING BY REFERENCE WS-USR-LOGGED
+                              BY REFERENCE WS-PASSWD
                               BY REFERENCE WS-MODULE
                               BY REFERENCE WK-VALID
                               BY REFERENCE WK-ME
@@ -227,8 +366,21 @@ PROCEDURE DIVISION.
     DISPLAY SS-CLS
     PERFORM 100-DESENHA-BOX
     IF WK-USER-YES
+       MOVE "Change your password now? [Y/N]: " TO WS-ERROR-MSG
+       DISPLAY SS-MSG
+       MOVE SPACES TO WK-CONF
+       PERFORM UNTIL (WK-CONF = "Y" OR "y" OR "N" OR "n")
+          ACCEPT SS-CONF
+       END-PERFORM
+       IF WK-CONF = "Y" OR WK-CONF = "y"
+          CALL "chgpasswd" USING BY REFERENCE WS-USR-LOGGED
+          END-CALL
+          DISPLAY SS-CLS
+          PERFORM 100-DESENHA-BOX
+       END-IF
        CALL "makemenu" USING BY REFERENCE WK-ME
                              BY REFERENCE WS-MODULE
+                             BY REFERENCE WS-USR-LOGGED
                              BY REFERENCE WK-MENU-NUM-ITEM
                              BY REFERENCE WK-POS-X
                              BY REFERENCE WK-POS-Y
