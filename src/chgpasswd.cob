@@ -0,0 +1,314 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chgpasswd.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+              SOURCE-COMPUTER.
+                    GNUCOBOL.
+                  OBJECT-COMPUTER.
+                    GNUCOBOL
+                    CLASSIFICATION brazil.
+              SPECIAL-NAMES.
+	       LOCALE brazil "pt_BR.UTF8".
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "../cpy/user_se.cpy".
+            COPY "../cpy/file_error_log_se.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "../cpy/user_fd.cpy".
+            COPY "../cpy/file_error_log_fd.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77 ST-USR                        PIC  9(002).
+           88  FS-OK                     VALUE ZEROS.
+           88  FS-CANCEL                 VALUE 99.
+           88  FS-NOT-EXIST              VALUE 35.
+       77 ST-ERRLOG                      PIC  X(002) VALUE ZEROS.
+       77 WK-ERR-FILE                    PIC  X(015) VALUE SPACES.
+       77 WK-ERR-MSG                     PIC  X(020) VALUE SPACES.
+       77 WK-ERR-STATUS                  PIC  9(002) VALUE ZEROS.
+       01 WK-ERR-DATE                    PIC  9(008) VALUE ZEROS.
+       01 WK-ERR-TIME                    PIC  9(008) VALUE ZEROS.
+       77 WS-NUML PIC 999.
+       77 WS-NUMC PIC 999.
+       77 WS-BACK-COLOR PIC 9 VALUE 1.
+       77 WS-FOR-COLOR  PIC 9 VALUE 6.
+
+       77 WS-STATUS   PIC X(30) VALUE "ESC TO CANCEL".
+       77 WS-MSGERROR PIC X(79).
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+       *> Password entry / confirmation -----------------------------------
+       77 WK-CUR-PASSWD  PIC X(10) VALUE SPACES.
+       77 WK-NEW-PASSWD  PIC X(10) VALUE SPACES.
+       77 WK-NEW-PASSWD2 PIC X(10) VALUE SPACES.
+       *> Password complexity check (same rule as the admin USERS module) -
+       77 WS-PASSWD-OK PIC X(01) VALUE "N".
+           88 PASSWD-IS-OK VALUE "Y".
+       77 WS-PASSWD-HAS-ALPHA PIC X(01) VALUE "N".
+       77 WS-PASSWD-HAS-DIGIT PIC X(01) VALUE "N".
+       77 WS-PASSWD-LEN  PIC 9(02) VALUE ZEROS.
+       77 WK-PW-IDX      PIC 9(02) VALUE ZEROS.
+       77 WK-PW-CHAR     PIC X(01) VALUE SPACES.
+       *> Optimistic locking - baseline timestamp taken when the record
+       *> was read, compared against the current disk copy right before
+       *> the REWRITE to detect a concurrent update. -----------------------
+       01 WK-SAVE-REC-USR  PIC X(44).
+       77 WK-SAVE-UPD-DATE PIC 9(08).
+       77 WK-SAVE-UPD-TIME PIC 9(08).
+       77 WK-LOCK-CONFLICT PIC X(01) VALUE "N".
+           88 LOCK-IS-CONFLICT VALUE "Y".
+       *>  Colors ------------------------------------------------------
+       01  BLACK                                     CONSTANT AS 0.
+       01  GREEN                                     CONSTANT AS 2.
+       01  WHITE                                     CONSTANT AS 7.
+       *> box variables ------------------------------------------------
+       01  WK-BOX-TYPE-BOX               PIC X(01) VALUE "B".
+       01  WK-BOX-TYPE-LINE              PIC 9(01) VALUE 2.
+       01  WK-BOX-POS_X1                 PIC 9(03) VALUE 1.
+       01  WK-BOX-POS_Y1                 PIC 9(03) VALUE 2.
+       01  WK-BOX-POS_X2                 PIC 9(03) VALUE 80.
+       01  WK-BOX-POS_Y2                 PIC 9(03) VALUE 22.
+       01  WK-BOX-COLOR-BKG              PIC 9(03) VALUE black.
+       01  WK-BOX-COLOR-TEXT             PIC 9(03) VALUE white.
+       *>---------------------------------------------------------------
+       COPY screenio.
+
+       LINKAGE SECTION.
+       01  LK-USER    PIC X(20).
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 23 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 27 PIC X(26)
+                   VALUE "CHANGE MY PASSWORD"
+                   HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+                   BACKGROUND-COLOR WS-BACK-COLOR.
+           05 SS-STATUS.
+               10 LINE 23 COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+
+       01 SS-CHG-DATA.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "LOGIN............:".
+               10 COLUMN PLUS 2 PIC X(10) FROM U-LOGIN.
+               10 LINE 12 COLUMN 10 VALUE "CURRENT PASSWORD.:".
+               10 COLUMN PLUS 2 PIC X(10) USING WK-CUR-PASSWD NO-ECHO.
+               10 LINE 13 COLUMN 10 VALUE "NEW PASSWORD.....:".
+               10 COLUMN PLUS 2 PIC X(10) USING WK-NEW-PASSWD NO-ECHO.
+               10 LINE 14 COLUMN 10 VALUE "CONFIRM PASSWORD.:".
+               10 COLUMN PLUS 2 PIC X(10) USING WK-NEW-PASSWD2 NO-ECHO.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE 23 COLUMN 2 PIC X(78) FROM WS-MSGERROR.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION USING LK-USER.
+       001-INIT-PROC.
+           ACCEPT WS-NUML FROM LINES.
+           ACCEPT WS-NUMC FROM COLUMNS.
+           PERFORM PROC-OPEN-FILES.
+           PERFORM PROC-CHANGE-PASSWD THRU PROC-CHANGE-PASSWD-END.
+           CLOSE FD-USER.
+       001-INIT-PROC-END.
+           EXIT PROGRAM.
+
+      *> -----------------------------------
+      *> LOOKS UP THE CALLER'S OWN RECORD BY LOGIN (KEY2-USR) AND WALKS
+      *> IT THROUGH CURRENT-PASSWORD VERIFICATION, NEW-PASSWORD
+      *> COMPLEXITY CHECKING AND AN OPTIMISTIC-LOCK RE-READ BEFORE
+      *> REWRITING - SCOPED TO THE LOGGED-IN USER'S OWN RECORD ONLY, NO
+      *> OTHER ROW CAN BE REACHED FROM THIS SCREEN.
+       PROC-CHANGE-PASSWD.
+           MOVE SPACES TO REC-USR
+           MOVE LK-USER TO U-LOGIN
+           READ FD-USER
+               KEY IS KEY2-USR
+               INVALID KEY
+                   MOVE "UNABLE TO LOCATE YOUR USER RECORD" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+                   GO PROC-CHANGE-PASSWD-END
+           END-READ
+           MOVE U-UPD-DATE TO WK-SAVE-UPD-DATE
+           MOVE U-UPD-TIME TO WK-SAVE-UPD-TIME
+           DISPLAY SS-CLS
+           PERFORM PROC-SHOW-BOX.
+       PROC-CHANGE-PASSWD-LOOP.
+           MOVE SPACES TO WK-CUR-PASSWD
+           MOVE SPACES TO WK-NEW-PASSWD
+           MOVE SPACES TO WK-NEW-PASSWD2
+           ACCEPT SS-CHG-DATA
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO PROC-CHANGE-PASSWD-END
+           END-IF
+           IF WK-CUR-PASSWD NOT = U-PASSWD
+               MOVE "CURRENT PASSWORD IS INCORRECT" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO PROC-CHANGE-PASSWD-LOOP
+           END-IF
+           IF WK-NEW-PASSWD NOT = WK-NEW-PASSWD2
+               MOVE "NEW PASSWORD AND CONFIRMATION DO NOT MATCH" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO PROC-CHANGE-PASSWD-LOOP
+           END-IF
+           MOVE WK-NEW-PASSWD TO U-PASSWD
+           PERFORM PROC-CHECK-PASSWD THRU PROC-CHECK-PASSWD-END
+           IF NOT PASSWD-IS-OK
+               PERFORM PROC-SHOW-ERROS
+               GO PROC-CHANGE-PASSWD-LOOP
+           END-IF
+           PERFORM PROC-CHECK-LOCK THRU PROC-CHECK-LOCK-END
+           IF LOCK-IS-CONFLICT
+               MOVE "RECORD CHANGED BY ANOTHER USER - TRY AGAIN" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO PROC-CHANGE-PASSWD-END
+           END-IF
+           MOVE WK-NEW-PASSWD TO U-PASSWD
+           ACCEPT U-UPD-DATE FROM DATE YYYYMMDD
+           ACCEPT U-UPD-TIME FROM TIME
+           REWRITE REC-USR
+               INVALID KEY
+                   MOVE "ERROR SAVING NEW PASSWORD" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+               NOT INVALID KEY
+                   MOVE "PASSWORD CHANGED SUCCESSFULLY" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+           END-REWRITE.
+       PROC-CHANGE-PASSWD-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> Minimum password complexity: at least 6 characters, a mix of
+      *> letters and digits, and not the same value as the login.
+       PROC-CHECK-PASSWD.
+           MOVE "Y" TO WS-PASSWD-OK
+           MOVE "N" TO WS-PASSWD-HAS-ALPHA
+           MOVE "N" TO WS-PASSWD-HAS-DIGIT
+           MOVE ZEROS TO WS-PASSWD-LEN
+           INSPECT U-PASSWD TALLYING WS-PASSWD-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           PERFORM VARYING WK-PW-IDX FROM 1 BY 1
+                   UNTIL WK-PW-IDX > WS-PASSWD-LEN
+              MOVE U-PASSWD(WK-PW-IDX:1) TO WK-PW-CHAR
+              IF WK-PW-CHAR IS ALPHABETIC
+                 MOVE "Y" TO WS-PASSWD-HAS-ALPHA
+              END-IF
+              IF WK-PW-CHAR IS NUMERIC
+                 MOVE "Y" TO WS-PASSWD-HAS-DIGIT
+              END-IF
+           END-PERFORM
+           IF WS-PASSWD-LEN < 6
+              MOVE "PASSWORD MUST HAVE AT LEAST 6 CHARACTERS" TO WS-MSGERROR
+              MOVE "N" TO WS-PASSWD-OK
+           ELSE IF WS-PASSWD-HAS-ALPHA = "N" OR WS-PASSWD-HAS-DIGIT = "N"
+              MOVE "PASSWORD MUST MIX LETTERS AND NUMBERS" TO WS-MSGERROR
+              MOVE "N" TO WS-PASSWD-OK
+           ELSE IF U-PASSWD = U-LOGIN
+              MOVE "PASSWORD CANNOT BE THE SAME AS THE LOGIN" TO WS-MSGERROR
+              MOVE "N" TO WS-PASSWD-OK
+           END-IF.
+       PROC-CHECK-PASSWD-END.
+           EXIT.
+
+      *> -----------------------------------
+      *> OPTIMISTIC LOCK CHECK - RE-READS THE CURRENT DISK COPY OF
+      *> REC-USR (BY KEY1-USR, UNCHANGED BY THIS SCREEN) AND COMPARES ITS
+      *> U-LAST-UPDATED AGAINST THE SNAPSHOT TAKEN WHEN THE RECORD WAS
+      *> FIRST READ. SETS LOCK-IS-CONFLICT WHEN SOMEONE ELSE UPDATED THE
+      *> RECORD MEANWHILE. REC-USR (WITH THE NEW PASSWORD ALREADY MOVED
+      *> IN) IS LEFT UNCHANGED ON RETURN EITHER WAY.
+       PROC-CHECK-LOCK.
+           MOVE "N" TO WK-LOCK-CONFLICT
+           MOVE REC-USR TO WK-SAVE-REC-USR
+           READ FD-USER
+               KEY IS KEY1-USR
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF U-UPD-DATE NOT = WK-SAVE-UPD-DATE
+                      OR U-UPD-TIME NOT = WK-SAVE-UPD-TIME
+                       MOVE "Y" TO WK-LOCK-CONFLICT
+                   END-IF
+           END-READ
+           MOVE WK-SAVE-REC-USR TO REC-USR.
+       PROC-CHECK-LOCK-END.
+           EXIT.
+
+      *> -----------------------------------
+       PROC-OPEN-FILES.
+           OPEN I-O FD-USER
+           IF FS-NOT-EXIST THEN
+               OPEN OUTPUT FD-USER
+               CLOSE FD-USER
+               OPEN I-O FD-USER
+           END-IF
+           IF NOT FS-OK AND NOT FS-CANCEL AND NOT FS-NOT-EXIST
+               MOVE "FD-USER"          TO WK-ERR-FILE
+               MOVE "FILE OPEN ERROR"  TO WK-ERR-MSG
+               MOVE ST-USR             TO WK-ERR-STATUS
+               PERFORM PROC-LOG-FILE-ERROR THRU PROC-LOG-FILE-ERROR-END
+               MOVE "UNEXPECTED FILE ERROR - SEE ADMINISTRATOR" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               EXIT PROGRAM
+           END-IF.
+
+      *> -----------------------------------
+      *> LOG AN UNEXPECTED FILE STATUS (ANY STATUS OTHER THAN
+      *> FS-OK/FS-CANCEL/FS-NOT-EXIST) TO A PERMANENT FILE SO AN
+      *> ADMINISTRATOR CAN INVESTIGATE.
+       PROC-LOG-FILE-ERROR.
+           ACCEPT WK-ERR-DATE FROM DATE YYYYMMDD
+           ACCEPT WK-ERR-TIME FROM TIME
+           INITIALIZE REC-ERRLOG
+           MOVE WK-ERR-DATE    TO ERRLOG-DATE
+           MOVE WK-ERR-TIME    TO ERRLOG-TIME
+           MOVE "CHGPASSWD"    TO ERRLOG-PROGRAM
+           MOVE WK-ERR-FILE    TO ERRLOG-FILE
+           MOVE WK-ERR-STATUS  TO ERRLOG-STATUS
+           MOVE WK-ERR-MSG     TO ERRLOG-MSG
+           OPEN EXTEND FILE_ERROR_LOG
+           IF ST-ERRLOG = "35"
+               OPEN OUTPUT FILE_ERROR_LOG
+           END-IF
+           WRITE REC-ERRLOG
+           CLOSE FILE_ERROR_LOG.
+       PROC-LOG-FILE-ERROR-END.
+
+      *> -----------------------------------
+      *> SHOW MESSAGE, ACCEPT INFORMATION AND DISPLAY STATUS
+       PROC-SHOW-ERROS.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+       PROC-SHOW-ERROS-END.
+       *> -----------------------------------
+       *> DRAW BOX
+       PROC-SHOW-BOX.
+            MOVE 1       TO WK-BOX-POS_X1
+            MOVE 2       TO WK-BOX-POS_Y1
+            MOVE WS-NUMC TO WK-BOX-POS_X2
+            MOVE 22      TO WK-BOX-POS_Y2
+            CALL 'makebox' using BY REFERENCE WK-BOX-TYPE-BOX     *> type is box
+                                BY REFERENCE WK-BOX-TYPE-LINE     *> single line
+                                BY REFERENCE WK-BOX-POS_X1        *> col 1
+                                BY REFERENCE WK-BOX-POS_Y1        *> lin 1
+                                BY REFERENCE WK-BOX-POS_X2        *> col 2
+                                BY REFERENCE WK-BOX-POS_Y2        *> lin 2
+                                BY REFERENCE WK-BOX-COLOR-BKG     *> background color
+                                BY REFERENCE WK-BOX-COLOR-TEXT    *> foreground color
+            END-CALL.
+       PROC-SHOW-BOX-END.
+           EXIT.
