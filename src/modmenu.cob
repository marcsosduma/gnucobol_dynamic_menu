@@ -0,0 +1,481 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUBUILDER.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+              SOURCE-COMPUTER.
+                    GNUCOBOL.
+                  OBJECT-COMPUTER.
+                    GNUCOBOL
+                    CLASSIFICATION brazil.
+              SPECIAL-NAMES.
+	       LOCALE brazil "pt_BR.UTF8".
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "../cpy/menu_se.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "../cpy/menu_fd.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULE.
+           05 FILLER PIC X(29) VALUE "MENU TREE BUILDER MODULE -  ".
+           05 WS-OP PIC X(20) VALUE SPACES.
+
+       77 WS-OPTION PIC 9(03).
+           88 E-INSERT   VALUE IS 1.
+           88 E-DISPLAY  VALUE IS 2.
+           88 E-EDIT     VALUE IS 3.
+           88 E-DELETE   VALUE IS 4.
+           88 E-LIST     VALUE IS 5.
+           88 E-END      VALUE IS 6.
+       77 WS-ERRO PIC X.
+           88 E-SIM VALUES ARE "S" "s".
+       77 ST-MNU                        PIC  9(002).
+           88  FS-OK                     VALUE ZEROS.
+           88  FS-CANCEL                 VALUE 99.
+           88  FS-NOT-EXIST              VALUE 35.
+       77 WS-NUML PIC 999.
+       77 WS-NUMC PIC 999.
+       77 WS-BACK-COLOR PIC 9 VALUE 1.
+       77 WS-FOR-COLOR  PIC 9 VALUE 6.
+
+       77 WS-STATUS   PIC X(30).
+       77 WS-MSGERROR PIC X(79).
+       77 WS-ID-MENU  PIC 9(05).
+       77 WS-NEXT-ID  PIC 9(05).
+       77 WS-TXT-HELP PIC X(78).
+       77 WK-LIST-LIN  PIC 9(02).
+       77 WK-LIST-COUNT PIC 9(02).
+       *>  Colors ------------------------------------------------------
+       01  BLACK                                     CONSTANT AS 0.
+       01  BLUE                                      CONSTANT AS 1.
+       01  GREEN                                     CONSTANT AS 2.
+       01  CYAN                                      CONSTANT AS 3.
+       01  RED                                       CONSTANT AS 4.
+       01  MAGENTA                                   CONSTANT AS 5.
+       01  YELLOW                                    CONSTANT AS 6.
+       01  WHITE                                     CONSTANT AS 7.
+       *> box variables ------------------------------------------------
+       01  WK-BOX-TYPE-BOX               PIC X(01) VALUE "B".
+       01  WK-BOX-TYPE-SEP               PIC X(01) VALUE "L".
+       01  WK-BOX-TYPE-LINE             PIC 9(01) VALUE 2.
+       01  WK-BOX-POS_X1                 PIC 9(03) VALUE 1.
+       01  WK-BOX-POS_Y1                 PIC 9(03) VALUE 3.
+       01  WK-BOX-POS_X2                 PIC 9(03) VALUE 80.
+       01  WK-BOX-POS_Y2                 PIC 9(03) VALUE 22.
+       01  WK-BOX-COLOR-BKG              PIC 9(03) VALUE black.
+       01  WK-BOX-COLOR-TEXT              PIC 9(03) VALUE white.
+       01  WK-BOX-LINE-POS_Y1           PIC 9(03) VALUE 5.
+       *>---------------------------------------------------------------
+       01  WM-MENU-TYPE PIC X(1).
+       01  WM-PARM.
+           05 WM-ITENS occurs 20 times pic x(20).
+       01  WM-ITENS-QTD                PIC 9(03).
+       01  WM-POS_X                    PIC 9(03).
+       01  WM-POS_Y                    PIC 9(03).
+       01  WM-COLOR-BACKG              PIC 9(03).
+       01  WM-COLOR-TEXT               PIC 9(03).
+       01  WM-COLOR-SEL-BKG            PIC 9(03).
+       01  WM-COLOR-SEL-TXT            PIC 9(03).
+       01  WM-ITEM-SELECTED            PIC 9(03).
+       01  WM-POS-ITEM-SEL-X           PIC 9(03).
+       01  WM-POS-ITEM-SEL-Y           PIC 9(03).
+       01  WM-SIZE-MENU-X              PIC 9(03).
+       *>---------------------------------------------------------------
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 23 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+           05 SS-CABECALHO.
+              10 LINE 01 COLUMN 30 PIC X(30)
+                  VALUE "DYNAMIC MENU SYSTEM"
+                  HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 03 COLUMN 02 PIC X(78) FROM WS-MODULE
+                  HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+               10 LINE 24 COLUMN 02 PIC X(78) FROM WS-TXT-HELP
+                  HIGHLIGHT FOREGROUND-COLOR WHITE
+                  BACKGROUND-COLOR BLACK.
+           05 SS-STATUS.
+               10 LINE 23 COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR WS-FOR-COLOR
+                  BACKGROUND-COLOR WS-BACK-COLOR.
+
+       01 SS-SCR-RECORD.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 06 COLUMN 10 VALUE "ID:".
+               10 COLUMN PLUS 2 PIC 9(05) USING M-ID
+                  BLANK WHEN ZEROS.
+           05 SS-DATA.
+               10 LINE 07 COLUMN 10 VALUE "MODULE:".
+               10 COLUMN PLUS 2 PIC X(15) USING M-MODULE.
+               10 LINE 08 COLUMN 10 VALUE "MENU NUMBER:".
+               10 COLUMN PLUS 2 PIC 9(03) USING M-NUMB-MENU.
+               10 LINE 09 COLUMN 10 VALUE "PARENT ITEM (FATHER):".
+               10 COLUMN PLUS 2 PIC X(15) USING M-ITEM-FATHER.
+               10 LINE 10 COLUMN 10 VALUE "ORDER AMONG SIBLINGS:".
+               10 COLUMN PLUS 2 PIC 9(03) USING M-ORDER.
+               10 LINE 11 COLUMN 10 VALUE "TYPE (H/V):".
+               10 COLUMN PLUS 2 PIC X(01) USING M-TYPE.
+               10 LINE 12 COLUMN 10 VALUE "NAME:".
+               10 COLUMN PLUS 2 PIC X(15) USING M-NAME.
+               10 LINE 13 COLUMN 10 VALUE "DISPLAY TEXT:".
+               10 COLUMN PLUS 2 PIC X(20) USING M-DISPLAY-TEXT.
+               10 LINE 14 COLUMN 10 VALUE "ACTION:".
+               10 COLUMN PLUS 2 PIC 9(15) USING M-ACTION.
+               10 LINE 15 COLUMN 10 VALUE "COLOR SCHEME (0=DEFAULT,1=ADMIN):".
+               10 COLUMN PLUS 2 PIC 9(02) USING M-COLOR-SCHEME.
+               10 LINE 16 COLUMN 10 VALUE "ACTION TARGET (PROGRAM-ID):".
+               10 COLUMN PLUS 2 PIC X(15) USING M-ACTION-TARGET.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE 23 COLUMN 2 PIC X(78) FROM WS-MSGERROR.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       001-INIT-PROC.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           CALL "SYSTEM" USING "chcp 437"
+           CALL "SYSTEM" USING "mode con: lines=24 cols=80"
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM PROC-OPEN-FILES
+           PERFORM UNTIL E-END
+               MOVE "MENU" TO WS-OP
+               MOVE "SELECT AN OPTION" TO WS-STATUS
+               MOVE "Use the arrows to " &
+                    "select the desired option and type enter" &
+                    " (Mouse works)." TO WS-TXT-HELP
+               MOVE 0 TO WS-OPTION
+               DISPLAY SS-CLS
+               PERFORM PROC-SHOW-BOX
+               PERFORM 020-SHOW-MENU
+               MOVE SPACES TO WS-TXT-HELP
+               EVALUATE TRUE
+                   WHEN E-INSERT
+                       PERFORM INSERT-REC THRU INSERT-REC-END
+                   WHEN E-DISPLAY
+                       PERFORM DISPLAY_DATA THRU DISPLAY_DATA-END
+                   WHEN E-EDIT
+                       PERFORM PROC-EDIT THRU PROC-EDIT-END
+                   WHEN E-DELETE
+                       PERFORM DELETE-REC THRU DELETE-REC-END
+                   WHEN E-LIST
+                       PERFORM LIST-BY-MODULE THRU LIST-BY-MODULE-END
+               END-EVALUATE
+           END-PERFORM.
+       001-INIT-PROC-END.
+           CLOSE FD-MENU.
+           GOBACK.
+       *> -----------------------------------
+       020-SHOW-MENU.
+
+           MOVE "V" TO WM-MENU-TYPE.             *> MENU TYPE - HORIZONTAL OR PULLDOWN
+           MOVE " NEW NODE" TO WM-ITENS(1)       *> ITENS
+           MOVE " DISPLAY" TO WM-ITENS(2)
+           MOVE " EDIT/REPARENT/REORDER" TO WM-ITENS(3)
+           MOVE " DELETE" TO WM-ITENS(4)
+           MOVE " LIST BY MODULE" TO WM-ITENS(5)
+           MOVE " EXIT" TO WM-ITENS(6)
+           MOVE 6 TO  WM-ITENS-QTD             *> NUMBER OF ITEMS
+           MOVE 25 TO  WM-POS_X                *> COLUMN WHERE TO START THE MENU
+           MOVE 09 TO  WM-POS_Y                *> LINE WHERE THE MENU WILL BEGIN
+           MOVE black TO  WM-COLOR-BACKG       *> BACKGROUND COLOR
+           MOVE white  TO  WM-COLOR-TEXT       *> TEXT COLOR
+           MOVE green TO  WM-COLOR-SEL-BKG     *> BACKGROUND COLOR
+           MOVE white TO  WM-COLOR-SEL-TXT     *> TEXT COLOR
+           MOVE 0 TO WM-ITEM-SELECTED          *> RETURNS THE INDEX OF THE SELECTED ITEM - 0 ESC
+           MOVE 0 TO WM-POS-ITEM-SEL-X         *> RETURNS THE COLUMN OF THE SELECTED ITEM
+           MOVE 0 TO WM-POS-ITEM-SEL-Y         *> RETURNS THE LINE OF THE SELECTED ITEM
+           MOVE 0 TO WM-SIZE-MENU-X
+           CALL 'menu' USING BY CONTENT   WM-MENU-TYPE
+                             BY REFERENCE WM-PARM
+                             BY CONTENT   WM-ITENS-QTD
+                             BY CONTENT   WM-POS_X
+                             BY CONTENT   WM-POS_Y
+                             BY CONTENT   WM-COLOR-BACKG
+                             BY CONTENT   WM-COLOR-TEXT
+                             BY CONTENT   WM-COLOR-SEL-BKG
+                             BY CONTENT   WM-COLOR-SEL-TXT
+                             BY REFERENCE WM-ITEM-SELECTED
+                             BY REFERENCE WM-POS-ITEM-SEL-X
+                             BY REFERENCE WM-POS-ITEM-SEL-Y
+                             BY CONTENT   WM-SIZE-MENU-X
+        END-CALL
+        MOVE WM-ITEM-SELECTED TO WS-OPTION
+        IF WM-ITEM-SELECTED = 0 THEN
+            MOVE 6 TO WS-OPTION
+        END-IF.
+       020-END-SHOW-MENU.
+      *> -----------------------------------
+      *> ADD A NEW MENU NODE - M-ID IS GENERATED, NEVER KEYED
+       INSERT-REC.
+           MOVE "NEW NODE" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE SPACES TO REC-MENU.
+       INSERT-REC-LOOP.
+           PERFORM PROC-NEXT-ID THRU PROC-NEXT-ID-END.
+           MOVE WS-NEXT-ID TO M-ID.
+           DISPLAY SS-SCR-RECORD.
+           ACCEPT SS-DATA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INSERT-REC-END
+           END-IF
+           IF M-MODULE EQUAL SPACES OR M-NAME EQUAL SPACES
+               MOVE "MODULE AND NAME ARE REQUIRED" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO INSERT-REC-LOOP
+           END-IF
+           WRITE REC-MENU
+           INVALID KEY
+               MOVE "THIS NODE ALREADY EXISTS" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               MOVE ZEROS TO REC-MENU
+           END-WRITE.
+           GO INSERT-REC.
+       INSERT-REC-END.
+      *> -----------------------------------
+       DISPLAY_DATA.
+           MOVE "DISPLAY" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+       DISPLAY_DATA-LOOP.
+           INITIALIZE REC-MENU.
+           DISPLAY SS-CHAVE.
+           PERFORM PROC-READ-MENU THRU PROC-READ-MENU-END.
+           IF FS-CANCEL
+               GO DISPLAY_DATA-END
+           END-IF
+           IF FS-OK
+               DISPLAY SS-DATA
+               MOVE "ENTER TO CONTINUE" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+           END-IF.
+           GO DISPLAY_DATA-LOOP.
+       DISPLAY_DATA-END.
+
+      *> -----------------------------------
+      *> REPARENT (M-ITEM-FATHER) AND REORDER (M-ORDER) HAPPEN HERE TOO -
+      *> THEY ARE JUST ORDINARY FIELDS ON THE SAME EDIT SCREEN
+       PROC-EDIT.
+           MOVE "EDIT" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+       PROC-EDIT-LOOP.
+           INITIALIZE REC-MENU.
+           DISPLAY SS-CHAVE.
+           PERFORM PROC-READ-MENU THRU PROC-READ-MENU-END.
+           IF FS-CANCEL
+               GO TO PROC-EDIT-END
+           END-IF
+           IF FS-OK
+               ACCEPT SS-DATA
+               IF COB-CRT-STATUS = COB-SCR-ESC
+                   GO PROC-EDIT-LOOP
+               END-IF
+           ELSE
+               GO PROC-EDIT-LOOP
+            END-IF
+            REWRITE REC-MENU
+                INVALID KEY
+                    MOVE "ERROR ON WRITE RECORD" TO WS-MSGERROR
+                    PERFORM PROC-SHOW-ERROS
+                NOT INVALID KEY
+                    CONTINUE
+            END-REWRITE.
+            GO PROC-EDIT-LOOP.
+       PROC-EDIT-END.
+
+      *> -----------------------------------
+       DELETE-REC.
+           MOVE "DELETE" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE SPACES TO REC-MENU.
+           DISPLAY SS-CHAVE.
+           PERFORM PROC-READ-MENU THRU PROC-READ-MENU-END.
+           IF FS-CANCEL
+               GO DELETE-REC-END
+           END-IF
+           IF NOT FS-OK
+               GO DELETE-REC
+           END-IF
+           DISPLAY SS-DATA.
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMS THE DELETION OF THIS NODE (Y/N)?" TO WS-MSGERROR.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO DELETE-REC-END
+           END-IF
+           DELETE FD-MENU
+               INVALID KEY
+                   MOVE "ERROR ON DELETE RECORD" TO WS-MSGERROR
+                   PERFORM PROC-SHOW-ERROS
+           END-DELETE.
+       DELETE-REC-END.
+
+      *> -----------------------------------
+      *> SCROLLABLE LISTING OF NODES SORTED BY MODULE/FATHER/ORDER (KEY2-MENU)
+       LIST-BY-MODULE.
+           MOVE "LIST BY MODULE" TO WS-OP.
+           MOVE "ESC TO GO BACK" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           PERFORM PROC-SHOW-BOX.
+           MOVE LOW-VALUES TO KEY2-MENU
+           START FD-MENU
+               KEY IS >= KEY2-MENU
+           INVALID KEY
+               MOVE "NO MENU NODES REGISTERED" TO WS-MSGERROR
+               PERFORM PROC-SHOW-ERROS
+               GO LIST-BY-MODULE-END
+           END-START.
+       LIST-BY-MODULE-PAGE.
+           DISPLAY "ID    MODULE          FATHER          ORD NAME"
+               AT LINE 06 COLUMN 05
+               WITH HIGHLIGHT FOREGROUND-COLOR WS-FOR-COLOR.
+           MOVE 07 TO WK-LIST-LIN
+           MOVE ZERO TO WK-LIST-COUNT
+           PERFORM UNTIL WK-LIST-COUNT = 14
+               READ FD-MENU NEXT
+                   AT END
+                       GO LIST-BY-MODULE-EOF
+               END-READ
+               DISPLAY M-ID           AT LINE WK-LIST-LIN COLUMN 05
+               DISPLAY M-MODULE       AT LINE WK-LIST-LIN COLUMN 11
+               DISPLAY M-ITEM-FATHER  AT LINE WK-LIST-LIN COLUMN 27
+               DISPLAY M-ORDER        AT LINE WK-LIST-LIN COLUMN 43
+               DISPLAY M-NAME         AT LINE WK-LIST-LIN COLUMN 47
+               ADD 1 TO WK-LIST-LIN
+               ADD 1 TO WK-LIST-COUNT
+           END-PERFORM
+           MOVE "ENTER FOR NEXT PAGE, ESC TO GO BACK" TO WS-MSGERROR
+           PERFORM PROC-SHOW-ERROS
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LIST-BY-MODULE-END
+           END-IF
+           DISPLAY SS-CLS
+           PERFORM PROC-SHOW-BOX
+           GO LIST-BY-MODULE-PAGE.
+       LIST-BY-MODULE-EOF.
+           MOVE "END OF LIST - ENTER TO GO BACK" TO WS-MSGERROR
+           PERFORM PROC-SHOW-ERROS.
+       LIST-BY-MODULE-END.
+
+      *> -----------------------------------
+      *> READ RECORD AND SHOW ERROR MESSAGE
+       PROC-READ-MENU.
+           ACCEPT SS-CHAVE
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+                MOVE M-ID TO WS-ID-MENU
+                START FD-MENU
+                    KEY IS >= KEY1-MENU
+                INVALID KEY
+                    MOVE "MENU NODE NOT FOUND" TO WS-MSGERROR
+                    PERFORM PROC-SHOW-ERROS
+                NOT INVALID KEY
+                    READ FD-MENU NEXT
+                    AT END
+                        MOVE 25 TO ST-MNU
+                        MOVE "MENU NODE NOT FOUND" TO WS-MSGERROR
+                        PERFORM PROC-SHOW-ERROS
+                    NOT AT END
+                        IF M-ID <> WS-ID-MENU THEN
+                            MOVE 25 TO ST-MNU
+                            MOVE "MENU NODE NOT FOUND" TO WS-MSGERROR
+                            PERFORM PROC-SHOW-ERROS
+                        END-IF
+                    END-READ
+                END-START
+           ELSE
+                MOVE 99 to ST-MNU
+           END-IF.
+       PROC-READ-MENU-END.
+
+      *> -----------------------------------
+      *> GENERATE THE NEXT M-ID BY SCANNING FOR THE CURRENT HIGHEST ONE
+       PROC-NEXT-ID.
+           MOVE ZEROS TO WS-NEXT-ID.
+           MOVE LOW-VALUES TO KEY1-MENU
+           START FD-MENU
+               KEY IS >= KEY1-MENU
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM UNTIL FS-NOT-EXIST
+                   READ FD-MENU NEXT
+                       AT END
+                           MOVE 35 TO ST-MNU
+                       NOT AT END
+                           MOVE M-ID TO WS-NEXT-ID
+                   END-READ
+               END-PERFORM
+           END-START.
+           ADD 1 TO WS-NEXT-ID.
+       PROC-NEXT-ID-END.
+
+      *> -----------------------------------
+      *> OPEN FILES TO READ AND WRITE
+       PROC-OPEN-FILES.
+           OPEN I-O FD-MENU
+           IF FS-NOT-EXIST THEN
+               OPEN OUTPUT FD-MENU
+               CLOSE FD-MENU
+               OPEN I-O FD-MENU
+           END-IF.
+
+      *> -----------------------------------
+      *> SHOW MESSAGE, ACCEPT INFORMATION AND DISPLAY STATUS
+       PROC-SHOW-ERROS.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
+       PROC-SHOW-ERROS-END.
+       *> -----------------------------------
+       *> DRAW BOX
+       PROC-SHOW-BOX.
+            MOVE 1       TO WK-BOX-POS_X1
+            MOVE 2       TO WK-BOX-POS_Y1
+            MOVE WS-NUMC TO WK-BOX-POS_X2
+            MOVE 22      TO WK-BOX-POS_Y2
+            *> BOX
+            CALL 'makebox' using BY REFERENCE WK-BOX-TYPE-BOX     *> type is box
+                                BY REFERENCE WK-BOX-TYPE-LINE     *> single line
+                                BY REFERENCE WK-BOX-POS_X1        *> col 1
+                                BY REFERENCE WK-BOX-POS_Y1        *> lin 1
+                                BY REFERENCE WK-BOX-POS_X2        *> col 2
+                                BY REFERENCE WK-BOX-POS_Y2        *> lin 2
+                                BY REFERENCE WK-BOX-COLOR-BKG     *> background color
+                                BY REFERENCE WK-BOX-COLOR-TEXT    *> foreground color
+            END-CALL
+            *> LINE
+            MOVE 4       TO WK-BOX-LINE-POS_Y1
+            CALL 'makebox' using BY REFERENCE WK-BOX-TYPE-SEP     *> type is line
+                                BY REFERENCE WK-BOX-TYPE-LINE     *> single line
+                                BY REFERENCE WK-BOX-POS_X1        *> col 1
+                                BY REFERENCE WK-BOX-LINE-POS_Y1   *> lin 1
+                                BY REFERENCE WS-NUMC              *> col 2
+                                BY REFERENCE WS-NUML              *> lin 2 (not used for line)
+                                BY REFERENCE WK-BOX-COLOR-BKG     *> background color
+                                BY REFERENCE WK-BOX-COLOR-TEXT    *> foreground color
+            END-CALL.
+       PROC-SHOW-BOX-END.
