@@ -26,6 +26,9 @@ COPY "../cpy/user_profile_se.cpy".
 COPY "../cpy/profile_se.cpy".
 COPY "../cpy/menu_profile_se.cpy".
 COPY "../cpy/menu_se.cpy".
+COPY "../cpy/perm_overflow_se.cpy".
+COPY "../cpy/file_error_log_se.cpy".
+COPY "../cpy/login_log_se.cpy".
 *>----------------------------------------------------------------------
 
 DATA DIVISION.
@@ -35,6 +38,9 @@ COPY "../cpy/user_profile_fd.cpy".
 COPY "../cpy/profile_fd.cpy".
 COPY "../cpy/menu_profile_fd.cpy".
 COPY "../cpy/menu_fd.cpy".
+COPY "../cpy/perm_overflow_fd.cpy".
+COPY "../cpy/file_error_log_fd.cpy".
+COPY "../cpy/login_log_fd.cpy".
 *>----------------------------------------------------------------------
 
 WORKING-STORAGE SECTION.
@@ -44,7 +50,10 @@ WORKING-STORAGE SECTION.
     88 WK-USER-NOT-OK VALUES ARE "N".
 *> Variables for locating profiles -------------------------------------
 77  WK-PROFILE_NUM                 PIC  9(003) VALUE ZEROS.
-77  WK-PROFILE                     PIC  9(004) OCCURS 15 TIMES.
+77  WK-PROFILE                     PIC  9(004) OCCURS 30 TIMES.
+77  WK-MAX-PROFILES                PIC  9(003) VALUE 30.
+77  WK-PROFILE-OVERFLOW-WARNED     PIC  X(001) VALUE "N".
+    88  WK-PROFILE-OVERFLOW-ALREADY-WARNED   VALUE "Y".
 *> Variables for locating menu items -----------------------------------
 77  WK-READ                       PIC  9(008) VALUE ZEROS.
 77  WK-COUNT                      PIC  9(003) VALUE ZEROS.
@@ -52,6 +61,14 @@ WORKING-STORAGE SECTION.
 *> Buffer variables of user menu items ---------------------------------
 77  WK-USR-ITENS                  PIC  X(600) VALUE SPACES. *> USR MENU ITEMS
 77  WK-NUM-ITENS                  PIC  9(003) VALUE ZEROS.
+*> WK-USR-ITENS HOLDS ONE LEADING "*" PLUS ONE 6-BYTE "NNNNN*" TOKEN PER
+*> ITEM - (600-1)/6 = 99 FULL TOKENS IS ALL IT CAN EVER HOLD.
+77  WK-MAX-USR-ITENS              PIC  9(003) VALUE 99.
+77  WK-OVERFLOW-WARNED            PIC  X(001) VALUE "N".
+    88  WK-OVERFLOW-ALREADY-WARNED           VALUE "Y".
+77  ST-POV                        PIC  X(002) VALUE ZEROS.
+01  WK-POV-DATE                   PIC  9(006) VALUE ZEROS.
+01  WK-POV-TIME                   PIC  9(008) VALUE ZEROS.
 *> Variables for locating menu items in the String Buffer --------------
 01  WK-ITEN-PERM.
     03 WK-IT-PERM                 PIC  9(005) VALUE ZEROS.
@@ -62,12 +79,15 @@ WORKING-STORAGE SECTION.
     03 WK-SEP2                    PIC  X VALUE "*".
 *> Variables to load menu items ----------------------------------------
 01  WK-MENU-LOADED.
+    03 LOADED-ID                  PIC 9(05).
     03 LOADED-FATHER              PIC X(15).
     03 LOADED-TYPE                PIC X(01).
     03 LOADED-NAME                PIC X(15).
     03 LOADED-ORDER               PIC X(03).
-    03 LOADED-DISPLAY             PIC 9(20).
-    03 LOADED-ACTION              PIC 9(15).  
+    03 LOADED-DISPLAY             PIC X(20).
+    03 LOADED-ACTION              PIC 9(15).
+    03 LOADED-COLOR-SCHEME        PIC 9(02).
+    03 LOADED-ACTION-TARGET       PIC X(15).
 
 *> Lines for displaying the results ----------------------------------
 77  WK-LIN                        PIC  9(002) VALUE ZEROS.
@@ -95,6 +115,16 @@ WORKING-STORAGE SECTION.
     88  FSL-OK                                VALUE ZEROS.
     88  FSL-CANCEL                            VALUE 99.
     88  FSL-NOT-EXIST                         VALUE 35.
+77  ST-ERRLOG                      PIC  X(002) VALUE ZEROS.
+77  WK-ERR-FILE                    PIC  X(015) VALUE SPACES.
+77  WK-ERR-STATUS                  PIC  9(002) VALUE ZEROS.
+01  WK-ERR-DATE                    PIC  9(008) VALUE ZEROS.
+01  WK-ERR-TIME                    PIC  9(008) VALUE ZEROS.
+77  ST-LOGLOG                      PIC  X(002) VALUE ZEROS.
+77  WK-LOG-RESULT                  PIC  X(007) VALUE SPACES.
+77  WK-LOG-REASON                  PIC  X(015) VALUE SPACES.
+*> Account lockout policy ------------------------------------------------
+77  WK-MAX-ATTEMPTS               PIC  9(002) VALUE 5.
 *> Constants -----------------------------------------------------------
 01 ct-black   constant as 0.
 01 ct-blue    constant as 1.
@@ -108,22 +138,29 @@ WORKING-STORAGE SECTION.
 
 LINKAGE SECTION.
 01  LK-USER    PIC X(20).
+01  LK-PASSWD  PIC X(10).
 01  LK-MODULE  PIC X(15). *> DEFINE IF IT IS THE MAIN MENU OR ANOTHER MENU
 01  LK-VALID   PIC X(01).
 01  WK-ME.
-   03 WK-MENU occurs 100 times.
+   03 WK-MENU occurs 150 times.
+       10 MENU-ID                       PIC 9(05).
        10 MENU-FATHER                   PIC X(15).
        10 MENU-TYPE                  PIC X(01).
        10 MENU-NAME                  PIC X(15).
        10 MENU-ORDER                 PIC X(03).
-       10 MENU-DISPLAY               PIC 9(20).
-       10 MENU-ACTION                PIC 9(15).  
+       10 MENU-DISPLAY               PIC X(20).
+       10 MENU-ACTION                PIC 9(15).
+       10 MENU-COLOR-SCHEME          PIC 9(02).
+       10 MENU-ACTION-TARGET         PIC X(15).
 01  WK-MENU-NUM-ITEM                 PIC 9(03).
+01  WK-MAX-MENU-ITEM                 PIC 9(03) VALUE 150.
+01  WK-MENU-OVERFLOW-WARNED          PIC X(01) VALUE "N".
+    88  WK-MENU-OVERFLOW-ALREADY-WARNED       VALUE "Y".
 
 *>----------------------------------------------------------------------
 *>                    Main Program Module                     
 *>----------------------------------------------------------------------
-PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
+PROCEDURE DIVISION USING LK-USER LK-PASSWD LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
 
 010-PROCESSING.
 
@@ -153,7 +190,15 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
     EXIT PROGRAM.
 *>----------------------------------------------------------------------
 020-SEARCH-USER.
-    OPEN INPUT FD-USER 
+    OPEN I-O FD-USER
+    IF NOT FSL-OK OF ST-USR AND NOT FSL-CANCEL OF ST-USR AND NOT FSL-NOT-EXIST OF ST-USR
+        MOVE "FD-USER" TO WK-ERR-FILE
+        MOVE ST-USR    TO WK-ERR-STATUS
+        PERFORM 090-LOG-FILE-ERROR THRU 090-FIM-LOG-FILE-ERROR
+        DISPLAY "UNEXPECTED FILE ERROR - CONTACT AN ADMINISTRATOR" LINE 05 COLUMN 01
+        MOVE "N" TO WK-VALID
+        GO 020-FIM-SEARCH-USER
+    END-IF
     INITIALIZE REC-USR
     MOVE LK-USER TO U-LOGIN
     DISPLAY "VALIDATING USER..."  at line 04 column 01 with HIGHLIGHT FOREGROUND-COLOR ct-yellow
@@ -162,22 +207,75 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
        INVALID KEY
            DISPLAY "USER NOT FOUND: " line 05 column 01 LK-USER
            MOVE "N" TO WK-VALID
+           MOVE "FAILURE" TO WK-LOG-RESULT
+           MOVE "NOT FOUND" TO WK-LOG-REASON
+           PERFORM 095-LOG-LOGIN-ATTEMPT THRU 095-FIM-LOG-LOGIN-ATTEMPT
        NOT INVALID KEY
            READ FD-USER NEXT
-           DISPLAY "USER FOUND:"  line 05 column 01 LK-USER
-           MOVE "Y" TO WK-VALID
+           IF U-IS-LOCKED
+               DISPLAY "ACCOUNT LOCKED - CONTACT AN ADMINISTRATOR: " line 05 column 01 LK-USER
+               MOVE "N" TO WK-VALID
+               MOVE "FAILURE" TO WK-LOG-RESULT
+               MOVE "ACCOUNT LOCKED" TO WK-LOG-REASON
+               PERFORM 095-LOG-LOGIN-ATTEMPT THRU 095-FIM-LOG-LOGIN-ATTEMPT
+           ELSE IF U-INACTIVE
+               DISPLAY "ACCOUNT INACTIVE - CONTACT AN ADMINISTRATOR: " line 05 column 01 LK-USER
+               MOVE "N" TO WK-VALID
+               MOVE "FAILURE" TO WK-LOG-RESULT
+               MOVE "INACTIVE" TO WK-LOG-REASON
+               PERFORM 095-LOG-LOGIN-ATTEMPT THRU 095-FIM-LOG-LOGIN-ATTEMPT
+           ELSE
+               IF U-PASSWD = LK-PASSWD
+                   MOVE 0 TO U-FAILED-ATTEMPTS
+                   REWRITE REC-USR
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+                   DISPLAY "USER FOUND:"  line 05 column 01 LK-USER
+                   MOVE "Y" TO WK-VALID
+                   MOVE "SUCCESS" TO WK-LOG-RESULT
+                   MOVE "OK" TO WK-LOG-REASON
+                   PERFORM 095-LOG-LOGIN-ATTEMPT THRU 095-FIM-LOG-LOGIN-ATTEMPT
+               ELSE
+                   ADD 1 TO U-FAILED-ATTEMPTS
+                   IF U-FAILED-ATTEMPTS >= WK-MAX-ATTEMPTS
+                       MOVE "Y" TO U-LOCKED
+                       DISPLAY "TOO MANY FAILED ATTEMPTS - ACCOUNT LOCKED: " line 05 column 01 LK-USER
+                       MOVE "LOCKED OUT" TO WK-LOG-REASON
+                   ELSE
+                       DISPLAY "INVALID PASSWORD FOR USER: " line 05 column 01 LK-USER
+                       MOVE "BAD PASSWORD" TO WK-LOG-REASON
+                   END-IF
+                   REWRITE REC-USR
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+                   MOVE "N" TO WK-VALID
+                   MOVE "FAILURE" TO WK-LOG-RESULT
+                   PERFORM 095-LOG-LOGIN-ATTEMPT THRU 095-FIM-LOG-LOGIN-ATTEMPT
+               END-IF
+           END-IF
     END-START
     CLOSE FD-USER.
 020-FIM-SEARCH-USER.
     EXIT.
 *>----------------------------------------------------------------------
 030-SEARCH-USER-PROFILE.
-    OPEN INPUT FD-PFU 
+    OPEN INPUT FD-PFU
+    IF NOT FSL-OK OF ST-PFU AND NOT FSL-CANCEL OF ST-PFU AND NOT FSL-NOT-EXIST OF ST-PFU
+        MOVE "FD-PFU" TO WK-ERR-FILE
+        MOVE ST-PFU   TO WK-ERR-STATUS
+        PERFORM 090-LOG-FILE-ERROR THRU 090-FIM-LOG-FILE-ERROR
+        DISPLAY "UNEXPECTED FILE ERROR - CONTACT AN ADMINISTRATOR" LINE 06 COLUMN 01
+        MOVE "N" TO WK-VALID
+        GO 030-FIM-SEARCH-USER-PROFILE
+    END-IF
     INITIALIZE REC-PFU
     MOVE 0 TO  WK-PROFILE_NUM
     MOVE U-ID-USR TO PFU-ID-USR
     MOVE 7 TO WK-LIN
     MOVE "N" TO WK-VALID
+    MOVE "N" TO WK-PROFILE-OVERFLOW-WARNED
     DISPLAY "SEARCHING FOR USER PROFILES..." with HIGHLIGHT FOREGROUND-COLOR ct-yellow at line 06 column 01
     START FD-PFU
        KEY IS >= KEY1-PFU
@@ -192,14 +290,22 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
                     MOVE "T" TO FLG-EOF
                  NOT AT END
                    IF U-ID-USR = PFU-ID-USR
-                       ADD 1 TO WK-PROFILE_NUM
-                       IF WK-PROFILE_NUM=1 
-                           DISPLAY "USER PROFILE FOUND: "  line WK-LIN column 01
-                       END-IF 
-                       MOVE PFU-ID-PRF TO WK-PROFILE(WK-PROFILE_NUM)
-                       PERFORM 040-SEARCH-PROFILE
-                       ADD 1 TO WK-LIN
-                       MOVE "Y" TO WK-VALID
+                       IF WK-PROFILE_NUM >= WK-MAX-PROFILES
+                           IF NOT WK-PROFILE-OVERFLOW-ALREADY-WARNED
+                               MOVE "Y" TO WK-PROFILE-OVERFLOW-WARNED
+                               ADD 1 TO WK-LIN
+                               DISPLAY "WARNING: PROFILE LIST FULL - SOME PROFILES IGNORED FOR: " LINE WK-LIN COLUMN 01 WITH HIGHLIGHT FOREGROUND-COLOR ct-red U-ID-USR
+                           END-IF
+                       ELSE
+                           ADD 1 TO WK-PROFILE_NUM
+                           IF WK-PROFILE_NUM=1
+                               DISPLAY "USER PROFILE FOUND: "  line WK-LIN column 01
+                           END-IF
+                           MOVE PFU-ID-PRF TO WK-PROFILE(WK-PROFILE_NUM)
+                           PERFORM 040-SEARCH-PROFILE
+                           ADD 1 TO WK-LIN
+                           MOVE "Y" TO WK-VALID
+                       END-IF
                    ELSE
                        MOVE "T" TO FLG-EOF
                        IF WK-USER-NOT-OK
@@ -216,7 +322,14 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
     EXIT.
 *>----------------------------------------------------------------------
 040-SEARCH-PROFILE.
-    OPEN INPUT FD-PRF 
+    OPEN INPUT FD-PRF
+    IF NOT FSL-OK OF ST-PRF AND NOT FSL-CANCEL OF ST-PRF AND NOT FSL-NOT-EXIST OF ST-PRF
+        MOVE "FD-PRF" TO WK-ERR-FILE
+        MOVE ST-PRF   TO WK-ERR-STATUS
+        PERFORM 090-LOG-FILE-ERROR THRU 090-FIM-LOG-FILE-ERROR
+        DISPLAY "UNEXPECTED FILE ERROR - CONTACT AN ADMINISTRATOR" LINE WK-LIN COLUMN 01
+        GO 040-FIM-SEARCH-PROFILE
+    END-IF
     INITIALIZE REC-PRF
     MOVE PFU-ID-PRF TO PRF-ID
     START FD-PRF
@@ -233,11 +346,20 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
 *>----------------------------------------------------------------------
 050-SEARCH-PROFILE-MENU.
     OPEN INPUT FD-PFM
+    IF NOT FSL-OK OF ST-PFM AND NOT FSL-CANCEL OF ST-PFM AND NOT FSL-NOT-EXIST OF ST-PFM
+        MOVE "FD-PFM" TO WK-ERR-FILE
+        MOVE ST-PFM   TO WK-ERR-STATUS
+        PERFORM 090-LOG-FILE-ERROR THRU 090-FIM-LOG-FILE-ERROR
+        DISPLAY "UNEXPECTED FILE ERROR - CONTACT AN ADMINISTRATOR" LINE WK-LIN COLUMN 01
+        MOVE "N" TO WK-VALID
+        GO 050-FIM-SEARCH-PROFILE-MENU
+    END-IF
     DISPLAY "LOOKING FOR USER FEATURES..." with HIGHLIGHT FOREGROUND-COLOR ct-yellow at line WK-LIN column 01
     ADD 1 TO WK-LIN
     MOVE WK-LIN TO WK-LIN-FIX
     MOVE "*" TO WK-USR-ITENS
     MOVE 0 TO WK-NUM-ITENS
+    MOVE "N" TO WK-OVERFLOW-WARNED
     PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > WK-PROFILE_NUM
        INITIALIZE REC-PFM
        MOVE 0 TO  WK-READ
@@ -260,12 +382,17 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
                               MOVE PFM-ID-MENU TO WK-IT-SEARCH
                               INSPECT WK-USR-ITENS TALLYING WK-COUNT FOR ALL WK-ITEN-SEARCH
                               IF WK-COUNT = 0
-                                  MOVE "Y" TO WK-VALID
-                                  ADD 1 TO WK-READ
-                                  ADD 1 TO WK-NUM-ITENS
-                                  MOVE PFM-ID-MENU TO WK-IT-PERM
-                                  STRING  WK-USR-ITENS WK-ITEN-PERM DELIMITED BY SPACE INTO WK-USR-ITENS
-                                  DISPLAY "FUNCTIONALITY FOUND: "  line WK-LIN-FIX column 01 WK-READ
+                                  IF WK-NUM-ITENS >= WK-MAX-USR-ITENS
+                                      PERFORM 055-WARN-OVERFLOW
+                                          THRU 055-FIM-WARN-OVERFLOW
+                                  ELSE
+                                      MOVE "Y" TO WK-VALID
+                                      ADD 1 TO WK-READ
+                                      ADD 1 TO WK-NUM-ITENS
+                                      MOVE PFM-ID-MENU TO WK-IT-PERM
+                                      STRING  WK-USR-ITENS WK-ITEN-PERM DELIMITED BY SPACE INTO WK-USR-ITENS
+                                      DISPLAY "FUNCTIONALITY FOUND: "  line WK-LIN-FIX column 01 WK-READ
+                                  END-IF
                              END-IF
                           ELSE
                               MOVE "T" TO FLG-EOF
@@ -278,17 +405,52 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
 050-FIM-SEARCH-PROFILE-MENU.
     EXIT.
 *>----------------------------------------------------------------------
+*> FLAGS (ON SCREEN AND IN PERMISSION_OVERFLOW.LOG) THE FIRST TIME A
+*> USER'S RESOLVED PERMISSIONS WOULD EXCEED WHAT WK-USR-ITENS CAN HOLD -
+*> ONLY WARNS ONCE PER LOGIN, SINCE EVERY FURTHER ITEM WOULD OVERFLOW
+*> THE SAME WAY.
+055-WARN-OVERFLOW.
+    IF NOT WK-OVERFLOW-ALREADY-WARNED
+        MOVE "Y" TO WK-OVERFLOW-WARNED
+        ADD 1 TO WK-LIN
+        DISPLAY "WARNING: PERMISSION LIST FULL - SOME ACCESS MAY BE MISSING: " LINE WK-LIN COLUMN 01 WITH HIGHLIGHT FOREGROUND-COLOR ct-red LK-USER
+        ACCEPT WK-POV-DATE FROM DATE
+        ACCEPT WK-POV-TIME FROM TIME
+        INITIALIZE REC-PERM-OVERFLOW
+        MOVE WK-POV-DATE  TO POV-DATE
+        MOVE WK-POV-TIME  TO POV-TIME
+        MOVE LK-USER      TO POV-USER
+        MOVE WK-NUM-ITENS TO POV-RESOLVED
+        OPEN EXTEND FILE_PERM_OVERFLOW
+        IF ST-POV = "35"
+           OPEN OUTPUT FILE_PERM_OVERFLOW
+        END-IF
+        WRITE REC-PERM-OVERFLOW
+        CLOSE FILE_PERM_OVERFLOW
+    END-IF.
+055-FIM-WARN-OVERFLOW.
+    EXIT.
+*>----------------------------------------------------------------------
 060-LOAD-MENU.
     OPEN INPUT FD-MENU
+    IF NOT FSL-OK OF ST-MNU AND NOT FSL-CANCEL OF ST-MNU AND NOT FSL-NOT-EXIST OF ST-MNU
+        MOVE "FD-MENU" TO WK-ERR-FILE
+        MOVE ST-MNU    TO WK-ERR-STATUS
+        PERFORM 090-LOG-FILE-ERROR THRU 090-FIM-LOG-FILE-ERROR
+        DISPLAY "UNEXPECTED FILE ERROR - CONTACT AN ADMINISTRATOR" LINE WK-LIN COLUMN 01
+        MOVE "N" TO WK-VALID
+        GO 060-FIM-LOAD-MENU
+    END-IF
     ADD 1 TO WK-LIN
     DISPLAY "READING ITEMS FROM THE USER MENU..." with HIGHLIGHT FOREGROUND-COLOR ct-yellow at line WK-LIN column 01
     ADD 1 TO WK-LIN
     MOVE WK-LIN TO WK-LIN-FIX
     INITIALIZE REC-MENU
     MOVE 0 TO WK-MENU-NUM-ITEM
-    MOVE LK-MODULE TO M-MODULE 
+    MOVE LK-MODULE TO M-MODULE
     MOVE SPACES TO M-ITEM-FATHER
     MOVE "N" TO WK-VALID
+    MOVE "N" TO WK-MENU-OVERFLOW-WARNED
     START FD-MENU
        KEY IS >= KEY2-MENU
        INVALID KEY
@@ -306,16 +468,27 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
                         MOVE M-ID TO WK-IT-SEARCH
                         INSPECT WK-USR-ITENS TALLYING WK-COUNT FOR ALL WK-ITEN-SEARCH
                         IF WK-COUNT > 0
-                            MOVE "Y" TO WK-VALID
-                            MOVE PFM-ID-MENU TO WK-IT-PERM
-                            ADD 1 TO WK-MENU-NUM-ITEM
-                            MOVE M-ITEM-FATHER TO LOADED-FATHER
-                            MOVE M-TYPE TO LOADED-TYPE
-                            MOVE M-NAME TO LOADED-NAME
-                            MOVE M-ORDER TO LOADED-ORDER
-                            MOVE M-DISPLAY-TEXT TO LOADED-DISPLAY
-                            MOVE M-ACTION TO LOADED-ACTION
-                            MOVE WK-MENU-LOADED TO WK-MENU(WK-MENU-NUM-ITEM)
+                            IF WK-MENU-NUM-ITEM >= WK-MAX-MENU-ITEM
+                                IF NOT WK-MENU-OVERFLOW-ALREADY-WARNED
+                                    MOVE "Y" TO WK-MENU-OVERFLOW-WARNED
+                                    ADD 1 TO WK-LIN
+                                    DISPLAY "WARNING: MENU TABLE FULL - SOME ITEMS IGNORED FOR: " LINE WK-LIN COLUMN 01 WITH HIGHLIGHT FOREGROUND-COLOR ct-red LK-USER
+                                END-IF
+                            ELSE
+                                MOVE "Y" TO WK-VALID
+                                MOVE PFM-ID-MENU TO WK-IT-PERM
+                                ADD 1 TO WK-MENU-NUM-ITEM
+                                MOVE M-ID TO LOADED-ID
+                                MOVE M-ITEM-FATHER TO LOADED-FATHER
+                                MOVE M-TYPE TO LOADED-TYPE
+                                MOVE M-NAME TO LOADED-NAME
+                                MOVE M-ORDER TO LOADED-ORDER
+                                MOVE M-DISPLAY-TEXT TO LOADED-DISPLAY
+                                MOVE M-ACTION TO LOADED-ACTION
+                                MOVE M-COLOR-SCHEME TO LOADED-COLOR-SCHEME
+                                MOVE M-ACTION-TARGET TO LOADED-ACTION-TARGET
+                                MOVE WK-MENU-LOADED TO WK-MENU(WK-MENU-NUM-ITEM)
+                            END-IF
                         END-IF
                     ELSE
                         MOVE "T" TO FLG-EOF
@@ -330,3 +503,48 @@ PROCEDURE DIVISION USING LK-USER LK-MODULE LK-VALID WK-ME WK-MENU-NUM-ITEM.
 060-FIM-LOAD-MENU.
     EXIT.
 *>----------------------------------------------------------------------
+*> LOG AN UNEXPECTED FILE STATUS (ANY STATUS OTHER THAN FSL-OK/
+*> FSL-CANCEL/FSL-NOT-EXIST) TO A PERMANENT FILE SO AN ADMINISTRATOR
+*> CAN INVESTIGATE. CALLER MUST MOVE THE FILE NAME AND STATUS INTO
+*> WK-ERR-FILE/WK-ERR-STATUS BEFORE THE PERFORM.
+090-LOG-FILE-ERROR.
+    ACCEPT WK-ERR-DATE FROM DATE YYYYMMDD
+    ACCEPT WK-ERR-TIME FROM TIME
+    INITIALIZE REC-ERRLOG
+    MOVE WK-ERR-DATE          TO ERRLOG-DATE
+    MOVE WK-ERR-TIME          TO ERRLOG-TIME
+    MOVE "VALIDATE_USR"       TO ERRLOG-PROGRAM
+    MOVE WK-ERR-FILE          TO ERRLOG-FILE
+    MOVE WK-ERR-STATUS        TO ERRLOG-STATUS
+    MOVE "FILE OPEN ERROR"    TO ERRLOG-MSG
+    OPEN EXTEND FILE_ERROR_LOG
+    IF ST-ERRLOG = "35"
+       OPEN OUTPUT FILE_ERROR_LOG
+    END-IF
+    WRITE REC-ERRLOG
+    CLOSE FILE_ERROR_LOG.
+090-FIM-LOG-FILE-ERROR.
+    EXIT.
+*>----------------------------------------------------------------------
+*> PERMANENT RECORD OF EVERY LOGIN ATTEMPT - SUCCESS OR FAILURE - SO AN
+*> ADMINISTRATOR CAN REVIEW LOGIN ACTIVITY LATER. CALLER MUST MOVE THE
+*> OUTCOME INTO WK-LOG-RESULT/WK-LOG-REASON BEFORE THE PERFORM.
+095-LOG-LOGIN-ATTEMPT.
+    ACCEPT WK-ERR-DATE FROM DATE YYYYMMDD
+    ACCEPT WK-ERR-TIME FROM TIME
+    INITIALIZE REC-LOGIN-LOG
+    MOVE WK-ERR-DATE    TO LOG-DATE
+    MOVE WK-ERR-TIME    TO LOG-TIME
+    MOVE LK-USER        TO LOG-USER
+    MOVE LK-MODULE      TO LOG-MODULE
+    MOVE WK-LOG-RESULT  TO LOG-RESULT
+    MOVE WK-LOG-REASON  TO LOG-REASON
+    OPEN EXTEND FILE_LOGIN_LOG
+    IF ST-LOGLOG = "35"
+       OPEN OUTPUT FILE_LOGIN_LOG
+    END-IF
+    WRITE REC-LOGIN-LOG
+    CLOSE FILE_LOGIN_LOG.
+095-FIM-LOG-LOGIN-ATTEMPT.
+    EXIT.
+*>----------------------------------------------------------------------
