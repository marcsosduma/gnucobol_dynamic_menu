@@ -4,7 +4,7 @@
 *> Objetivo.: Manage User                              
 *>                                                                
 *>----------------------------------------------------------------
-*> Record.: REC-USR                   Record length: 24
+*> Record.: REC-USR                   Record length: 44
 *> Primary Key  : KEY1-USR ( 04 Bytes )                       
 *> Secundary Key: KEY2-USR ( 10 Bytes ) WITH NO DUPLICATES    
 *>----------------------------------------------------------------
@@ -18,4 +18,14 @@ FD  FD-USER
        10 KEY2-USR.
           15 U-LOGIN           PIC X(10).
     05 U-PASSWD                PIC X(10).
+    05 U-FAILED-ATTEMPTS       PIC 9(02).
+    05 U-LOCKED                PIC X(01).
+       88 U-IS-LOCKED                     VALUE "Y".
+       88 U-NOT-LOCKED                    VALUE "N" SPACES.
+    05 U-STATUS                PIC X(01).
+       88 U-ACTIVE                        VALUE "A" SPACES.
+       88 U-INACTIVE                      VALUE "I".
+    05 U-LAST-UPDATED.
+       10 U-UPD-DATE           PIC 9(08).
+       10 U-UPD-TIME           PIC 9(08).
 *>----------------------------------------------------------------------
