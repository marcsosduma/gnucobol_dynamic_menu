@@ -0,0 +1,25 @@
+*>----------------------------------------------------------------
+*>                FILE AUDIT_TRAIL.LOG
+*>
+*> Objetivo.: Permanent record of every menu functionality activated
+*>
+*>----------------------------------------------------------------
+*> Record.: REC-AUDIT                  Record length: 86
+*>----------------------------------------------------------------
+
+FD  FILE_AUDIT
+    VALUE OF FILE-ID IS "../txt/audit_trail.log".
+
+01  REC-AUDIT.
+    05 AUD-DATE                PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 AUD-TIME                PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 AUD-USER                PIC X(20).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 AUD-MODULE              PIC X(15).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 AUD-MENU-NAME           PIC X(15).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 AUD-MENU-ACTION         PIC X(15).
+*>----------------------------------------------------------------------
