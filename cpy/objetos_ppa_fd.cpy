@@ -0,0 +1,18 @@
+*>----------------------------------------------------------------
+*>                FILE OBJETOS_PPA.DAT
+*>
+*> Object.: MANAGE PPA OBJECTS (PDAP2640)
+*>
+*>----------------------------------------------------------------
+*> Record.: 01  REC-OBJ.                 Record Length: 62
+*> Primary Key  : KEY1-OBJ     ( 02 Bytes )
+*>----------------------------------------------------------------
+
+FD  FD-OBJ
+    VALUE OF FILE-ID IS "../data/OBJETOS_PPA.DAT".
+
+01  REC-OBJ.
+    05 KEY1-OBJ.
+       10 OBJ-CODIGO              PIC 9(02).
+    05 OBJ-NOME                   PIC X(60).
+*>----------------------------------------------------------------------
