@@ -0,0 +1,11 @@
+*>----------------------------------------------------------------
+*>                FILE LOGIN_ACTIVITY.LOG
+*>
+*> Object.: SELECT clause for the login-activity log
+*>
+*>----------------------------------------------------------------
+
+    SELECT FILE_LOGIN_LOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-LOGLOG.
+*>----------------------------------------------------------------------
