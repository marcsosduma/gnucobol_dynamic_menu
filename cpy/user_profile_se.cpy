@@ -0,0 +1,15 @@
+*>----------------------------------------------------------------
+*>                FILE USER_PROFILE.DAT
+*>
+*> Object.: SELECT clause for USER_PROFILE.DAT
+*>
+*>----------------------------------------------------------------
+*> Primary Key.: KEY1-PFU     ( 08 Bytes )
+*>----------------------------------------------------------------
+
+    SELECT FD-PFU ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY1-PFU
+           FILE STATUS IS ST-PFU.
+*>----------------------------------------------------------------------
