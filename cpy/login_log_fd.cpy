@@ -0,0 +1,26 @@
+*>----------------------------------------------------------------
+*>                FILE LOGIN_ACTIVITY.LOG
+*>
+*> Objetivo.: Permanent record of every login attempt - user typed,
+*>            module requested, success/failure and reason, date/time
+*>
+*>----------------------------------------------------------------
+*> Record.: REC-LOGIN-LOG          Record length: 78
+*>----------------------------------------------------------------
+
+FD  FILE_LOGIN_LOG
+    VALUE OF FILE-ID IS "../txt/login_activity.log".
+
+01  REC-LOGIN-LOG.
+    05 LOG-DATE                PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LOG-TIME                PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LOG-USER                PIC X(20).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LOG-MODULE              PIC X(15).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LOG-RESULT              PIC X(07).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LOG-REASON              PIC X(15).
+*>----------------------------------------------------------------------
