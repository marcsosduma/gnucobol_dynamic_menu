@@ -0,0 +1,15 @@
+*>----------------------------------------------------------------
+*>                FILE OBJETOS_PPA.DAT
+*>
+*> Object.: SELECT clause for OBJETOS_PPA.DAT
+*>
+*>----------------------------------------------------------------
+*> Primary Key  : KEY1-OBJ     ( 02 Bytes )
+*>----------------------------------------------------------------
+
+    SELECT FD-OBJ ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY1-OBJ
+           FILE STATUS IS ST-OBJ.
+*>----------------------------------------------------------------------
