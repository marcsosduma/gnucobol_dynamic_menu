@@ -0,0 +1,11 @@
+*>----------------------------------------------------------------
+*>                FILE FILE_ERROR.LOG
+*>
+*> Object.: SELECT clause for the unexpected-file-status log
+*>
+*>----------------------------------------------------------------
+
+    SELECT FILE_ERROR_LOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRLOG.
+*>----------------------------------------------------------------------
