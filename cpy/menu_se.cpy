@@ -0,0 +1,17 @@
+*>----------------------------------------------------------------
+*>                FILE DINAMIC_MENU.DAT
+*>
+*> Object.: SELECT clause for DINAMIC_MENU.DAT
+*>
+*>----------------------------------------------------------------
+*> Primary Key..: KEY1-MENU (  5 Bytes )
+*> Secundary Key: KEY2-MENU ( 52 Bytes ) WITH NO DUPLICATES
+*>----------------------------------------------------------------
+
+    SELECT FD-MENU ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY1-MENU
+           ALTERNATE RECORD KEY IS KEY2-MENU
+           FILE STATUS IS ST-MNU.
+*>----------------------------------------------------------------------
