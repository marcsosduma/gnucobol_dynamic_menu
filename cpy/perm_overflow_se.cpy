@@ -0,0 +1,11 @@
+*>----------------------------------------------------------------
+*>                FILE PERMISSION_OVERFLOW.LOG
+*>
+*> Object.: SELECT clause for the permission-overflow warning log
+*>
+*>----------------------------------------------------------------
+
+    SELECT FILE_PERM_OVERFLOW ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-POV.
+*>----------------------------------------------------------------------
