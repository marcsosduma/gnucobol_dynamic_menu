@@ -0,0 +1,22 @@
+*>----------------------------------------------------------------
+*>                FILE PERMISSION_OVERFLOW.LOG
+*>
+*> Objetivo.: Permanent record of every time a user's resolved menu
+*>            permissions would have overrun WK-USR-ITENS' capacity
+*>
+*>----------------------------------------------------------------
+*> Record.: REC-PERM-OVERFLOW          Record length: 40
+*>----------------------------------------------------------------
+
+FD  FILE_PERM_OVERFLOW
+    VALUE OF FILE-ID IS "../txt/permission_overflow.log".
+
+01  REC-PERM-OVERFLOW.
+    05 POV-DATE                PIC 9(06).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 POV-TIME                PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 POV-USER                PIC X(20).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 POV-RESOLVED            PIC 9(03).
+*>----------------------------------------------------------------------
