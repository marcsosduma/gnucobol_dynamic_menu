@@ -0,0 +1,17 @@
+*>----------------------------------------------------------------
+*>                FILE USUARIO.DAT
+*>
+*> Object.: SELECT clause for USER.DAT
+*>
+*>----------------------------------------------------------------
+*> Primary Key..: KEY1-USR (  4 Bytes )
+*> Secundary Key: KEY2-USR ( 10 Bytes ) WITH NO DUPLICATES
+*>----------------------------------------------------------------
+
+    SELECT FD-USER ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY1-USR
+           ALTERNATE RECORD KEY IS KEY2-USR
+           FILE STATUS IS ST-USR.
+*>----------------------------------------------------------------------
