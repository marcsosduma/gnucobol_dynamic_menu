@@ -0,0 +1,15 @@
+*>----------------------------------------------------------------
+*>                FILE MENU_PROFILE.DAT
+*>
+*> Object.: SELECT clause for MENU_PROFILE.DAT
+*>
+*>----------------------------------------------------------------
+*> Primary Key: KEY1-PFM                 ( 09 Bytes )
+*>----------------------------------------------------------------
+
+    SELECT FD-PFM ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY1-PFM
+           FILE STATUS IS ST-PFM.
+*>----------------------------------------------------------------------
