@@ -0,0 +1,11 @@
+*>----------------------------------------------------------------
+*>                FILE LOAD_SUMMARY.LOG
+*>
+*> Object.: SELECT clause for the text-file loaders' summary log
+*>
+*>----------------------------------------------------------------
+
+    SELECT FILE_LOAD_SUMMARY ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-LDS.
+*>----------------------------------------------------------------------
