@@ -0,0 +1,17 @@
+*>----------------------------------------------------------------
+*>                FILE PROFILE.DAT
+*>
+*> Object.: SELECT clause for PROFILE.DAT
+*>
+*>----------------------------------------------------------------
+*> Primary Key  : KEY1-PRF     ( 04 Bytes )
+*> Secundary Key: KEY2-PRF     ( 20 Bytes ) WITH NO DUPLICATES
+*>----------------------------------------------------------------
+
+    SELECT FD-PRF ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KEY1-PRF
+           ALTERNATE RECORD KEY IS KEY2-PRF
+           FILE STATUS IS ST-PRF.
+*>----------------------------------------------------------------------
