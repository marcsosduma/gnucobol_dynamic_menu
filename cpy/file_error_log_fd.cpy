@@ -0,0 +1,27 @@
+*>----------------------------------------------------------------
+*>                FILE FILE_ERROR.LOG
+*>
+*> Objetivo.: Permanent record of any FILE STATUS returned by a
+*>            file operation that is neither FS-OK, FS-CANCEL nor
+*>            FS-NOT-EXIST, so an administrator can investigate.
+*>
+*>----------------------------------------------------------------
+*> Record.: REC-ERRLOG              Record length: 73
+*>----------------------------------------------------------------
+
+FD  FILE_ERROR_LOG
+    VALUE OF FILE-ID IS "../txt/file_error.log".
+
+01  REC-ERRLOG.
+    05 ERRLOG-DATE             PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 ERRLOG-TIME             PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 ERRLOG-PROGRAM          PIC X(15).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 ERRLOG-FILE             PIC X(15).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 ERRLOG-STATUS           PIC X(02).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 ERRLOG-MSG              PIC X(20).
+*>----------------------------------------------------------------------
