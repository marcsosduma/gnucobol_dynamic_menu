@@ -0,0 +1,27 @@
+*>----------------------------------------------------------------
+*>                FILE LOAD_SUMMARY.LOG
+*>
+*> Objetivo.: Permanent record of every run of a text-file loader -
+*>            one line per run, with how many rows were read, written
+*>            and rejected
+*>
+*>----------------------------------------------------------------
+*> Record.: REC-LOAD-SUMMARY        Record length: 63
+*>----------------------------------------------------------------
+
+FD  FILE_LOAD_SUMMARY
+    VALUE OF FILE-ID IS "../txt/load_summary.log".
+
+01  REC-LOAD-SUMMARY.
+    05 LDS-DATE                PIC 9(06).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LDS-TIME                PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LDS-PROGRAM             PIC X(20).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LDS-READS               PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LDS-WRITES              PIC 9(08).
+    05 FILLER                  PIC X(01) VALUE SPACE.
+    05 LDS-REJECTS             PIC 9(08).
+*>----------------------------------------------------------------------
