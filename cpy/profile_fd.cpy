@@ -4,9 +4,9 @@
 *> Object.: MANAGE PROFILE                              
 *>                                                                
 *>----------------------------------------------------------------
-*> Record.: 01  REC-PRF.                 Record Length: 24
-*> Primary Key  : KEY1-PRF     ( 04 Bytes )                       
-*> Secundary Key: KEY2-PRF     ( 20 Bytes ) WITH NO DUPLICATES    
+*> Record.: 01  REC-PRF.                 Record Length: 40
+*> Primary Key  : KEY1-PRF     ( 04 Bytes )
+*> Secundary Key: KEY2-PRF     ( 20 Bytes ) WITH NO DUPLICATES
 *>----------------------------------------------------------------
 
 FD  FD-PRF
@@ -17,4 +17,6 @@ FD  FD-PRF
        10 PRF-ID                  PIC 9(04).
     05 KEY2-PRF.
        15 PRF-NAME                PIC X(20).
+    05 PRF-LAST-REVIEWED          PIC 9(08).
+    05 PRF-NEXT-REVIEW            PIC 9(08).
 *>----------------------------------------------------------------------
