@@ -0,0 +1,11 @@
+*>----------------------------------------------------------------
+*>                FILE AUDIT_TRAIL.LOG
+*>
+*> Object.: SELECT clause for the menu-selection audit trail
+*>
+*>----------------------------------------------------------------
+
+    SELECT FILE_AUDIT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-AUD.
+*>----------------------------------------------------------------------
