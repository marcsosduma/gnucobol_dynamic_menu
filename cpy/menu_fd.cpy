@@ -4,9 +4,9 @@
 *> Object.: Manage Menu                              
 *>                                                                
 *>----------------------------------------------------------------
-*> Record.......: REC-MENU                       Record Length: 92
-*> Primary Key..: KEY1-MENU (  5 Bytes )                       
-*> Secundary Key: KEY2-MENU ( 52 Bytes ) WITH NO DUPLICATES    
+*> Record.......: REC-MENU                       Record Length: 130
+*> Primary Key..: KEY1-MENU (  5 Bytes )
+*> Secundary Key: KEY2-MENU ( 52 Bytes ) WITH NO DUPLICATES
 *>----------------------------------------------------------------
 
 FD  FD-MENU
@@ -17,11 +17,16 @@ FD  FD-MENU
        10 M-ID                 PIC 9(05).
        10 KEY2-MENU.
           15 M-MODULE          PIC X(15).
-          15 M-NUMB-MENU       PIC 9(03). 
+          15 M-NUMB-MENU       PIC 9(03).
           15 M-ITEM-FATHER     PIC X(15).
-          15 M-ORDER           PIC 9(03). 
+          15 M-ORDER           PIC 9(03).
           15 M-TYPE            PIC X(01).
           15 M-NAME            PIC X(15).
-    05 M-DISPLAY-TEXT          PIC 9(20).
+    05 M-DISPLAY-TEXT          PIC X(20).
     05 M-ACTION                PIC 9(15).
+    05 M-COLOR-SCHEME          PIC 9(02).
+    05 M-ACTION-TARGET         PIC X(15).
+    05 M-USAGE-COUNT           PIC 9(07).
+    05 M-LAST-USED-DATE        PIC 9(06).
+    05 M-LAST-USED-TIME        PIC 9(08).
 *>----------------------------------------------------------------------
